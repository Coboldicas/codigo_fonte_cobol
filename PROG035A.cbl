@@ -3,6 +3,16 @@
       * DATA.......: 06/04/2026
       * DESCRICAO..: LISTAR CLIENTES - MODULO LEITURA DE ARQUIVO
       * NOME.......: PROG035A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDO O CAMPO DE CPF/CNPJ DO
+      *              CLIENTE NO CADASTRO.
+      *            - 09/08/2026 - LAYOUT DO REGISTRO DE CLIENTE PASSOU
+      *              A VIR DO BOOK CLI001A (PADRONIZACAO COM OS DEMAIS
+      *              MODULOS DO CADASTRO).
+      *            - 09/08/2026 - PASSA A PERMITIR FILTRAR A LISTAGEM
+      *              POR FAIXA DE IDADE; APROVEITADO PARA CORRIGIR A
+      *              LISTAGEM, QUE MOVIA OS CAMPOS DO CLIENTE PARA A
+      *              AREA DE TRABALHO MAS NUNCA OS EXIBIA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG035A. 
@@ -21,16 +31,27 @@
        FILE SECTION.
        FD  ARQUIVO-ENT.
        01  FD-ARQ-ENT.
-         05  FDE-REG-ID-CLIENTE           PIC 9(05) VALUE ZEROS.
-         05  FDE-REG-NOME-CLIENTE         PIC X(30) VALUE SPACES.
-         05  FDE-REG-IDADE                PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDE-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDE-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDE-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDE-REG-CPF-CNPJ.
 
        WORKING-STORAGE SECTION.
        01  WRK-FIM-ARQUIVO                PIC X(01) VALUE 'N'.
-       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.           
+       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.
        01  WRK-ID-CLIENTE                 PIC 9(05) VALUE ZEROS.
        01  WRK-NOME-CLIENTE               PIC X(30) VALUE SPACES.
        01  WRK-IDADE                      PIC 9(03) VALUE ZEROS.
+       01  WRK-CPF-CNPJ                   PIC X(14) VALUE SPACES.
+
+       01  WRK-FLAG-FILTRAR               PIC X(01) VALUE 'N'.
+       01  WRK-IDADE-MIN                  PIC 9(03) VALUE ZEROS.
+       01  WRK-IDADE-MAX                  PIC 9(03) VALUE 999.
+       01  WRK-QTD-LISTADOS               PIC 9(05) VALUE ZEROS.
 
       *================================================================*
        PROCEDURE                       DIVISION.
@@ -45,16 +66,20 @@
 
            OPEN INPUT ARQUIVO-ENT
 
-           PERFORM 0001-LER-ARQSEQ 
+           PERFORM 0003-SOLICITAR-FILTRO
+
+           PERFORM 0001-LER-ARQSEQ
 
            PERFORM 0002-LISTAR-CLIENTE UNTIL WRK-FIM-ARQUIVO EQUAL 'S'
 
            IF WRK-FIM-ARQUIVO EQUAL 'S' AND
               WRK-IND1 EQUAL ZEROS
               DISPLAY  '     ARQUIVO VAZIO     '
-           END-IF 
+           ELSE
+              DISPLAY 'TOTAL DE CLIENTES LISTADOS: ' WRK-QTD-LISTADOS
+           END-IF
 
-           PERFORM 9999-FINALIZAR  
+           PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0000-end
@@ -82,17 +107,50 @@
        0002-LISTAR-CLIENTE          SECTION.
       *----------------------------------------------------------------*
 
-           MOVE FDE-REG-ID-CLIENTE     TO WRK-ID-CLIENTE  
+           MOVE FDE-REG-ID-CLIENTE     TO WRK-ID-CLIENTE
            MOVE FDE-REG-NOME-CLIENTE   TO WRK-NOME-CLIENTE
-           MOVE FDE-REG-IDADE          TO WRK-IDADE       
+           MOVE FDE-REG-IDADE          TO WRK-IDADE
+           MOVE FDE-REG-CPF-CNPJ       TO WRK-CPF-CNPJ
            ADD 1                       TO WRK-IND1
-           PERFORM 0001-LER-ARQSEQ 
+
+           IF WRK-IDADE                NOT LESS THAN WRK-IDADE-MIN AND
+              WRK-IDADE                NOT GREATER THAN WRK-IDADE-MAX
+              DISPLAY 'ID: '       WRK-ID-CLIENTE
+                      ' NOME: '    WRK-NOME-CLIENTE
+                      ' IDADE: '   WRK-IDADE
+                      ' CPF/CNPJ: ' WRK-CPF-CNPJ
+              ADD 1                    TO WRK-QTD-LISTADOS
+           END-IF
+
+           PERFORM 0001-LER-ARQSEQ
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0002-end
        0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    SOLICITA, OPCIONALMENTE, UMA FAIXA DE IDADE PARA FILTRAR A
+      *    LISTAGEM. SEM FILTRO, TODOS OS CLIENTES SAO LISTADOS.
+      *----------------------------------------------------------------*
+       0003-SOLICITAR-FILTRO           SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'FILTRAR POR FAIXA DE IDADE? (S)SIM OU (N)NAO'
+           ACCEPT WRK-FLAG-FILTRAR
+
+           IF WRK-FLAG-FILTRAR          EQUAL 'S'
+              DISPLAY 'IDADE MINIMA: '
+              ACCEPT WRK-IDADE-MIN
+              DISPLAY 'IDADE MAXIMA: '
+              ACCEPT WRK-IDADE-MAX
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
