@@ -2,7 +2,11 @@
       * PROGRAMADOR: JOSE ROBERTO - COBOLDICAS
       * DATA: 13/02/2025
       * OBJETIVO: MODULO DE GRAVACAO EM ARQUIVO SEQUENCIAL
-      * OBS.: 
+      * OBS.:
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - PRESERVA A DATA-CRIACAO DOS REGISTROS
+      *              JA EXISTENTES E CARIMBA A DATA-ATUALIZ A CADA
+      *              GRAVACAO; REGISTROS NOVOS RECEBEM AMBAS AS DATAS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRAV001A.
@@ -11,14 +15,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQUIVO-OUT ASSIGN TO "SEQSAI02.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-OUT.
        01  WRK-COPY002A-REGISTRO.
         05  WRK-COPY002A-CADUSUAR.
-         10 WRK-COPY002A-COD                PIC 9(02).
+         10 WRK-COPY002A-COD                PIC 9(03).
          10 WRK-COPY002A-NOME               PIC X(30).
          10 WRK-COPY002A-IDADE              PIC 9(02).
          10 WRK-COPY002A-DATA-NASC          PIC 9(08).
@@ -30,10 +35,46 @@
           15 WRK-COPY002A-CIDADE            PIC X(30).
           15 WRK-COPY002A-ESTADO            PIC X(02).
           15 WRK-COPY002A-CEP               PIC 9(08).
+         10 WRK-COPY002A-CPF                PIC 9(11).
+         10 WRK-COPY002A-DATA-CRIACAO       PIC 9(08).
+         10 WRK-COPY002A-DATA-ATUALIZ       PIC 9(08).
 
        WORKING-STORAGE SECTION.
-       01  WRK-IND1                PIC 9(02) VALUE ZEROS.
-       01  WRK-IND2                PIC 9(02) VALUE ZEROS.
+       01  WRK-IND1                PIC 9(03) VALUE ZEROS.
+       01  WRK-IND2                PIC 9(03) VALUE ZEROS.
+       01  WRK-FILE-STATUS         PIC X(02) VALUE "00".
+       01  WRK-FIM-ARQUIVO         PIC X(01) VALUE "N".
+       01  WRK-ACHOU-REG           PIC X(01) VALUE "N".
+       01  WRK-QTD-ATUAL           PIC 9(03) VALUE ZEROS.
+
+       01  WRK-TABELA-ATUAL.
+        05 WRK-ATU-CADUSUAR OCCURS 500 TIMES.
+         10 WRK-ATU-COD                PIC 9(03).
+         10 WRK-ATU-NOME               PIC X(30).
+         10 WRK-ATU-IDADE              PIC 9(02).
+         10 WRK-ATU-DATA-NASC          PIC 9(08).
+         10 WRK-ATU-CARGO              PIC X(20).
+         10 WRK-ATU-EMAIL              PIC X(50).
+         10 WRK-ATU-TELEFONE           PIC 9(09).
+         10 WRK-ATU-ENDERECO.
+          15 WRK-ATU-RUA               PIC X(50).
+          15 WRK-ATU-CIDADE            PIC X(30).
+          15 WRK-ATU-ESTADO            PIC X(02).
+          15 WRK-ATU-CEP               PIC 9(08).
+         10 WRK-ATU-CPF                PIC 9(11).
+         10 WRK-ATU-DATA-CRIACAO       PIC 9(08).
+         10 WRK-ATU-DATA-ATUALIZ       PIC 9(08).
+
+      *     DEFINICAO DE DATA E HORA DO SISTEMA.
+           COPY COD001A.
+
+       01  WRK-DATA-HOJE                PIC 9(08) VALUE ZEROS.
+       01  WRK-DATA-HOJE-R REDEFINES WRK-DATA-HOJE.
+           05 WRK-DATA-HOJE-ANO         PIC 9(04).
+           05 WRK-DATA-HOJE-MES         PIC 9(02).
+           05 WRK-DATA-HOJE-DIA         PIC 9(02).
+
+       01  WRK-DATA-CRIACAO-ANT         PIC 9(08) VALUE ZEROS.
 
        LINKAGE SECTION.
       * DEFINICAO DA ESTRUTURA DO ARQUIVO
@@ -49,10 +90,13 @@
       *> cobol-lint CL002 0000-processar
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
-            PERFORM 0001-ABRE-ARQUIVO 
-            PERFORM 0002-ESCREVE-REGISTROS
-            PERFORM 0003-FECHA-ARQUIVO
-            PERFORM 9999-FINALIZAR 
+            PERFORM 0006-OBTER-DATA-HOJE
+            PERFORM 0001-CARREGAR-ATUAL
+            PERFORM 0002-MESCLAR-REGISTROS
+            PERFORM 0003-ABRE-ARQUIVO
+            PERFORM 0004-ESCREVE-REGISTROS
+            PERFORM 0005-FECHA-ARQUIVO
+            PERFORM 9999-FINALIZAR
             .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0000-end
@@ -60,12 +104,23 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    ABRE ARQUIVO DE SAIDA
+      *    CARREGA O CONTEUDO JA GRAVADO DO ARQUIVO DE SAIDA, SE HOUVER,
+      *    PARA QUE A GRAVACAO ABAIXO SEJA UMA ATUALIZACAO E NAO UMA
+      *    SUBSTITUICAO TOTAL DO ARQUIVO
       *----------------------------------------------------------------*
-       0001-ABRE-ARQUIVO               SECTION.
+       0001-CARREGAR-ATUAL              SECTION.
       *----------------------------------------------------------------*
 
-           OPEN OUTPUT ARQUIVO-OUT
+           MOVE ZEROS                  TO WRK-QTD-ATUAL
+           MOVE "N"                    TO WRK-FIM-ARQUIVO
+           OPEN INPUT ARQUIVO-OUT
+           IF WRK-FILE-STATUS          EQUAL "00"
+              PERFORM 0001-LER-REG-ATUAL
+              PERFORM UNTIL WRK-FIM-ARQUIVO EQUAL "S"
+                 PERFORM 0001-LER-REG-ATUAL
+              END-PERFORM
+              CLOSE ARQUIVO-OUT
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0001-end
@@ -73,19 +128,75 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    GRAVA REGISTROS NO ARQUIVO SEQUENCIAL 
+      *    LE UM REGISTRO DO ARQUIVO ATUAL PARA A TABELA EM MEMORIA
       *----------------------------------------------------------------*
-       0002-ESCREVE-REGISTROS          SECTION.
+       0001-LER-REG-ATUAL               SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQUIVO-OUT INTO WRK-COPY002A-REGISTRO
+               AT END
+                  MOVE "S"         TO WRK-FIM-ARQUIVO
+               NOT AT END
+                  ADD 1            TO WRK-QTD-ATUAL
+                  MOVE WRK-COPY002A-REGISTRO
+                           TO WRK-ATU-CADUSUAR(WRK-QTD-ATUAL)
+           END-READ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001a-end
+       0001A-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ATUALIZA OS REGISTROS JA EXISTENTES E ACRESCENTA OS NOVOS
+      *    (MESCLAGEM POR CODIGO DO USUARIO)
+      *----------------------------------------------------------------*
+       0002-MESCLAR-REGISTROS           SECTION.
       *----------------------------------------------------------------*
 
            PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
-                           WRK-IND1 GREATER COPY002A-QUANT-REG 
-                      MOVE COPY002A-CADUSUAR(WRK-IND1)
-                                       TO WRK-COPY002A-REGISTRO
-                     WRITE WRK-COPY002A-REGISTRO
+                      WRK-IND1 GREATER COPY002A-QUANT-REG
+                  MOVE "N"         TO WRK-ACHOU-REG
+                  PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                             WRK-IND2 GREATER WRK-QTD-ATUAL
+                     IF WRK-ATU-COD(WRK-IND2) EQUAL
+                                  COPY002A-COD(WRK-IND1)
+                        MOVE WRK-ATU-DATA-CRIACAO(WRK-IND2)
+                             TO WRK-DATA-CRIACAO-ANT
+                        MOVE COPY002A-CADUSUAR(WRK-IND1)
+                             TO WRK-ATU-CADUSUAR(WRK-IND2)
+                        IF WRK-DATA-CRIACAO-ANT GREATER ZEROS
+                           MOVE WRK-DATA-CRIACAO-ANT
+                                TO WRK-ATU-DATA-CRIACAO(WRK-IND2)
+                        ELSE
+                           MOVE WRK-DATA-HOJE
+                                TO WRK-ATU-DATA-CRIACAO(WRK-IND2)
+                        END-IF
+                        MOVE WRK-DATA-HOJE
+                             TO WRK-ATU-DATA-ATUALIZ(WRK-IND2)
+                        MOVE "S"    TO WRK-ACHOU-REG
+                     END-IF
+                  END-PERFORM
+                  IF WRK-ACHOU-REG  EQUAL "N"
+                     IF WRK-QTD-ATUAL NOT GREATER 499
+                        ADD 1          TO WRK-QTD-ATUAL
+                        MOVE COPY002A-CADUSUAR(WRK-IND1)
+                             TO WRK-ATU-CADUSUAR(WRK-QTD-ATUAL)
+                        IF WRK-ATU-DATA-CRIACAO(WRK-QTD-ATUAL)
+                                       EQUAL ZEROS
+                           MOVE WRK-DATA-HOJE
+                                TO WRK-ATU-DATA-CRIACAO(WRK-QTD-ATUAL)
+                        END-IF
+                        MOVE WRK-DATA-HOJE
+                             TO WRK-ATU-DATA-ATUALIZ(WRK-QTD-ATUAL)
+                     ELSE
+                        DISPLAY "TABELA CHEIA - LIMITE MAXIMO DE "
+                                "500 REGISTROS ATINGIDO"
+                     END-IF
+                  END-IF
            END-PERFORM
             .
-      *----------------------------------------------------------------*      
+      *----------------------------------------------------------------*
       *> cobol-lint CL002 0002-end
        0002-END.                       EXIT.
       *----------------------------------------------------------------*
@@ -93,16 +204,64 @@
       *----------------------------------------------------------------*
       *    ABRE ARQUIVO DE SAIDA
       *----------------------------------------------------------------*
-       0003-FECHA-ARQUIVO              SECTION.
+       0003-ABRE-ARQUIVO               SECTION.
       *----------------------------------------------------------------*
 
-           CLOSE ARQUIVO-OUT
+           OPEN OUTPUT ARQUIVO-OUT
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0003-end
        0003-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    GRAVA REGISTROS NO ARQUIVO SEQUENCIAL
+      *----------------------------------------------------------------*
+       0004-ESCREVE-REGISTROS          SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                           WRK-IND1 GREATER WRK-QTD-ATUAL
+                      MOVE WRK-ATU-CADUSUAR(WRK-IND1)
+                                       TO WRK-COPY002A-REGISTRO
+                     WRITE WRK-COPY002A-REGISTRO
+           END-PERFORM
+            .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-end
+       0004-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    FECHA ARQUIVO DE SAIDA
+      *----------------------------------------------------------------*
+       0005-FECHA-ARQUIVO              SECTION.
+      *----------------------------------------------------------------*
+
+           CLOSE ARQUIVO-OUT
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    OBTER DATA DO SISTEMA PARA CARIMBAR OS REGISTROS GRAVADOS
+      *----------------------------------------------------------------*
+       0006-OBTER-DATA-HOJE             SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'PROGDATA' USING COD001A-REGISTRO
+
+           MOVE COD001A-DATA-ANO       TO WRK-DATA-HOJE-ANO
+           MOVE COD001A-DATA-MES       TO WRK-DATA-HOJE-MES
+           MOVE COD001A-DATA-DIA       TO WRK-DATA-HOJE-DIA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-end
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
