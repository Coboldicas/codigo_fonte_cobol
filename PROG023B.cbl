@@ -4,6 +4,22 @@
       * DESCRICAO..: CONTROLE DE ESTOQUE AVANÇADO
       * OBS........: ESSE PROGRAMA É UM PROGRAMA CLONE DO PROG023A
       * NOME.......: PROG023B
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CADASTRO PASSA A GUARDAR A QUANTIDADE
+      *              MINIMA DO PRODUTO E FOI ADICIONADO UM RELATORIO DE
+      *              ESTOQUE BAIXO COM SUGESTAO DE REPOSICAO.
+      *              09/08/2026 - ARQUIVO DE ESTOQUE PASSA A SER
+      *              INDEXADO PELO CODIGO DO PRODUTO, PERMITINDO MAIS
+      *              DE 50 PRODUTOS (TABELA INTERNA AMPLIADA PARA 500).
+      *              09/08/2026 - QUANTIDADE PASSA A SER CONTROLADA
+      *              POR LOCAL/ARMAZEM (ATE 10 POR PRODUTO); ENTRADA E
+      *              SAIDA AGORA INFORMAM O LOCAL AFETADO E FOI
+      *              ACRESCENTADA UMA LISTAGEM DE ESTOQUE POR LOCAL.
+      *              09/08/2026 - ARQUIVO DE ESTOQUE PASSA A TER
+      *              FILE STATUS E CADASTRO/ENTRADA/SAIDA/EXCLUSAO
+      *              GRAVAM DIRETO NO REGISTRO DO PRODUTO PELA CHAVE
+      *              (WRITE/REWRITE/DELETE), SEM REGRAVAR O ARQUIVO
+      *              INTEIRO A CADA SESSAO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG023B. 
@@ -16,7 +32,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQUIVO-ENT ASSIGN TO 'ESTOQUE.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FDE-COD-PRODUTO
+               FILE STATUS IS WRK-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,12 +45,18 @@
          05  FDE-NOME-PRODUTO             PIC X(20) VALUE SPACES.
          05  FDE-QTDE-PRODUTO             PIC 9(05) VALUE ZEROS.
          05  FDE-VALOR-PRODUTO            PIC 9(15)V99 VALUE ZEROS.
+         05  FDE-QTDE-MINIMA               PIC 9(05) VALUE ZEROS.
+         05  FDE-QTDE-LOCAL OCCURS 10 TIMES.
+             10  FDE-LOCAL-COD             PIC X(05) VALUE SPACES.
+             10  FDE-LOCAL-QTDE            PIC 9(05) VALUE ZEROS.
 
        WORKING-STORAGE SECTION.
+       01  WRK-FILE-STATUS                PIC X(02) VALUE SPACES.
        01  WRK-FIM-ARQ                    PIC X(01) VALUE 'N'.
-       01  WRK-IND1                       PIC 9(02) VALUE ZEROS.
-       01  WRK-IND2                       PIC 9(02) VALUE ZEROS.
-       01  WRK-QTDE-REG                   PIC 9(02) VALUE ZEROS.
+       01  WRK-MAX-TAB-INT                PIC 9(03) VALUE 500.
+       01  WRK-IND1                       PIC 9(03) VALUE ZEROS.
+       01  WRK-IND2                       PIC 9(03) VALUE ZEROS.
+       01  WRK-QTDE-REG                   PIC 9(03) VALUE ZEROS.
        01  WRK-ENCONTROU                  PIC X(01) VALUE 'N'.
        01  WRK-EXCLUIR                    PIC X(01) VALUE 'N'.
 
@@ -39,20 +64,37 @@
        01  WRK-NOME-PRODUTO               PIC X(20) VALUE SPACES.
        01  WRK-QTDE-PRODUTO               PIC 9(05) VALUE ZEROS.
        01  WRK-VALOR-PRODUTO              PIC 9(15)V99 VALUE ZEROS.
+       01  WRK-QTDE-MINIMA                PIC 9(05) VALUE ZEROS.
 
        01  WRK-VAL-CODIGO                 PIC X(01) VALUE 'N'.
-       01  WRK-VAL-NOME                   PIC X(01) VALUE 'N'. 
-       01  WRK-VAL-QTDE                   PIC X(01) VALUE 'N'. 
-       01  WRK-VAL-VALOR                  PIC X(01) VALUE 'N'. 
+       01  WRK-VAL-NOME                   PIC X(01) VALUE 'N'.
+       01  WRK-VAL-QTDE                   PIC X(01) VALUE 'N'.
+       01  WRK-VAL-VALOR                  PIC X(01) VALUE 'N'.
+       01  WRK-VAL-MINIMA                 PIC X(01) VALUE 'N'.
+       01  WRK-QTDE-REPOR                 PIC 9(05) VALUE ZEROS.
 
        01  WRK-OPCAO                      PIC 9(01) VALUE ZEROS.
 
+      *  CONTROLE DE ESTOQUE POR LOCAL/ARMAZEM (ATE 10 POR PRODUTO)
+       01  WRK-MAX-LOCAIS                 PIC 9(02) VALUE 10.
+       01  WRK-COD-LOCAL                  PIC X(05) VALUE SPACES.
+       01  WRK-IND-LOCAL                  PIC 9(02) VALUE ZEROS.
+       01  WRK-ENCONTROU-LOCAL            PIC X(01) VALUE 'N'.
+       01  WRK-VAL-LOCAL                  PIC X(01) VALUE 'N'.
+       01  WRK-ACHOU-SLOT                 PIC X(01) VALUE 'N'.
+       01  WRK-SLOT-LIVRE                 PIC 9(02) VALUE ZEROS.
+       01  WRK-IND3                       PIC 9(02) VALUE ZEROS.
+
        01  TAB-ENT-LINHA.
-           05  TAB-ENT-LINHA OCCURS 50 TIMES.
-               10  TAB-CODIGO         PIC 9(05)   VALUE ZEROS. 
+           05  TAB-ENT-LINHA OCCURS 500 TIMES.
+               10  TAB-CODIGO         PIC 9(05)   VALUE ZEROS.
                10  TAB-NOME           PIC X(20)   VALUE SPACES.
                10  TAB-QTDE           PIC 9(05)   VALUE ZEROS.
                10  TAB-VALOR          PIC 9(15)V99 VALUE ZEROS.
+               10  TAB-QTDE-MINIMA    PIC 9(05)   VALUE ZEROS.
+               10  TAB-QTDE-LOCAL OCCURS 10 TIMES.
+                   15  TAB-LOCAL-COD      PIC X(05) VALUE SPACES.
+                   15  TAB-LOCAL-QTDE     PIC 9(05) VALUE ZEROS.
 
       *================================================================*
        PROCEDURE                       DIVISION.
@@ -66,8 +108,7 @@
       *----------------------------------------------------------------*
 
            PERFORM 0011-CARREGAR-TABELA-INT
-           PERFORM 0002-TELA-MENU 
-           PERFORM 0007-GRAVAR-ARQUIVO
+           PERFORM 0002-TELA-MENU
            PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
@@ -82,8 +123,8 @@
        0001-LER-ARQUIVO-ENT            SECTION.
       *----------------------------------------------------------------*
 
-           READ ARQUIVO-ENT INTO FD-ARQ-ENT
-               AT END MOVE "S" TO WRK-FIM-ARQ 
+           READ ARQUIVO-ENT NEXT RECORD INTO FD-ARQ-ENT
+               AT END MOVE "S" TO WRK-FIM-ARQ
            END-READ
            .
       *----------------------------------------------------------------*
@@ -98,12 +139,27 @@
        0011-CARREGAR-TABELA-INT        SECTION.
       *----------------------------------------------------------------*
 
-           OPEN INPUT ARQUIVO-ENT
+      *    ABRE EM I-O (PERMANECE ABERTO DURANTE TODA A SESSAO PARA
+      *    PERMITIR GRAVACAO/REGRAVACAO/EXCLUSAO DIRETO PELA CHAVE)
+           OPEN I-O ARQUIVO-ENT
+
+           IF WRK-FILE-STATUS          EQUAL '35'
+              DISPLAY 'ARQUIVO DE ESTOQUE NAO EXISTE. CRIANDO...'
+              OPEN OUTPUT ARQUIVO-ENT
+              CLOSE ARQUIVO-ENT
+              OPEN I-O ARQUIVO-ENT
+           END-IF
+
+           IF WRK-FILE-STATUS          NOT EQUAL '00'
+              DISPLAY 'FALHA AO ABRIR ARQUIVO DE ESTOQUE. FS='
+                      WRK-FILE-STATUS
+              PERFORM 9999-FINALIZAR
+           END-IF
 
       *    LÊ O ARQUIVO E CARREGA NA TABELA INTERNA
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL 
-                                WRK-FIM-ARQ  EQUAL 'S' 
-               PERFORM 0001-LER-ARQUIVO-ENT 
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                WRK-FIM-ARQ  EQUAL 'S'
+               PERFORM 0001-LER-ARQUIVO-ENT
                IF WRK-FIM-ARQ          EQUAL 'N'
                   MOVE FDE-COD-PRODUTO TO TAB-CODIGO(WRK-IND1)
                   MOVE FDE-NOME-PRODUTO
@@ -112,17 +168,24 @@
                                        TO TAB-QTDE(WRK-IND1)
                   MOVE FDE-VALOR-PRODUTO
                                        TO TAB-VALOR(WRK-IND1)
+                  MOVE FDE-QTDE-MINIMA
+                                       TO TAB-QTDE-MINIMA(WRK-IND1)
+                  PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                                      WRK-IND3 > WRK-MAX-LOCAIS
+                     MOVE FDE-LOCAL-COD(WRK-IND3)
+                               TO TAB-LOCAL-COD(WRK-IND1, WRK-IND3)
+                     MOVE FDE-LOCAL-QTDE(WRK-IND3)
+                               TO TAB-LOCAL-QTDE(WRK-IND1, WRK-IND3)
+                  END-PERFORM
                   ADD 1                TO WRK-QTDE-REG
-               END-IF 
-           END-PERFORM 
+               END-IF
+           END-PERFORM
 
-           IF WRK-QTDE-REG >= 50
-              DISPLAY 'AGENDA CHEIA! - MAXIMO 50 REGISTROS'
+           IF WRK-QTDE-REG >= WRK-MAX-TAB-INT
+              DISPLAY 'AGENDA CHEIA! - MAXIMO ' WRK-MAX-TAB-INT
+                      ' REGISTROS'
               DISPLAY ' FOI ATINGIDO A QUANTIDADE MAXIMA DE REGISTROS'
-              CLOSE ARQUIVO-ENT
               PERFORM 9999-FINALIZAR
-           ELSE
-              CLOSE ARQUIVO-ENT
            END-IF
 
            MOVE ZEROS                  TO WRK-IND1
@@ -144,6 +207,8 @@
            MOVE 'N'                    TO WRK-VAL-NOME
            MOVE 'N'                    TO WRK-VAL-QTDE
            MOVE 'N'                    TO WRK-VAL-VALOR
+           MOVE 'N'                    TO WRK-VAL-MINIMA
+           MOVE 'N'                    TO WRK-VAL-LOCAL
 
            DISPLAY '*==========================================*'
            DISPLAY '*=          CONTROLE DE ESTOQUE           =*'
@@ -151,8 +216,10 @@
            DISPLAY '* 1 - CADASTRAR PRODUTO                    *'
            DISPLAY '* 2 - ENTRADA DE PRODUTO                   *'
            DISPLAY '* 3 - SAIDA DE PRODUTO                     *'
-           DISPLAY '* 4 - LISTAR PRODUTO                       *'                      
-           DISPLAY '* 5 - EXCLUIR PRODUTO                      *'                      
+           DISPLAY '* 4 - LISTAR PRODUTO                       *'
+           DISPLAY '* 5 - EXCLUIR PRODUTO                      *'
+           DISPLAY '* 6 - RELATORIO DE ESTOQUE BAIXO           *'
+           DISPLAY '* 7 - LISTAR ESTOQUE POR LOCAL             *'
            DISPLAY '* 9 - SAIR                                 *'
            DISPLAY '*==========================================*'
            DISPLAY 'FAVOR INFORMAR A OPÇÃO DESEJADA: '
@@ -161,13 +228,15 @@
 
            EVALUATE WRK-OPCAO
                WHEN 1 PERFORM 0003-CADASTRAR-PROD
-               WHEN 2 PERFORM 0004-ENTRADA-PROD 
-               WHEN 3 PERFORM 0005-SAIDA-PROD 
-               WHEN 4 PERFORM 0006-LISTAR-PROD                               
-               WHEN 5 PERFORM 0008-EXCLUIR-PROD                               
+               WHEN 2 PERFORM 0004-ENTRADA-PROD
+               WHEN 3 PERFORM 0005-SAIDA-PROD
+               WHEN 4 PERFORM 0006-LISTAR-PROD
+               WHEN 5 PERFORM 0008-EXCLUIR-PROD
+               WHEN 6 PERFORM 0009-RELATORIO-ESTOQUE-BAIXO
+               WHEN 7 PERFORM 0010-LISTAR-POR-LOCAL
                WHEN 9 CONTINUE
                WHEN OTHER
-                    DISPLAY 'OPÇÃO INVÁLIDA!' 
+                    DISPLAY 'OPÇÃO INVÁLIDA!'
            END-EVALUATE
            .
       *----------------------------------------------------------------*
@@ -188,17 +257,30 @@
 
            PERFORM 0033-VALIDAR-QTDE UNTIL WRK-VAL-QTDE EQUAL 'S'
 
-           PERFORM 0034-VALIDAR-VALOR 
+           PERFORM 0034-VALIDAR-VALOR
                                      UNTIL WRK-VAL-VALOR EQUAL 'S'
 
+           PERFORM 0035-VALIDAR-MINIMA
+                                     UNTIL WRK-VAL-MINIMA EQUAL 'S'
+
            ADD 1                       TO WRK-QTDE-REG
+           MOVE WRK-QTDE-REG           TO WRK-IND1
+
+           PERFORM 0036-VALIDAR-LOCAL UNTIL WRK-VAL-LOCAL EQUAL 'S'
 
            MOVE WRK-COD-PRODUTO        TO TAB-CODIGO(WRK-QTDE-REG)
            MOVE WRK-NOME-PRODUTO       TO TAB-NOME(WRK-QTDE-REG)
+           MOVE WRK-VALOR-PRODUTO      TO TAB-VALOR(WRK-QTDE-REG)
+           MOVE WRK-QTDE-MINIMA        TO TAB-QTDE-MINIMA(WRK-QTDE-REG)
+           MOVE WRK-COD-LOCAL
+                          TO TAB-LOCAL-COD(WRK-QTDE-REG, 1)
+           MOVE WRK-QTDE-PRODUTO
+                          TO TAB-LOCAL-QTDE(WRK-QTDE-REG, 1)
            MOVE WRK-QTDE-PRODUTO       TO TAB-QTDE(WRK-QTDE-REG)
-           MOVE WRK-VALOR-PRODUTO      TO TAB-VALOR(WRK-QTDE-REG)           
 
-           PERFORM 0002-TELA-MENU 
+           PERFORM 0046-GRAVAR-PRODUTO-ARQ
+
+           PERFORM 0002-TELA-MENU
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0003-end
@@ -267,9 +349,10 @@
            IF WRK-QTDE-PRODUTO         EQUAL ZEROS
               DISPLAY 'QUANTIDADE DE PRODUTO NAO PODE SER ZERADO'
            ELSE
-              IF WRK-OPCAO             EQUAL 3 
-                 IF WRK-QTDE-PRODUTO   GREATER TAB-QTDE(WRK-IND1)
-                    DISPLAY 'ESTOQUE INSUFICIENTE'
+              IF WRK-OPCAO             EQUAL 3
+                 IF WRK-QTDE-PRODUTO   GREATER
+                    TAB-LOCAL-QTDE(WRK-IND1, WRK-IND-LOCAL)
+                    DISPLAY 'ESTOQUE INSUFICIENTE NESTE LOCAL'
                     MOVE 'N'           TO WRK-VAL-QTDE
                  ELSE 
                     MOVE 'S'           TO WRK-VAL-QTDE
@@ -303,6 +386,54 @@
        0034-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    VALIDACAO CAMPO QUANTIDADE MINIMA DO PRODUTO
+      *    (ZERO E VALIDO: SIGNIFICA QUE O PRODUTO NAO TEM ALERTA
+      *    DE ESTOQUE BAIXO CONFIGURADO)
+      *----------------------------------------------------------------*
+       0035-VALIDAR-MINIMA             SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '* QTDE. MINIMA (0 = SEM ALERTA): '
+                    WITH NO ADVANCING
+           ACCEPT WRK-QTDE-MINIMA
+
+           MOVE 'S'                    TO WRK-VAL-MINIMA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0035-end
+       0035-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    VALIDACAO CAMPO LOCAL/ARMAZEM DO PRODUTO
+      *----------------------------------------------------------------*
+       0036-VALIDAR-LOCAL              SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '* LOCAL/ARMAZEM: 'WITH NO ADVANCING
+           ACCEPT WRK-COD-LOCAL
+
+           IF WRK-COD-LOCAL            EQUAL SPACES
+              DISPLAY 'LOCAL/ARMAZEM NAO PODE SER EM BRANCO'
+           ELSE
+              PERFORM 0042-CONSULTAR-LOCAL
+              IF WRK-OPCAO              EQUAL 3
+                 IF WRK-ENCONTROU-LOCAL NOT EQUAL 'S'
+                    DISPLAY 'LOCAL NAO POSSUI ESTOQUE DESTE PRODUTO'
+                 ELSE
+                    MOVE 'S'            TO WRK-VAL-LOCAL
+                 END-IF
+              ELSE
+                 MOVE 'S'               TO WRK-VAL-LOCAL
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0036-end
+       0036-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    ENTRADA DE CONTROLE DE ESTOQUE - TABELA INTERNA
       *----------------------------------------------------------------*
@@ -314,17 +445,27 @@
            PERFORM 0041-CONSULTAR-PROD
 
            DISPLAY '* 'TAB-CODIGO(WRK-IND1) ' | '
-                       TAB-NOME(WRK-IND1)   ' | ' 
+                       TAB-NOME(WRK-IND1)   ' | '
                        TAB-QTDE(WRK-IND1)   ' | '
                        TAB-VALOR(WRK-IND1)  '     *'
 
+           PERFORM 0036-VALIDAR-LOCAL UNTIL WRK-VAL-LOCAL EQUAL 'S'
            PERFORM 0033-VALIDAR-QTDE UNTIL WRK-VAL-QTDE EQUAL 'S'
-           ADD WRK-QTDE-PRODUTO      TO TAB-QTDE(WRK-IND1)
+
+           IF WRK-ENCONTROU-LOCAL     EQUAL 'S'
+              ADD WRK-QTDE-PRODUTO
+                       TO TAB-LOCAL-QTDE(WRK-IND1, WRK-IND-LOCAL)
+           ELSE
+              PERFORM 0044-ADICIONAR-LOCAL
+           END-IF
+           PERFORM 0043-RECALC-QTDE-TOTAL
 
            PERFORM 0034-VALIDAR-VALOR UNTIL WRK-VAL-VALOR EQUAL 'S'
-           MOVE WRK-VALOR-PRODUTO    TO TAB-VALOR(WRK-IND1)         
+           MOVE WRK-VALOR-PRODUTO    TO TAB-VALOR(WRK-IND1)
 
-           PERFORM 0002-TELA-MENU 
+           PERFORM 0047-REGRAVAR-PRODUTO-ARQ
+
+           PERFORM 0002-TELA-MENU
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0004-end
@@ -355,6 +496,85 @@
        0041-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    PESQUISAR LOCAL/ARMAZEM DO PRODUTO - TABELA INTERNA
+      *----------------------------------------------------------------*
+       0042-CONSULTAR-LOCAL            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ENCONTROU-LOCAL
+           MOVE ZEROS                  TO WRK-IND-LOCAL
+
+           PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                                   (WRK-IND3 > WRK-MAX-LOCAIS) OR
+                                   (WRK-ENCONTROU-LOCAL EQUAL 'S')
+              IF WRK-COD-LOCAL      EQUAL TAB-LOCAL-COD(WRK-IND1,
+                                                         WRK-IND3)
+                 MOVE 'S'           TO WRK-ENCONTROU-LOCAL
+                 MOVE WRK-IND3      TO WRK-IND-LOCAL
+              ELSE
+                 CONTINUE
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0042-end
+       0042-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    RECALCULAR A QUANTIDADE TOTAL DO PRODUTO A PARTIR DOS
+      *    LOCAIS/ARMAZENS CADASTRADOS
+      *----------------------------------------------------------------*
+       0043-RECALC-QTDE-TOTAL          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO TAB-QTDE(WRK-IND1)
+
+           PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                                       WRK-IND3 > WRK-MAX-LOCAIS
+              ADD TAB-LOCAL-QTDE(WRK-IND1, WRK-IND3)
+                                       TO TAB-QTDE(WRK-IND1)
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0043-end
+       0043-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ACRESCENTAR UM NOVO LOCAL/ARMAZEM AO PRODUTO (ENTRADA EM
+      *    LOCAL AINDA NAO CADASTRADO PARA ESSE PRODUTO)
+      *----------------------------------------------------------------*
+       0044-ADICIONAR-LOCAL            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ACHOU-SLOT
+           MOVE ZEROS                  TO WRK-SLOT-LIVRE
+
+           PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                                   (WRK-IND3 > WRK-MAX-LOCAIS) OR
+                                   (WRK-ACHOU-SLOT EQUAL 'S')
+              IF TAB-LOCAL-COD(WRK-IND1, WRK-IND3) EQUAL SPACES
+                 MOVE 'S'           TO WRK-ACHOU-SLOT
+                 MOVE WRK-IND3      TO WRK-SLOT-LIVRE
+              ELSE
+                 CONTINUE
+           END-PERFORM
+
+           IF WRK-ACHOU-SLOT           EQUAL 'S'
+              MOVE WRK-COD-LOCAL
+                          TO TAB-LOCAL-COD(WRK-IND1, WRK-SLOT-LIVRE)
+              MOVE WRK-QTDE-PRODUTO
+                          TO TAB-LOCAL-QTDE(WRK-IND1, WRK-SLOT-LIVRE)
+           ELSE
+              DISPLAY 'LIMITE DE LOCAIS POR PRODUTO ATINGIDO'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0044-end
+       0044-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    SAIDA DE CONTROLE DE ESTOQUE - TABELA INTERNA
       *----------------------------------------------------------------*
@@ -366,15 +586,20 @@
            PERFORM 0041-CONSULTAR-PROD
 
            DISPLAY '* 'TAB-CODIGO(WRK-IND1) ' | '
-                       TAB-NOME(WRK-IND1)   ' | ' 
+                       TAB-NOME(WRK-IND1)   ' | '
                        TAB-QTDE(WRK-IND1)   ' | '
                        TAB-VALOR(WRK-IND1)  '     *'
 
+           PERFORM 0036-VALIDAR-LOCAL UNTIL WRK-VAL-LOCAL EQUAL 'S'
            PERFORM 0033-VALIDAR-QTDE UNTIL WRK-VAL-QTDE EQUAL 'S'
 
-           SUBTRACT WRK-QTDE-PRODUTO FROM TAB-QTDE(WRK-IND1)
-           
-           PERFORM 0002-TELA-MENU 
+           SUBTRACT WRK-QTDE-PRODUTO
+                       FROM TAB-LOCAL-QTDE(WRK-IND1, WRK-IND-LOCAL)
+           PERFORM 0043-RECALC-QTDE-TOTAL
+
+           PERFORM 0047-REGRAVAR-PRODUTO-ARQ
+
+           PERFORM 0002-TELA-MENU
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0005-end
@@ -407,32 +632,72 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    GRAVAR ARQUIVO SEQUENCIAL
+      *    MONTAR O REGISTRO DO ARQUIVO A PARTIR DA TABELA INTERNA
+      *    (INDICE WRK-IND1) - USADO PELA GRAVACAO E PELA REGRAVACAO
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0007-gravar-arquivo
-       0007-GRAVAR-ARQUIVO             SECTION.
+      *> cobol-lint CL002 0045-montar-reg-arq
+       0045-MONTAR-REG-ARQ             SECTION.
       *----------------------------------------------------------------*
- 
-           OPEN OUTPUT ARQUIVO-ENT
 
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL 
-                                    WRK-IND1 > WRK-QTDE-REG
-                  MOVE TAB-CODIGO(WRK-IND1)
-                                       TO FDE-COD-PRODUTO
-                  MOVE TAB-NOME(WRK-IND1)
-                                       TO FDE-NOME-PRODUTO
-                  MOVE TAB-QTDE(WRK-IND1)
-                                       TO FDE-QTDE-PRODUTO
-                  MOVE TAB-VALOR(WRK-IND1)
-                                       TO FDE-VALOR-PRODUTO
-                  WRITE FD-ARQ-ENT
+           MOVE TAB-CODIGO(WRK-IND1)   TO FDE-COD-PRODUTO
+           MOVE TAB-NOME(WRK-IND1)     TO FDE-NOME-PRODUTO
+           MOVE TAB-QTDE(WRK-IND1)     TO FDE-QTDE-PRODUTO
+           MOVE TAB-VALOR(WRK-IND1)    TO FDE-VALOR-PRODUTO
+           MOVE TAB-QTDE-MINIMA(WRK-IND1)
+                                       TO FDE-QTDE-MINIMA
+           PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                               WRK-IND3 > WRK-MAX-LOCAIS
+              MOVE TAB-LOCAL-COD(WRK-IND1, WRK-IND3)
+                        TO FDE-LOCAL-COD(WRK-IND3)
+              MOVE TAB-LOCAL-QTDE(WRK-IND1, WRK-IND3)
+                        TO FDE-LOCAL-QTDE(WRK-IND3)
            END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0045-end
+       0045-END.                       EXIT.
+      *----------------------------------------------------------------*
 
-           CLOSE ARQUIVO-ENT
+      *----------------------------------------------------------------*
+      *    GRAVAR NOVO PRODUTO NO ARQUIVO PELA CHAVE (SEM REGRAVAR O
+      *    ARQUIVO INTEIRO)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0046-gravar-produto-arq
+       0046-GRAVAR-PRODUTO-ARQ         SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0045-MONTAR-REG-ARQ
+
+           WRITE FD-ARQ-ENT
+               INVALID KEY
+                  DISPLAY 'PRODUTO JA CADASTRADO NO ARQUIVO. CODIGO: '
+                          FDE-COD-PRODUTO
+           END-WRITE
            .
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0007-end
-       0007-END.                       EXIT.
+      *> cobol-lint CL002 0046-end
+       0046-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    REGRAVAR PRODUTO JA EXISTENTE NO ARQUIVO PELA CHAVE (ENTRADA
+      *    E SAIDA DE ESTOQUE), SEM REGRAVAR O ARQUIVO INTEIRO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0047-regravar-produto-arq
+       0047-REGRAVAR-PRODUTO-ARQ       SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0045-MONTAR-REG-ARQ
+
+           REWRITE FD-ARQ-ENT
+               INVALID KEY
+                  DISPLAY 'PRODUTO NAO ENCONTRADO NO ARQUIVO. CODIGO: '
+                          FDE-COD-PRODUTO
+           END-REWRITE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0047-end
+       0047-END.                       EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -457,8 +722,9 @@
                     WITH NO ADVANCING
            ACCEPT WRK-EXCLUIR
 
+           PERFORM 0082-EXCLUIR-PRODUTO-ARQ
            PERFORM 0081-EXCLUIR-PROD
-           PERFORM 0002-TELA-MENU 
+           PERFORM 0002-TELA-MENU
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0008-end
@@ -478,7 +744,7 @@
                                    (WRK-IND1 > WRK-QTDE-REG)
               IF WRK-COD-PRODUTO    EQUAL TAB-CODIGO(WRK-IND1)
                  MOVE 'S'           TO WRK-ENCONTROU
-                
+
                  SUBTRACT 1 FROM WRK-QTDE-REG
 
                  MOVE TAB-CODIGO(WRK-IND1 + 1)
@@ -489,9 +755,18 @@
                                        TO TAB-QTDE(WRK-IND1)
                  MOVE TAB-VALOR(WRK-IND1 + 1)
                                        TO TAB-VALOR(WRK-IND1)
-              ELSE 
+                 MOVE TAB-QTDE-MINIMA(WRK-IND1 + 1)
+                                       TO TAB-QTDE-MINIMA(WRK-IND1)
+                 PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                                     WRK-IND3 > WRK-MAX-LOCAIS
+                    MOVE TAB-LOCAL-COD(WRK-IND1 + 1, WRK-IND3)
+                              TO TAB-LOCAL-COD(WRK-IND1, WRK-IND3)
+                    MOVE TAB-LOCAL-QTDE(WRK-IND1 + 1, WRK-IND3)
+                              TO TAB-LOCAL-QTDE(WRK-IND1, WRK-IND3)
+                 END-PERFORM
+              ELSE
                  IF WRK-ENCONTROU EQUAL 'S'
-                    
+
                     MOVE TAB-CODIGO(WRK-IND1 + 1)
                                        TO TAB-CODIGO(WRK-IND1)
                     MOVE TAB-NOME(WRK-IND1 + 1)
@@ -500,8 +775,17 @@
                                        TO TAB-QTDE(WRK-IND1)
                     MOVE TAB-VALOR(WRK-IND1 + 1)
                                        TO TAB-VALOR(WRK-IND1)
+                    MOVE TAB-QTDE-MINIMA(WRK-IND1 + 1)
+                                       TO TAB-QTDE-MINIMA(WRK-IND1)
+                    PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                                        WRK-IND3 > WRK-MAX-LOCAIS
+                       MOVE TAB-LOCAL-COD(WRK-IND1 + 1, WRK-IND3)
+                                 TO TAB-LOCAL-COD(WRK-IND1, WRK-IND3)
+                       MOVE TAB-LOCAL-QTDE(WRK-IND1 + 1, WRK-IND3)
+                                 TO TAB-LOCAL-QTDE(WRK-IND1, WRK-IND3)
+                    END-PERFORM
                  END-IF
-                 CONTINUE 
+                 CONTINUE
            END-PERFORM
            .
       *----------------------------------------------------------------*
@@ -509,15 +793,108 @@
        0081-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    EXCLUIR PRODUTO NO ARQUIVO PELA CHAVE, SEM REGRAVAR O
+      *    ARQUIVO INTEIRO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0082-excluir-produto-arq
+       0082-EXCLUIR-PRODUTO-ARQ        SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-COD-PRODUTO        TO FDE-COD-PRODUTO
+
+           DELETE ARQUIVO-ENT
+               INVALID KEY
+                  DISPLAY 'PRODUTO NAO ENCONTRADO NO ARQUIVO. CODIGO: '
+                          FDE-COD-PRODUTO
+           END-DELETE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0082-end
+       0082-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    RELATORIO DE ESTOQUE BAIXO - SUGESTAO DE REPOSICAO
+      *----------------------------------------------------------------*
+       0009-RELATORIO-ESTOQUE-BAIXO      SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*========= ESTOQUE BAIXO / REPOSICAO =======*'
+           DISPLAY '* CODIGO| NOME                 | QTDE|MINIMA|REPOR*'
+           DISPLAY '*------------------------------------------------*'
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                         (WRK-IND1 > WRK-QTDE-REG)
+              IF TAB-QTDE-MINIMA(WRK-IND1) > 0 AND
+                 TAB-QTDE(WRK-IND1) < TAB-QTDE-MINIMA(WRK-IND1)
+                 COMPUTE WRK-QTDE-REPOR = TAB-QTDE-MINIMA(WRK-IND1)
+                                            - TAB-QTDE(WRK-IND1)
+                 DISPLAY '* 'TAB-CODIGO(WRK-IND1) ' | '
+                             TAB-NOME(WRK-IND1)   ' | '
+                             TAB-QTDE(WRK-IND1)   ' | '
+                             TAB-QTDE-MINIMA(WRK-IND1) ' | '
+                             WRK-QTDE-REPOR       '     *'
+              END-IF
+           END-PERFORM
+           DISPLAY '*==========================================*'
+
+           PERFORM 0002-TELA-MENU
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-end
+       0009-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LISTAR ESTOQUE POR LOCAL/ARMAZEM
+      *----------------------------------------------------------------*
+       0010-LISTAR-POR-LOCAL            SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*===== ESTOQUE POR LOCAL/ARMAZEM ===========*'
+           DISPLAY '* INFORME O LOCAL (EM BRANCO = TODOS): '
+                    WITH NO ADVANCING
+           ACCEPT WRK-COD-LOCAL
+
+           DISPLAY '* CODIGO| NOME                 |LOCAL| QTDE   *'
+           DISPLAY '*--------------------------------------------*'
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                         (WRK-IND1 > WRK-QTDE-REG)
+              PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                                          WRK-IND3 > WRK-MAX-LOCAIS
+                 IF TAB-LOCAL-COD(WRK-IND1, WRK-IND3) NOT EQUAL SPACES
+                    IF WRK-COD-LOCAL     EQUAL SPACES OR
+                       WRK-COD-LOCAL     EQUAL
+                                   TAB-LOCAL-COD(WRK-IND1, WRK-IND3)
+                       DISPLAY '* 'TAB-CODIGO(WRK-IND1) ' | '
+                           TAB-NOME(WRK-IND1)             ' | '
+                           TAB-LOCAL-COD(WRK-IND1, WRK-IND3)  ' | '
+                           TAB-LOCAL-QTDE(WRK-IND1, WRK-IND3) '   *'
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           DISPLAY '*==========================================*'
+
+           PERFORM 0002-TELA-MENU
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
       *> cobol-lint CL002 9999-finalizar
        9999-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
+           CLOSE ARQUIVO-ENT
            DISPLAY 'FIM DE PROGRAMA'
-           STOP RUN 
-           .           
+           STOP RUN
+           .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 9999-end
        9999-END.                       EXIT.
