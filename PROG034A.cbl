@@ -3,6 +3,18 @@
       * DATA.......: 30/03/2026
       * DESCRICAO..: CADASTRAR CLIENTES - MODULO CADASTRO CLIENTES
       * NOME.......: PROG034A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDO O CAMPO DE CPF/CNPJ DO
+      *              CLIENTE NO CADASTRO.
+      *            - 09/08/2026 - BLOQUEADO O CADASTRO DE ID-CLIENTE
+      *              JA EXISTENTE NO ARQUIVO DE SAIDA.
+      *            - 09/08/2026 - LAYOUT DO REGISTRO DE CLIENTE PASSOU
+      *              A VIR DO BOOK CLI001A (PADRONIZACAO COM OS DEMAIS
+      *              MODULOS DO CADASTRO).
+      *            - 09/08/2026 - ARQUIVO DE SAIDA PASSA A SER
+      *              OPTIONAL, JA QUE 0003-VERIFICAR-DUPLICADO ABRE
+      *              PARA LEITURA ANTES DO PRIMEIRO CLIENTE SER
+      *              CADASTRADO (QUANDO O ARQUIVO AINDA NAO EXISTE).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG034A. 
@@ -16,29 +28,42 @@
        FILE-CONTROL.
            SELECT ARQUIVO-ENT ASSIGN TO 'CADENT001.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ARQUIVO-SAI ASSIGN TO 'CADASTRO1.dat'
+           SELECT OPTIONAL ARQUIVO-SAI ASSIGN TO 'CADASTRO1.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-ENT.
        01  FD-ARQ-ENT.
-         05  FDE-REG-ID-CLIENTE           PIC 9(05) VALUE ZEROS.
-         05  FDE-REG-NOME-CLIENTE         PIC X(30) VALUE SPACES.
-         05  FDE-REG-IDADE                PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDE-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDE-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDE-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDE-REG-CPF-CNPJ.
 
        FD  ARQUIVO-SAI.
        01  FD-ARQ-SAI.
-         05  FDS-REG-ID-CLIENTE           PIC 9(05) VALUE ZEROS.
-         05  FDS-REG-NOME-CLIENTE         PIC X(30) VALUE SPACES.
-         05  FDS-REG-IDADE                PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDS-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDS-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDS-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDS-REG-CPF-CNPJ.
 
        WORKING-STORAGE SECTION.
        01  WRK-FIM-ARQUIVO                PIC X(01) VALUE 'N'.
-       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.           
+       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.
        01  WRK-ID-CLIENTE                 PIC 9(05) VALUE ZEROS.
        01  WRK-NOME-CLIENTE               PIC X(30) VALUE SPACES.
        01  WRK-IDADE                      PIC 9(03) VALUE ZEROS.
+       01  WRK-CPF-CNPJ                   PIC X(14) VALUE SPACES.
+       01  WRK-FIM-ARQ-SAI                PIC X(01) VALUE 'N'.
+       01  WRK-ID-DUPLICADO               PIC X(01) VALUE 'N'.
 
       *================================================================*
        PROCEDURE                       DIVISION.
@@ -52,11 +77,20 @@
       *----------------------------------------------------------------*
 
            OPEN INPUT ARQUIVO-ENT
-               EXTEND ARQUIVO-SAI
 
            PERFORM 0001-LER-ARQSEQ
-           PERFORM 0002-CADASTRAR-CLIENTE
-           PERFORM 9999-FINALIZAR  
+           PERFORM 0003-VERIFICAR-DUPLICADO
+
+           IF WRK-ID-DUPLICADO EQUAL 'S'
+               DISPLAY 'ID-CLIENTE ' WRK-ID-CLIENTE
+                       ' JA CADASTRADO. CADASTRO NAO EFETUADO.'
+           ELSE
+               OPEN EXTEND ARQUIVO-SAI
+               PERFORM 0002-CADASTRAR-CLIENTE
+               CLOSE ARQUIVO-SAI
+           END-IF
+
+           PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0000-end
@@ -73,9 +107,10 @@
                AT END MOVE "S" TO WRK-FIM-ARQUIVO 
            END-READ
            IF WRK-FIM-ARQUIVO EQUAL 'N'
-               MOVE FDE-REG-ID-CLIENTE     TO WRK-ID-CLIENTE  
+               MOVE FDE-REG-ID-CLIENTE     TO WRK-ID-CLIENTE
                MOVE FDE-REG-NOME-CLIENTE   TO WRK-NOME-CLIENTE
-               MOVE FDE-REG-IDADE          TO WRK-IDADE       
+               MOVE FDE-REG-IDADE          TO WRK-IDADE
+               MOVE FDE-REG-CPF-CNPJ       TO WRK-CPF-CNPJ
                ADD 1                       TO WRK-IND1
            END-IF
            .
@@ -92,9 +127,11 @@
 
            MOVE WRK-ID-CLIENTE         TO FDS-REG-ID-CLIENTE
 
-           MOVE WRK-NOME-CLIENTE       TO FDS-REG-NOME-CLIENTE 
-           
-           MOVE WRK-IDADE              TO FDS-REG-IDADE 
+           MOVE WRK-NOME-CLIENTE       TO FDS-REG-NOME-CLIENTE
+
+           MOVE WRK-IDADE              TO FDS-REG-IDADE
+
+           MOVE WRK-CPF-CNPJ           TO FDS-REG-CPF-CNPJ
 
            WRITE FD-ARQ-SAI
 
@@ -104,6 +141,33 @@
        0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    VERIFICAR ID-CLIENTE DUPLICADO NO ARQUIVO DE SAIDA
+      *----------------------------------------------------------------*
+       0003-VERIFICAR-DUPLICADO        SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQUIVO-SAI
+
+           PERFORM UNTIL WRK-FIM-ARQ-SAI EQUAL 'S'
+               READ ARQUIVO-SAI
+                   AT END MOVE 'S' TO WRK-FIM-ARQ-SAI
+                   NOT AT END
+                       IF FDS-REG-ID-CLIENTE EQUAL WRK-ID-CLIENTE
+                           MOVE 'S' TO WRK-ID-DUPLICADO
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQUIVO-SAI
+
+           MOVE 'N' TO WRK-FIM-ARQ-SAI
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
@@ -112,7 +176,6 @@
       *----------------------------------------------------------------*
 
            CLOSE ARQUIVO-ENT
-                 ARQUIVO-SAI
            DISPLAY 'FIM DE PROGRAMA'
            STOP RUN
            .           
