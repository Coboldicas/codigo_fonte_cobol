@@ -6,8 +6,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "clientes.dat"
-      *       ORGANIZATION IS INDEXED
-              ORGANIZATION IS LINE SEQUENTIAL
+              ORGANIZATION IS INDEXED
               ACCESS MODE IS DYNAMIC
               RECORD KEY IS CUST-ID
               ALTERNATE RECORD KEY IS ALT-EMAIL WITH DUPLICATES
@@ -25,6 +24,8 @@
        WORKING-STORAGE SECTION.
        01  FS             PIC XX.
        01  I              PIC 9(02).
+       01  BUSCA-ID       PIC 9(6).
+       01  BUSCA-EMAIL    PIC X(50).
        
        01  TAB-SEED.
            05 TS OCCURS 6 TIMES.
@@ -38,6 +39,7 @@
            PERFORM CARREGAR-SEED.
            PERFORM ABRIR.
            PERFORM GRAVAR-SEED.
+           PERFORM DEMONSTRAR-BUSCAS.
            CLOSE CLIENTES.
            DISPLAY "Seed finalizado com FS=" FS.
            STOP RUN.
@@ -88,3 +90,32 @@
                    DISPLAY "Incluido ID " CUST-ID
               END-WRITE
            END-PERFORM.
+
+       DEMONSTRAR-BUSCAS.
+           MOVE 000003 TO BUSCA-ID
+           PERFORM BUSCAR-POR-ID.
+
+           MOVE "ed.gomes@exemplo.com" TO BUSCA-EMAIL
+           PERFORM BUSCAR-POR-EMAIL.
+
+       BUSCAR-POR-ID.
+           MOVE BUSCA-ID TO CUST-ID
+           READ CLIENTES KEY IS CUST-ID
+               INVALID KEY
+                   DISPLAY "ID " BUSCA-ID " nao encontrado (FS="
+                           FS ")"
+               NOT INVALID KEY
+                   DISPLAY "Encontrado por ID " CUST-ID ": " NOME
+                           " <" EMAIL ">"
+           END-READ.
+
+       BUSCAR-POR-EMAIL.
+           MOVE BUSCA-EMAIL TO ALT-EMAIL
+           READ CLIENTES KEY IS ALT-EMAIL
+               INVALID KEY
+                   DISPLAY "Email " BUSCA-EMAIL " nao encontrado "
+                           "(FS=" FS ")"
+               NOT INVALID KEY
+                   DISPLAY "Encontrado por email " ALT-EMAIL ": "
+                           "ID=" CUST-ID " NOME=" NOME
+           END-READ.
