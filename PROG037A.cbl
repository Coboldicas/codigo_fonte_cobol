@@ -3,6 +3,12 @@
       * DATA.......: 20/04/2026
       * DESCRICAO..: ALTERAÇÃO DE REGISTROS
       * NOME.......: PROG037A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDO O CAMPO DE CPF/CNPJ DO
+      *              CLIENTE NO CADASTRO, COM ALTERAÇÃO OPCIONAL.
+      *            - 09/08/2026 - LAYOUT DO REGISTRO DE CLIENTE PASSOU
+      *              A VIR DO BOOK CLI001A (PADRONIZACAO COM OS DEMAIS
+      *              MODULOS DO CADASTRO).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG037A. 
@@ -23,15 +29,25 @@
        FILE SECTION.
        FD  ARQUIVO-ENT1.
        01  FD-ARQ-ENT1.
-         05  FDE1-REG-ID-CLIENTE          PIC 9(05) VALUE ZEROS.
-         05  FDE1-REG-NOME-CLIENTE        PIC X(30) VALUE SPACES.
-         05  FDE1-REG-IDADE               PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDE1-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDE1-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDE1-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDE1-REG-CPF-CNPJ.
 
        FD  ARQUIVO-ENT2.
        01  FD-ARQ-ENT2.
-         05  FDE2-REG-ID-CLIENTE          PIC 9(05) VALUE ZEROS.
-         05  FDE2-REG-NOME-CLIENTE        PIC X(30) VALUE SPACES.
-         05  FDE2-REG-IDADE               PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDE2-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDE2-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDE2-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDE2-REG-CPF-CNPJ.
 
        WORKING-STORAGE SECTION.
        01 TABELA-CLIENTES.
@@ -39,17 +55,19 @@
                10 TAB-ID-CLIENTE          PIC 9(05).
                10 TAB-NOME-CLIENTE        PIC X(30).
                10 TAB-IDADE               PIC 9(03).
-       
+               10 TAB-CPF-CNPJ            PIC X(14).
+
        01  WRK-FIM-ARQUIVO1               PIC X(01) VALUE 'N'.
        01  WRK-FIM-ARQUIVO2               PIC X(01) VALUE 'N'.
-       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.           
-       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.           
-       01  WRK-ENCONTRADO                 PIC X(01) VALUE 'N'.           
+       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.
+       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.
+       01  WRK-ENCONTRADO                 PIC X(01) VALUE 'N'.
        01  INDICE-LEITURA                 PIC 9(02) VALUE 1.
 
        01  WRK-ID-CLIENTE                 PIC 9(05) VALUE ZEROS.
        01  WRK-NOME-CLIENTE               PIC X(30) VALUE SPACES.
        01  WRK-IDADE                      PIC 9(03) VALUE ZEROS.
+       01  WRK-CPF-CNPJ                   PIC X(14) VALUE SPACES.
 
       *================================================================*
        PROCEDURE                       DIVISION.
@@ -74,11 +92,12 @@
 
            CLOSE ARQUIVO-ENT2
 
-           PERFORM 0002-EXIBIR-REGISTRO 
-           PERFORM 0003-ALTERAR-NOME 
-           PERFORM 0004-ALTERAR-IDADE 
+           PERFORM 0002-EXIBIR-REGISTRO
+           PERFORM 0003-ALTERAR-NOME
+           PERFORM 0004-ALTERAR-IDADE
+           PERFORM 0006-ALTERAR-CPF-CNPJ
 
-           PERFORM 0005-GRAVAR-ARQUIVO 
+           PERFORM 0005-GRAVAR-ARQUIVO
 
            PERFORM 9999-FINALIZAR  
            .
@@ -101,6 +120,8 @@
                MOVE FDE2-REG-NOME-CLIENTE
                                     TO TAB-NOME-CLIENTE (INDICE-LEITURA)
                MOVE FDE2-REG-IDADE  TO TAB-IDADE        (INDICE-LEITURA)
+               MOVE FDE2-REG-CPF-CNPJ
+                                 TO TAB-CPF-CNPJ (INDICE-LEITURA)
 
                ADD 1                   TO INDICE-LEITURA
                ADD 1                   TO WRK-QTDE-REG
@@ -125,6 +146,7 @@
                MOVE FDE1-REG-NOME-CLIENTE
                                        TO WRK-NOME-CLIENTE
                MOVE FDE1-REG-IDADE     TO WRK-IDADE
+               MOVE FDE1-REG-CPF-CNPJ  TO WRK-CPF-CNPJ
            END-READ
            .
       *----------------------------------------------------------------*
@@ -184,6 +206,22 @@
        0004-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    ALTERAÇÃO DE REGISTROS - CPF/CNPJ DO CLIENTE
+      *----------------------------------------------------------------*
+       0006-ALTERAR-CPF-CNPJ           SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-CPF-CNPJ          EQUAL SPACES
+              CONTINUE
+           ELSE
+              MOVE WRK-CPF-CNPJ     TO TAB-CPF-CNPJ(WRK-IND1)
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    DESCARREGAR TABELA INTERNA E REGRAVAR ARQUIVO DE ENTRADA
       *----------------------------------------------------------------*
@@ -199,7 +237,9 @@
                                        TO FDE2-REG-ID-CLIENTE
              MOVE TAB-NOME-CLIENTE(WRK-IND1)
                                        TO FDE2-REG-NOME-CLIENTE 
-             MOVE TAB-IDADE(WRK-IND1)  TO FDE2-REG-IDADE 
+             MOVE TAB-IDADE(WRK-IND1)  TO FDE2-REG-IDADE
+             MOVE TAB-CPF-CNPJ(WRK-IND1)
+                                       TO FDE2-REG-CPF-CNPJ
 
              WRITE FD-ARQ-ENT2
            END-PERFORM
