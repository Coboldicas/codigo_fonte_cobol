@@ -16,7 +16,25 @@
       * COD001A-MINUTO      = MINUTO
       * COD001A-SEGUNDO     = SEGUNDO
       * COD001A-MILESIMO    = MILISEGUNDO
-      * COD001A-PERIODO     = PERIODO DO DIA      
+      * COD001A-PERIODO     = PERIODO DO DIA
+      *----------------------------------------------------------------*
+      * COD001A-FERIADO      = INDICA SE A DATA E FERIADO (S/N)
+      * COD001A-DESC-FERIADO = NOME DO FERIADO (QUANDO HOUVER)
+      * COD001A-DIA-UTIL     = INDICA SE A DATA E DIA UTIL (S/N)
+      *----------------------------------------------------------------*
+      * COD001A-DATA-BASE     = (ENTRADA, AAAAMMDD) DATA A PARTIR DA
+      *                         QUAL O PROGDATA CALCULA O PROXIMO DIA
+      *                         UTIL. DEIXAR EM ZEROS QUANDO O
+      *                         CHAMADOR NAO PRECISAR DESSE CALCULO.
+      * COD001A-PROX-DIA-UTIL = (SAIDA, AAAAMMDD) PROXIMO DIA UTIL A
+      *                         PARTIR DE COD001A-DATA-BASE (INCLUSIVE)
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - COD001A-DATA-BASE E COD001A-PROX-DIA-
+      *              UTIL PASSAM A NASCER ZERADOS, PARA QUE OS VARIOS
+      *              CHAMADORES QUE NAO USAM O CALCULO DE PROXIMO DIA
+      *              UTIL NAO CORRAM O RISCO DE UM VALOR NAO
+      *              INICIALIZADO SER INTERPRETADO COMO DATA-BASE
+      *              INFORMADA PELO PROGDATA.
       *================================================================*
        01  COD001A-REGISTRO.
       *     YYYYMMDD
@@ -34,4 +52,11 @@
          10 COD001A-MINUTO              PIC 9(002).
          10 COD001A-SEGUNDO             PIC 9(002).
          10 COD001A-MILESIMO            PIC 9(002).
-        05  COD001A-PERIODO             PIC X(020).
\ No newline at end of file
+        05  COD001A-PERIODO             PIC X(020).
+      *     CALENDARIO DE FERIADOS / DIA UTIL
+        05  COD001A-FERIADO             PIC X(001).
+        05  COD001A-DESC-FERIADO        PIC X(030).
+        05  COD001A-DIA-UTIL            PIC X(001).
+      *     PROXIMO DIA UTIL A PARTIR DE UMA DATA INFORMADA
+        05  COD001A-DATA-BASE           PIC 9(008) VALUE ZEROS.
+        05  COD001A-PROX-DIA-UTIL       PIC 9(008) VALUE ZEROS.
