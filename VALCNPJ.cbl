@@ -1,15 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALCNPJ.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CADA CNPJ VERIFICADO PASSA A SER
+      *              REGISTRADO EM CNPJLOG.dat (CNPJ, DATA E RESULTADO),
+      *              ARQUIVO COMPARTILHADO COM O VALIDA1B.
+      *            - 09/08/2026 - CNPJ-VALIDO PASSA A SER ZERADO NO
+      *              INICIO DE VALIDA-CNPJ (E NAO SO NO PASSO 6), PARA
+      *              NAO MANTER 'S' DE UMA CHAMADA ANTERIOR QUANDO O
+      *              TAMANHO OU A SEQUENCIA DE DIGITOS REJEITA O CNPJ
+      *              ANTES DE CHEGAR NESSE PASSO.
+      *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-LOG ASSIGN TO 'CNPJLOG.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-LOG.
+       01  FD-LIN-LOG              PIC X(040).
+
        WORKING-STORAGE SECTION.
 
       * -------- Interface de entrada/saida para demo ----------
        01  WS-ENTRADA           PIC X(40).
        01  WS-RESP              PIC X(03).
 
+      * -------- Log de auditoria das verificacoes --------------
+       01  WS-SEP                PIC X(01) VALUE '|'.
+       01  WS-RESULTADO          PIC X(08).
+      *     DEFINICAO DE DATA DO SISTEMA.
+           COPY COD001A.
+       01  WS-DATA-HOJE          PIC 9(08) VALUE ZEROS.
+       01  WS-DATA-HOJE-R REDEFINES WS-DATA-HOJE.
+           05 WS-DATA-HOJE-ANO   PIC 9(04).
+           05 WS-DATA-HOJE-MES   PIC 9(02).
+           05 WS-DATA-HOJE-DIA   PIC 9(02).
+
       * -------- Áreas de trabalho da validação ----------------
        01  WS-CNPJ.
            05 WS-RAW              PIC X(40).
@@ -81,6 +111,8 @@
                DISPLAY "CNPJ invalido."
            END-IF
 
+           PERFORM GRAVAR-LOG
+
            GO TO 0000-MAIN-LOOP.
       *> cobol-lint CL002 0000-end
        0000-END.
@@ -90,6 +122,7 @@
       *  Saída:    CNPJ-VALIDO (88), WS-DIGITS (14 dígitos)
       * =======================================================
        VALIDA-CNPJ.
+           MOVE 'N' TO CNPJ-VALIDO
            MOVE 'N' TO WS-IS-VALID
            MOVE 0   TO WS-LEN
            MOVE 0   TO WS-I WS-J WS-SOMA WS-RESTO
@@ -174,7 +207,6 @@
            END-IF
            DISPLAY 'WS-DV2: ' WS-DV2
            *> 6) Comparar com os dois dígitos informados
-           MOVE 'N' TO CNPJ-VALIDO
            DISPLAY 'WS-N(13): '  WS-N(13)
            DISPLAY 'WS-N(14): '  WS-N(14)
            DISPLAY 'WS-DV1: ' WS-DV1
@@ -182,7 +214,36 @@
            IF (WS-DV1 = WS-N(13)) AND
               (WS-DV2 = WS-N(14))
               DISPLAY 'VALIDO'
-              MOVE 'S' TO CNPJ-VALIDO 
+              MOVE 'S' TO CNPJ-VALIDO
            END-IF.
+      * =======================================================
+      *  Parágrafo reutilizável: GRAVAR-LOG
+      *  Grava em CNPJLOG.dat o CNPJ verificado, a data e o
+      *  resultado (VALIDO/INVALIDO) da verificação em WS-CNPJ.
+      * =======================================================
+       GRAVAR-LOG.
+           CALL 'PROGDATA' USING COD001A-REGISTRO
+
+           MOVE COD001A-DATA-ANO  TO WS-DATA-HOJE-ANO
+           MOVE COD001A-DATA-MES  TO WS-DATA-HOJE-MES
+           MOVE COD001A-DATA-DIA  TO WS-DATA-HOJE-DIA
+
+           IF CNPJ-VALIDO EQUAL 'S'
+              MOVE 'VALIDO'       TO WS-RESULTADO
+           ELSE
+              MOVE 'INVALIDO'     TO WS-RESULTADO
+           END-IF
+
+           OPEN EXTEND ARQUIVO-LOG
+           MOVE SPACES             TO FD-LIN-LOG
+           STRING WS-DIGITS        DELIMITED BY SIZE
+                  WS-SEP           DELIMITED BY SIZE
+                  WS-DATA-HOJE     DELIMITED BY SIZE
+                  WS-SEP           DELIMITED BY SIZE
+                  WS-RESULTADO     DELIMITED BY SIZE
+                  INTO FD-LIN-LOG
+           END-STRING
+           WRITE FD-LIN-LOG
+           CLOSE ARQUIVO-LOG.
 
      
