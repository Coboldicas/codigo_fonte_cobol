@@ -3,6 +3,12 @@
       * DATA.......: 27/04/2026
       * DESCRICAO..: EXCLUSÃO DE REGISTROS
       * NOME.......: PROG039A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDO O CAMPO DE CPF/CNPJ DO
+      *              CLIENTE NO CADASTRO.
+      *            - 09/08/2026 - LAYOUT DO REGISTRO DE CLIENTE PASSOU
+      *              A VIR DO BOOK CLI001A (PADRONIZACAO COM OS DEMAIS
+      *              MODULOS DO CADASTRO).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG039A. 
@@ -21,9 +27,14 @@
        FILE SECTION.
        FD  ARQUIVO-ENT.
        01  FD-ARQ-ENT.
-         05  FDE-REG-ID-CLIENTE          PIC 9(05) VALUE ZEROS.
-         05  FDE-REG-NOME-CLIENTE        PIC X(30) VALUE SPACES.
-         05  FDE-REG-IDADE               PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDE-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDE-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDE-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDE-REG-CPF-CNPJ.
 
        WORKING-STORAGE SECTION.
        01 TABELA-CLIENTES.
@@ -31,11 +42,12 @@
                10 TAB-ID-CLIENTE          PIC 9(05).
                10 TAB-NOME-CLIENTE        PIC X(30).
                10 TAB-IDADE               PIC 9(03).
-       
+               10 TAB-CPF-CNPJ            PIC X(14).
+
        01  WRK-FIM-ARQUIVO                PIC X(01) VALUE 'N'.
-       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.           
-       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.           
-       01  WRK-EXCLUIDO                   PIC X(01) VALUE 'N'.           
+       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.
+       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.
+       01  WRK-EXCLUIDO                   PIC X(01) VALUE 'N'.
        01  INDICE-LEITURA                 PIC 9(02) VALUE 1.
 
        01  WRK-ID-CLIENTE                 PIC 9(05) VALUE ZEROS.
@@ -84,6 +96,8 @@
                MOVE FDE-REG-NOME-CLIENTE
                                     TO TAB-NOME-CLIENTE (INDICE-LEITURA)
                MOVE FDE-REG-IDADE   TO TAB-IDADE        (INDICE-LEITURA)
+               MOVE FDE-REG-CPF-CNPJ
+                                 TO TAB-CPF-CNPJ (INDICE-LEITURA)
 
                ADD 1                   TO INDICE-LEITURA
                ADD 1                   TO WRK-QTDE-REG
@@ -125,8 +139,10 @@
                                        TO FDE-REG-ID-CLIENTE
                 MOVE TAB-NOME-CLIENTE(WRK-IND1)
                                        TO FDE-REG-NOME-CLIENTE 
-                MOVE TAB-IDADE(WRK-IND1)  
-                                       TO FDE-REG-IDADE 
+                MOVE TAB-IDADE(WRK-IND1)
+                                       TO FDE-REG-IDADE
+                MOVE TAB-CPF-CNPJ(WRK-IND1)
+                                       TO FDE-REG-CPF-CNPJ
                 WRITE FD-ARQ-ENT
              END-IF
 
