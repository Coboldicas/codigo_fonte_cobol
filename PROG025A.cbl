@@ -3,6 +3,21 @@
       * DATA.......: 10/11/2025
       * DESCRICAO..: GERADOR DE BOLETOS FICTICIOS
       * NOME.......: PROG025A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDA OPCAO DE REGISTRAR PAGAMENTO
+      *              DE UM TITULO (ATUALIZA TITULOS-PAGTO-AAAAMMDD NO
+      *              ARQUIVO) E PARAMETRIZACAO DE MULTA/JUROS POR
+      *              CEDENTE, COM FALLBACK PARA O PERCENTUAL GLOBAL.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - PASSA A VERIFICAR O LIMITE DAS
+      *              TABELAS DE PARAMETROS E DE TITULOS ANTES DE
+      *              GRAVAR NOVA LINHA, EVITANDO ESTOURO DAS OCCURS.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - O VENCIMENTO QUE CAIR EM FERIADO OU
+      *              FIM DE SEMANA E PRORROGADO PARA O PROXIMO DIA
+      *              UTIL (VIA PROGDATA) ANTES DE CONTAR OS DIAS DE
+      *              ATRASO - O BOLETO CONTINUA EXIBINDO A DATA DE
+      *              VENCIMENTO ORIGINAL.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG025A. 
@@ -43,11 +58,30 @@
        01  WRK-IND1                       PIC 9(02) VALUE ZEROS.
        01  WRK-IND2                       PIC 9(02) VALUE ZEROS.
        01  WRK-IND3                       PIC 9(02) VALUE ZEROS.
+       01  WRK-OPCAO                      PIC 9(01) VALUE ZEROS.
 
-      *--- Parametrização
+      *--- Registro de pagamento de titulo
+       01  WRK-MAX-TAB-TIT                PIC 9(03) VALUE 200.
+       01  WRK-QTDE-TIT                    PIC 9(03) VALUE ZEROS.
+       01  WRK-IND-TIT                    PIC 9(03) VALUE ZEROS.
+       01  WRK-PAGTO-NOSSONUM              PIC X(20) VALUE SPACES.
+       01  WRK-PAGTO-AAAAMMDD              PIC 9(08) VALUE ZEROS.
+       01  WRK-ENCONTROU                   PIC X(01) VALUE 'N'.
+
+      *--- Parametrização (taxa em uso para o titulo corrente)
        01  WRK-MULTA-PCT                  PIC 9(3)V99 VALUE ZEROS.
        01  WRK-JUROS-DIA-PCT              PIC 9(3)V999 VALUE ZEROS.
 
+      *--- Tabela de taxas por cedente - CEDENTE '*' = TAXA PADRAO
+       01  WRK-MAX-TAB-PARM               PIC 9(02) VALUE 50.
+       01  WRK-QTDE-PARM                  PIC 9(02) VALUE ZEROS.
+       01  WRK-IND-PARM                   PIC 9(02) VALUE ZEROS.
+       01  TAB-PARM-LINHA.
+           05  TAB-PARM-LINHA OCCURS 50 TIMES.
+               10  TAB-PARM-CEDENTE       PIC X(60)    VALUE SPACES.
+               10  TAB-PARM-MULTA-PCT     PIC 9(3)V99  VALUE ZEROS.
+               10  TAB-PARM-JUROS-PCT     PIC 9(3)V999 VALUE ZEROS.
+
       *--- Campos do título
        01  TITULOS.
          05  TITULOS-NOSSONUM             PIC X(20).
@@ -57,6 +91,16 @@
          05  TITULOS-VENC-AAAAMMDD        PIC 9(8).
          05  TITULOS-PAGTO-AAAAMMDD       PIC 9(8).
 
+      *--- Tabela interna para registro de pagamento de titulo
+       01  TAB-TIT-LINHA.
+           05  TAB-TIT-LINHA OCCURS 200 TIMES.
+               10  TAB-TIT-NOSSONUM       PIC X(20).
+               10  TAB-TIT-SACADO         PIC X(60).
+               10  TAB-TIT-CEDENTE        PIC X(60).
+               10  TAB-TIT-VALOR-CENTS    PIC 9(10).
+               10  TAB-TIT-VENC-AAAAMMDD  PIC 9(8).
+               10  TAB-TIT-PAGTO-AAAAMMDD PIC 9(8).
+
       *--- Cálculo
        01  VALOR-VALOR                    PIC 9(7)V99 VALUE 0.
        01  VALOR-MULTA                    PIC 9(7)V99 VALUE 0.
@@ -68,6 +112,11 @@
        01  VENC-INT                       PIC 9(9).
        01  BASE-INT                       PIC 9(9).
 
+      *    VENCIMENTO EFETIVO DO TITULO - QUANDO O VENCIMENTO ORIGINAL
+      *    CAI EM FERIADO OU FIM DE SEMANA, A CONTAGEM DE ATRASO SO
+      *    COMECA A PARTIR DO PROXIMO DIA UTIL
+       01  WRK-VENC-EFETIVO-AAAAMMDD      PIC 9(8).
+
       *    MASCARA FORMATO DA DATA - DD/MM/AAAA
        01  WRK-MASC-DATA.
          05 WRK-MASC-DATA-DIA          PIC 9(002) VALUE ZEROS.
@@ -197,13 +246,8 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-           OPEN INPUT ARQUIVO-ENT
-                INPUT ARQUIVO-PARM
-               OUTPUT ARQUIVO-SAI
-
-           PERFORM 0001-OBTER-DATA 
-           PERFORM 0002-LER-ARQUIVO-PARM
-           PERFORM 0003-PROCESSAR-TITULOS
+           PERFORM 0001-OBTER-DATA
+           PERFORM 0006-TELA-MENU-PRINCIPAL
            PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
@@ -244,27 +288,154 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    LEITURA DE ARQUIVO DE ENTRADA 
+      *    TELA DE MENU PRINCIPAL
+      *----------------------------------------------------------------*
+       0006-TELA-MENU-PRINCIPAL          SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*==========================================*'
+           DISPLAY '*=        GERADOR DE BOLETOS FICTICIOS    =*'
+           DISPLAY '*==========================================*'
+           DISPLAY '* 1 - GERAR BOLETOS                        *'
+           DISPLAY '* 2 - REGISTRAR PAGAMENTO DE TITULO         *'
+           DISPLAY '* 9 - SAIR                                 *'
+           DISPLAY '*==========================================*'
+           DISPLAY 'FAVOR INFORMAR A OPCAO DESEJADA: '
+                    WITH NO ADVANCING
+           ACCEPT WRK-OPCAO
+
+           EVALUATE WRK-OPCAO
+               WHEN 1 PERFORM 0010-GERAR-BOLETOS
+               WHEN 2 PERFORM 0020-REGISTRAR-PAGAMENTO
+               WHEN 9 CONTINUE
+               WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA!'
+                    PERFORM 0006-TELA-MENU-PRINCIPAL
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-end
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LEITURA DO ARQUIVO DE PARAMETROS - UMA LINHA POR CEDENTE,
+      *    NO FORMATO CEDENTE|MULTA_PCT|JUROS_PCT. A LINHA COM
+      *    CEDENTE = '*' E A TAXA PADRAO, USADA QUANDO O CEDENTE DO
+      *    TITULO NAO TEM UMA LINHA DE PARAMETRO PROPRIA.
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0002-ler-arquivo-ent
        0002-LER-ARQUIVO-PARM            SECTION.
       *----------------------------------------------------------------*
 
-           READ ARQUIVO-PARM INTO FD-LIN-PARAM
-               AT END MOVE "S" TO WRK-FIM-ARQ 
-           END-READ
+           MOVE ZEROS                  TO WRK-QTDE-PARM
+           MOVE 'N'                    TO WRK-FIM-ARQ
+
+           PERFORM VARYING WRK-IND-PARM FROM 1 BY 1 UNTIL
+                                WRK-FIM-ARQ  EQUAL 'S'
+              READ ARQUIVO-PARM        INTO FD-LIN-PARAM
+                 AT END MOVE 'S'         TO WRK-FIM-ARQ
+                 NOT AT END
+                    IF WRK-QTDE-PARM     LESS WRK-MAX-TAB-PARM
+                       ADD 1             TO WRK-QTDE-PARM
+                       UNSTRING FD-LIN-PARAM DELIMITED BY SEP
+                                INTO TAB-PARM-CEDENTE(WRK-QTDE-PARM)
+                                     TAB-PARM-MULTA-PCT(WRK-QTDE-PARM)
+                                     TAB-PARM-JUROS-PCT(WRK-QTDE-PARM)
+                       END-UNSTRING
+                    ELSE
+                       DISPLAY 'TABELA DE PARAMETROS CHEIA! - MAXIMO '
+                                WRK-MAX-TAB-PARM ' REGISTROS'
+                       MOVE 'S'          TO WRK-FIM-ARQ
+                    END-IF
+              END-READ
+           END-PERFORM
 
-           *> Pega MULTA e JUROS
-           UNSTRING FD-LIN-PARAM DELIMITED BY ALL SEP
-                    INTO WRK-MULTA-PCT, WRK-JUROS-DIA-PCT
-           END-UNSTRING
+           MOVE 'N'                    TO WRK-FIM-ARQ
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0002-end
        0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
+      *    RESOLVE A TAXA DE MULTA/JUROS DO CEDENTE DO TITULO
+      *    CORRENTE, CAINDO PARA A TAXA PADRAO ('*') QUANDO O
+      *    CEDENTE NAO TEM PARAMETRO PROPRIO CADASTRADO.
+      *----------------------------------------------------------------*
+       0007-RESOLVER-TAXA-CEDENTE       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ENCONTROU
+           MOVE ZEROS                  TO WRK-IND-PARM
+
+           PERFORM VARYING WRK-IND-PARM FROM 1 BY 1 UNTIL
+                                 (WRK-IND-PARM > WRK-QTDE-PARM) OR
+                                 (WRK-ENCONTROU EQUAL 'S')
+              IF TITULOS-CEDENTE        EQUAL
+                                        TAB-PARM-CEDENTE(WRK-IND-PARM)
+                 MOVE 'S'               TO WRK-ENCONTROU
+                 SUBTRACT 1             FROM WRK-IND-PARM
+              END-IF
+           END-PERFORM
+
+           IF WRK-ENCONTROU            EQUAL 'N'
+              MOVE 'N'                 TO WRK-ENCONTROU
+              MOVE ZEROS               TO WRK-IND-PARM
+              PERFORM VARYING WRK-IND-PARM FROM 1 BY 1 UNTIL
+                                 (WRK-IND-PARM > WRK-QTDE-PARM) OR
+                                 (WRK-ENCONTROU EQUAL 'S')
+                 IF '*'                EQUAL
+                                        TAB-PARM-CEDENTE(WRK-IND-PARM)
+                    MOVE 'S'            TO WRK-ENCONTROU
+                    SUBTRACT 1          FROM WRK-IND-PARM
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           IF WRK-ENCONTROU            EQUAL 'S'
+              MOVE TAB-PARM-MULTA-PCT(WRK-IND-PARM) TO WRK-MULTA-PCT
+              MOVE TAB-PARM-JUROS-PCT(WRK-IND-PARM)
+                                       TO WRK-JUROS-DIA-PCT
+           ELSE
+              MOVE ZEROS               TO WRK-MULTA-PCT
+              MOVE ZEROS               TO WRK-JUROS-DIA-PCT
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007-end
+       0007-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    PRORROGAR O VENCIMENTO DO TITULO PARA O PROXIMO DIA UTIL
+      *    QUANDO O VENCIMENTO ORIGINAL CAIR EM FERIADO OU FIM DE
+      *    SEMANA - O PROPRIO PROGDATA CALCULA O PROXIMO DIA UTIL.
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-prorrogar-vencimento
+       0008-PRORROGAR-VENCIMENTO       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE TITULOS-VENC-AAAAMMDD  TO COD001A-DATA-BASE
+
+           CALL 'PROGDATA' USING COD001A-REGISTRO
+
+           MOVE RETURN-CODE            TO WRK-RETURN-CODE
+
+           IF WRK-RETURN-CODE NOT = 0
+              DISPLAY 'ERRO NA CHAMADA PROGDATA. RETURN-CODE: '
+               WRK-RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE COD001A-PROX-DIA-UTIL  TO WRK-VENC-EFETIVO-AAAAMMDD
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-end
+       0008-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
       *    PROCESSAR TITULOS
       *----------------------------------------------------------------*
        0003-PROCESSAR-TITULOS            SECTION.
@@ -304,12 +475,17 @@
                          TITULOS-PAGTO-AAAAMMDD
            END-UNSTRING
            
+           PERFORM 0007-RESOLVER-TAXA-CEDENTE
+           PERFORM 0008-PRORROGAR-VENCIMENTO
+
            *> Converte valor em centavos p/ decimal 2 casas
            COMPUTE VALOR-VALOR = TITULOS-VALOR-CENTS / 100,00
 
-           *> Converte datas para inteiro
-           COMPUTE VENC-INT = 
-                        FUNCTION INTEGER-OF-DATE(TITULOS-VENC-AAAAMMDD)
+           *> Converte datas para inteiro - O ATRASO E CONTADO A
+           *> PARTIR DO VENCIMENTO EFETIVO (PRORROGADO QUANDO O
+           *> VENCIMENTO ORIGINAL CAI EM DIA NAO UTIL)
+           COMPUTE VENC-INT =
+                    FUNCTION INTEGER-OF-DATE(WRK-VENC-EFETIVO-AAAAMMDD)
 
            IF TITULOS-PAGTO-AAAAMMDD   EQUAL ZEROS 
                                        OR TITULOS-PAGTO-AAAAMMDD = " "
@@ -431,24 +607,206 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    FINALIZAR PROGRAMA
+      *    GERAR OS BOLETOS DOS TITULOS CADASTRADOS
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 9999-finalizar
-       9999-FINALIZAR                  SECTION.
+       0010-GERAR-BOLETOS               SECTION.
       *----------------------------------------------------------------*
 
+           OPEN INPUT ARQUIVO-ENT
+                INPUT ARQUIVO-PARM
+               OUTPUT ARQUIVO-SAI
+
+           PERFORM 0002-LER-ARQUIVO-PARM
+           PERFORM 0003-PROCESSAR-TITULOS
+
            CLOSE ARQUIVO-ENT
                  ARQUIVO-PARM
                  ARQUIVO-SAI
-           
+
            DISPLAY '********************************'
-           DISPLAY '*        FIM DE PROGRAMA       *'
-           DISPLAY '*------------------------------*'
            DISPLAY '* TITULOS PROCESSADOS:      ' WRK-IND2 ' *'
            DISPLAY '* REGISTROS GRAVADOS :      ' WRK-IND3 ' *'
            DISPLAY '********************************'
-           STOP RUN 
-           .           
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    REGISTRAR O PAGAMENTO DE UM TITULO EXISTENTE - ATUALIZA
+      *    TITULOS-PAGTO-AAAAMMDD NO ARQUIVO TITULOS.DAT
+      *----------------------------------------------------------------*
+       0020-REGISTRAR-PAGAMENTO         SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0021-CARREGAR-TABELA-TIT
+           PERFORM 0022-LOCALIZAR-TITULO
+
+           IF WRK-ENCONTROU             EQUAL 'S'
+              DISPLAY '* NOSSO NUMERO..: '
+                       TAB-TIT-NOSSONUM(WRK-IND-TIT)
+              DISPLAY '* SACADO........: '
+                       TAB-TIT-SACADO(WRK-IND-TIT)
+              DISPLAY 'DATA DO PAGAMENTO (AAAAMMDD, 0 = HOJE): '
+                       WITH NO ADVANCING
+              ACCEPT WRK-PAGTO-AAAAMMDD
+
+              IF WRK-PAGTO-AAAAMMDD     EQUAL ZEROS
+                 MOVE WRK-HOJE-AAAAMMDD TO
+                      TAB-TIT-PAGTO-AAAAMMDD(WRK-IND-TIT)
+              ELSE
+                 MOVE WRK-PAGTO-AAAAMMDD TO
+                      TAB-TIT-PAGTO-AAAAMMDD(WRK-IND-TIT)
+              END-IF
+
+              PERFORM 0023-GRAVAR-TABELA-TIT
+              DISPLAY 'PAGAMENTO REGISTRADO COM SUCESSO'
+           ELSE
+              DISPLAY 'TITULO NAO ENCONTRADO'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0020-end
+       0020-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CARREGA O ARQUIVO TITULOS.DAT NA TABELA INTERNA
+      *----------------------------------------------------------------*
+       0021-CARREGAR-TABELA-TIT         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                   TO WRK-QTDE-TIT
+           MOVE 'N'                     TO WRK-FIM-ARQ
+
+           OPEN INPUT ARQUIVO-ENT
+
+           PERFORM VARYING WRK-IND-TIT FROM 1 BY 1 UNTIL
+                                 WRK-FIM-ARQ EQUAL 'S'
+              READ ARQUIVO-ENT          INTO FD-LIN-TITULOS
+                 AT END MOVE 'S'        TO WRK-FIM-ARQ
+                 NOT AT END
+                    IF FD-LIN-TITULOS(1:1) IS NUMERIC
+                       IF WRK-QTDE-TIT  LESS WRK-MAX-TAB-TIT
+                          ADD 1         TO WRK-QTDE-TIT
+                          MOVE SPACES   TO TITULOS
+                          UNSTRING FD-LIN-TITULOS DELIMITED BY SEP
+                                   INTO TITULOS-NOSSONUM
+                                        TITULOS-SACADO
+                                        TITULOS-CEDENTE
+                                        TITULOS-VALOR-CENTS
+                                        TITULOS-VENC-AAAAMMDD
+                                        TITULOS-PAGTO-AAAAMMDD
+                          END-UNSTRING
+                          MOVE TITULOS-NOSSONUM
+                               TO TAB-TIT-NOSSONUM(WRK-QTDE-TIT)
+                          MOVE TITULOS-SACADO
+                               TO TAB-TIT-SACADO(WRK-QTDE-TIT)
+                          MOVE TITULOS-CEDENTE
+                               TO TAB-TIT-CEDENTE(WRK-QTDE-TIT)
+                          MOVE TITULOS-VALOR-CENTS
+                               TO TAB-TIT-VALOR-CENTS(WRK-QTDE-TIT)
+                          MOVE TITULOS-VENC-AAAAMMDD
+                               TO TAB-TIT-VENC-AAAAMMDD(WRK-QTDE-TIT)
+                          MOVE TITULOS-PAGTO-AAAAMMDD
+                               TO TAB-TIT-PAGTO-AAAAMMDD(WRK-QTDE-TIT)
+                       ELSE
+                          DISPLAY 'TABELA DE TITULOS CHEIA! - MAXIMO '
+                                   WRK-MAX-TAB-TIT ' REGISTROS'
+                          MOVE 'S'      TO WRK-FIM-ARQ
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE ARQUIVO-ENT
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0021-end
+       0021-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LOCALIZA O TITULO PELO NOSSO NUMERO INFORMADO
+      *----------------------------------------------------------------*
+       0022-LOCALIZAR-TITULO            SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'NOSSO NUMERO DO TITULO: ' WITH NO ADVANCING
+           ACCEPT WRK-PAGTO-NOSSONUM
+
+           MOVE 'N'                     TO WRK-ENCONTROU
+           MOVE ZEROS                   TO WRK-IND-TIT
+
+           PERFORM VARYING WRK-IND-TIT FROM 1 BY 1 UNTIL
+                                 (WRK-IND-TIT > WRK-QTDE-TIT) OR
+                                 (WRK-ENCONTROU EQUAL 'S')
+              IF WRK-PAGTO-NOSSONUM     EQUAL
+                                        TAB-TIT-NOSSONUM(WRK-IND-TIT)
+                 MOVE 'S'               TO WRK-ENCONTROU
+                 SUBTRACT 1             FROM WRK-IND-TIT
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0022-end
+       0022-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    REGRAVA O ARQUIVO TITULOS.DAT COM OS DADOS DA TABELA
+      *----------------------------------------------------------------*
+       0023-GRAVAR-TABELA-TIT           SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN OUTPUT ARQUIVO-ENT
+
+           PERFORM VARYING WRK-IND-TIT FROM 1 BY 1 UNTIL
+                                 WRK-IND-TIT > WRK-QTDE-TIT
+              MOVE SPACES               TO FD-LIN-TITULOS
+              STRING
+                 FUNCTION TRIM(TAB-TIT-NOSSONUM(WRK-IND-TIT))
+                                              DELIMITED BY SIZE
+                 SEP                          DELIMITED BY SIZE
+                 FUNCTION TRIM(TAB-TIT-SACADO(WRK-IND-TIT))
+                                              DELIMITED BY SIZE
+                 SEP                          DELIMITED BY SIZE
+                 FUNCTION TRIM(TAB-TIT-CEDENTE(WRK-IND-TIT))
+                                              DELIMITED BY SIZE
+                 SEP                          DELIMITED BY SIZE
+                 TAB-TIT-VALOR-CENTS(WRK-IND-TIT)
+                                              DELIMITED BY SIZE
+                 SEP                          DELIMITED BY SIZE
+                 TAB-TIT-VENC-AAAAMMDD(WRK-IND-TIT)
+                                              DELIMITED BY SIZE
+                 SEP                          DELIMITED BY SIZE
+                 TAB-TIT-PAGTO-AAAAMMDD(WRK-IND-TIT)
+                                              DELIMITED BY SIZE
+                 INTO FD-LIN-TITULOS
+              END-STRING
+              WRITE FD-LIN-TITULOS
+           END-PERFORM
+
+           CLOSE ARQUIVO-ENT
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0023-end
+       0023-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    FINALIZAR PROGRAMA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 9999-finalizar
+       9999-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '********************************'
+           DISPLAY '*        FIM DE PROGRAMA       *'
+           DISPLAY '********************************'
+           STOP RUN
+           .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 9999-end
        9999-END.                       EXIT.
