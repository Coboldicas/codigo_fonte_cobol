@@ -6,11 +6,21 @@
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-ID        PIC 9(5).
        01 WS-NOME      PIC X(50).
        01 WS-IDADE     PIC 99.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01 WS-OPCAO     PIC 9.
+
        PROCEDURE DIVISION.
+
+       EXEC SQL
+           DECLARE CURSOR-CLIENTES CURSOR FOR
+               SELECT id, nome, idade FROM clientes ORDER BY id
+       END-EXEC.
+
+       MAIN-PROCEDURE.
        DISPLAY "Conectando ao banco..."
        EXEC SQL
            CONNECT TO "meubanco"
@@ -21,14 +31,113 @@
            STOP RUN
        END-IF
 
-       DISPLAY "Conectado. Lendo dados..."
-       EXEC SQL
-           SELECT nome, idade INTO :WS-NOME, :WS-IDADE FROM
-            clientes WHERE id = 1
-       END-EXEC
+       DISPLAY "1-Incluir 2-Consultar 3-Alterar 4-Excluir "
+               "5-Listar Todos 6-Sair"
+       ACCEPT WS-OPCAO
 
-       DISPLAY "Nome: " WS-NOME
-       DISPLAY "Idade: " WS-IDADE
+       EVALUATE WS-OPCAO
+           WHEN 1 PERFORM INCLUIR-CLIENTE
+           WHEN 2 PERFORM CONSULTAR-CLIENTE
+           WHEN 3 PERFORM ALTERAR-CLIENTE
+           WHEN 4 PERFORM EXCLUIR-CLIENTE
+           WHEN 5 PERFORM LISTAR-CLIENTES
+           WHEN OTHER
+               DISPLAY "Encerrando sem alteracoes."
+       END-EVALUATE
 
        EXEC SQL DISCONNECT END-EXEC
        STOP RUN.
+
+       INCLUIR-CLIENTE.
+           DISPLAY "ID: "
+           ACCEPT WS-ID
+           DISPLAY "NOME: "
+           ACCEPT WS-NOME
+           DISPLAY "IDADE: "
+           ACCEPT WS-IDADE
+
+           EXEC SQL
+               INSERT INTO clientes (id, nome, idade)
+                   VALUES (:WS-ID, :WS-NOME, :WS-IDADE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erro ao incluir: " SQLCODE
+           ELSE
+               DISPLAY "Cliente incluido com sucesso."
+           END-IF.
+
+       CONSULTAR-CLIENTE.
+           DISPLAY "ID a consultar: "
+           ACCEPT WS-ID
+
+           EXEC SQL
+               SELECT nome, idade INTO :WS-NOME, :WS-IDADE
+                   FROM clientes WHERE id = :WS-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Cliente nao encontrado: " SQLCODE
+           ELSE
+               DISPLAY "Nome: " WS-NOME
+               DISPLAY "Idade: " WS-IDADE
+           END-IF.
+
+       ALTERAR-CLIENTE.
+           DISPLAY "ID a alterar: "
+           ACCEPT WS-ID
+           DISPLAY "NOVO NOME: "
+           ACCEPT WS-NOME
+           DISPLAY "NOVA IDADE: "
+           ACCEPT WS-IDADE
+
+           EXEC SQL
+               UPDATE clientes SET nome = :WS-NOME, idade = :WS-IDADE
+                   WHERE id = :WS-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erro ao alterar: " SQLCODE
+           ELSE
+               DISPLAY "Cliente alterado com sucesso."
+           END-IF.
+
+       EXCLUIR-CLIENTE.
+           DISPLAY "ID a excluir: "
+           ACCEPT WS-ID
+
+           EXEC SQL
+               DELETE FROM clientes WHERE id = :WS-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erro ao excluir: " SQLCODE
+           ELSE
+               DISPLAY "Cliente excluido com sucesso."
+           END-IF.
+
+       LISTAR-CLIENTES.
+           EXEC SQL
+               OPEN CURSOR-CLIENTES
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erro ao abrir cursor: " SQLCODE
+           ELSE
+               DISPLAY "ID    NOME                                  "
+                       "IDADE"
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH CURSOR-CLIENTES
+                           INTO :WS-ID, :WS-NOME, :WS-IDADE
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY WS-ID SPACE WS-NOME SPACE WS-IDADE
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE CURSOR-CLIENTES
+               END-EXEC
+           END-IF.
