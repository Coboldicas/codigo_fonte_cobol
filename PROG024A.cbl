@@ -3,6 +3,16 @@
       * DATA.......: 03/11/2025
       * DESCRICAO..: SIMULACAO DE SISTEMAS DE BIBLIOTECA EM COBOL
       * NOME.......: PROG024A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - RELATORIO DE LIVROS EM ATRASO, COM
+      *              CALCULO DE MULTA POR DIA, E FILA DE RESERVA PARA
+      *              LIVROS QUE ESTAO EMPRESTADOS.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - QUANDO O VENCIMENTO DO EMPRESTIMO
+      *              (DATA + PRAZO) CAI EM FERIADO OU FIM DE SEMANA, O
+      *              ATRASO PASSA A SER CONTADO A PARTIR DO PROXIMO
+      *              DIA UTIL (VIA PROGDATA), JA QUE A BIBLIOTECA NAO
+      *              ABRE NESSES DIAS.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG024A. 
@@ -80,14 +90,51 @@
          05 FILLER                     PIC X(001) VALUE '/'.
          05 WRK-MASC-DATA-ANO          PIC 9(004) VALUE ZEROS.
 
-      *    TABELA INTERNA COM 50 OCOCRRENCIAS 
+      *  MASCARA AUXILIAR PARA DECOMPOR A DATA DE EMPRESTIMO
+      *  DO LIVRO CORRENTE (NAO CONFUNDIR COM WRK-MASC-DATA, QUE
+      *  GUARDA A DATA ATUAL DO SISTEMA)
+       01  WRK-MASC-DATA-EMPR.
+         05 WRK-MASC-DATA-EMPR-DIA     PIC 9(002) VALUE ZEROS.
+         05 FILLER                     PIC X(001) VALUE '/'.
+         05 WRK-MASC-DATA-EMPR-MES     PIC 9(002) VALUE ZEROS.
+         05 FILLER                     PIC X(001) VALUE '/'.
+         05 WRK-MASC-DATA-EMPR-ANO     PIC 9(004) VALUE ZEROS.
+
+      *  CAMPOS PARA CALCULO DE ATRASO E MULTA
+       01  WRK-HOJE-AAAAMMDD            PIC 9(008) VALUE ZEROS.
+       01  WRK-DIAS-PRAZO-EMPRESTIMO    PIC 9(003) VALUE 7.
+       01  WRK-VALOR-MULTA-DIA          PIC 9(003)V99 VALUE 0,50.
+       01  WRK-EMPR-AAAAMMDD            PIC 9(008) VALUE ZEROS.
+       01  WRK-EMPR-INT                 PIC 9(009) VALUE ZEROS.
+       01  WRK-HOJE-INT                 PIC 9(009) VALUE ZEROS.
+
+      *    VENCIMENTO DO EMPRESTIMO (DATA EMPRESTIMO + PRAZO) E O SEU
+      *    VENCIMENTO EFETIVO - QUANDO O VENCIMENTO CAI EM FERIADO OU
+      *    FIM DE SEMANA, A BIBLIOTECA ESTA FECHADA E O PRAZO SO
+      *    CONTA COMO ESTOURADO A PARTIR DO PROXIMO DIA UTIL
+       01  WRK-VENC-INT                 PIC 9(009) VALUE ZEROS.
+       01  WRK-VENC-AAAAMMDD            PIC 9(008) VALUE ZEROS.
+       01  WRK-VENC-EFETIVO-INT         PIC 9(009) VALUE ZEROS.
+       01  WRK-DIAS-ATRASO-S            PIC S9(005) VALUE ZEROS.
+       01  WRK-DIAS-ATRASO              PIC 9(005) VALUE ZEROS.
+       01  WRK-VALOR-MULTA-LIVRO        PIC 9(007)V99 VALUE ZEROS.
+
+      *  CAMPOS PARA FILA DE RESERVA DE LIVROS EMPRESTADOS
+       01  WRK-MAX-RESERVA              PIC 9(02) VALUE 10.
+       01  WRK-RESERVA-NOME             PIC X(40) VALUE SPACES.
+       01  WRK-IND2                     PIC 9(02) VALUE ZEROS.
+
+      *    TABELA INTERNA COM 50 OCOCRRENCIAS
        01  TAB-ENT-LINHA.
            05  TAB-ENT-LINHA OCCURS 50 TIMES.
-               10  TAB-CODIGO         PIC 9(05)   VALUE ZEROS. 
+               10  TAB-CODIGO         PIC 9(05)   VALUE ZEROS.
                10  TAB-NOME           PIC X(40)   VALUE SPACES.
                10  TAB-AUTOR          PIC X(20)   VALUE SPACES.
                10  TAB-DISPONIVEL     PIC X(01)   VALUE SPACES.
                10  TAB-DATA           PIC X(10)   VALUE SPACES.
+               10  TAB-QTDE-RESERVA   PIC 9(02)   VALUE ZEROS.
+               10  TAB-RESERVA OCCURS 10 TIMES.
+                   15  TAB-RESERVA-NOME PIC X(40) VALUE SPACES.
 
       *    DEFINICAO DE DATA E HORA DO SISTEMA. 
        COPY COD001A.
@@ -190,8 +237,10 @@
            DISPLAY '* 1 - CADASTRAR LIVRO                      *'
            DISPLAY '* 2 - EMPRESTAR LIVRO                      *'
            DISPLAY '* 3 - DEVOLVER LIVRO                       *'
-           DISPLAY '* 4 - LISTAR LIVRO                         *'                      
-           DISPLAY '* 5 - BUSCAR POR CODIGO                    *'                      
+           DISPLAY '* 4 - LISTAR LIVRO                         *'
+           DISPLAY '* 5 - BUSCAR POR CODIGO                    *'
+           DISPLAY '* 6 - RELATORIO DE ATRASOS                 *'
+           DISPLAY '* 7 - RESERVAR LIVRO                       *'
            DISPLAY '* 9 - SAIR                                 *'
            DISPLAY '*==========================================*'
            DISPLAY 'FAVOR INFORMAR A OPÇÃO DESEJADA: '
@@ -200,13 +249,15 @@
 
            EVALUATE WRK-OPCAO
                WHEN 1 PERFORM 0003-CADASTRAR-LIVRO
-               WHEN 2 PERFORM 0004-EMPRESTAR-LIVRO 
-               WHEN 3 PERFORM 0005-DEVOLVER-LIVRO 
-               WHEN 4 PERFORM 0006-LISTAR-LIVRO                               
-               WHEN 5 PERFORM 0008-BUSCAR-CODIGO                               
+               WHEN 2 PERFORM 0004-EMPRESTAR-LIVRO
+               WHEN 3 PERFORM 0005-DEVOLVER-LIVRO
+               WHEN 4 PERFORM 0006-LISTAR-LIVRO
+               WHEN 5 PERFORM 0008-BUSCAR-CODIGO
+               WHEN 6 PERFORM 0010-RELATORIO-ATRASOS
+               WHEN 7 PERFORM 0013-RESERVAR-LIVRO
                WHEN 9 CONTINUE
                WHEN OTHER
-                    DISPLAY 'OPÇÃO INVÁLIDA!' 
+                    DISPLAY 'OPÇÃO INVÁLIDA!'
            END-EVALUATE
            .
       *----------------------------------------------------------------*
@@ -407,10 +458,11 @@
               IF TAB-DISPONIVEL(WRK-IND1) 
                                        EQUAL 'S'
                  DISPLAY 'FAVOR VERIFICAR O CODIGO CORRETO DO LIVRO'
-              ELSE 
+              ELSE
                  MOVE 'S'              TO TAB-DISPONIVEL(WRK-IND1)
-                 MOVE WRK-MASC-DATA    TO TAB-DATA(WRK-IND1)         
+                 MOVE WRK-MASC-DATA    TO TAB-DATA(WRK-IND1)
                  PERFORM 0009-GRAVAR-LOG
+                 PERFORM 0014-CHAMAR-PROX-RESERVA
               END-IF
            ELSE 
               DISPLAY 'LIVRO NAO CADASTRADO'
@@ -565,6 +617,156 @@
        0009-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    RELATORIO DE LIVROS EM ATRASO, COM CALCULO DE MULTA
+      *----------------------------------------------------------------*
+       0010-RELATORIO-ATRASOS             SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*========== LIVROS EM ATRASO =============*'
+           DISPLAY '* CODIGO| NOME                 | DIAS| MULTA*'
+           DISPLAY '*------------------------------------------*'
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                         (WRK-IND1 > WRK-QTDE-REG)
+              IF TAB-DISPONIVEL(WRK-IND1) EQUAL 'N'
+                 PERFORM 0012-CALCULAR-ATRASO
+                 IF WRK-DIAS-ATRASO > 0
+                    DISPLAY '* ' TAB-CODIGO(WRK-IND1) ' | '
+                                TAB-NOME(WRK-IND1)     ' | '
+                                WRK-DIAS-ATRASO         ' | '
+                                WRK-VALOR-MULTA-LIVRO   ' *'
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           DISPLAY '*==========================================*'
+
+           PERFORM 0002-TELA-MENU
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CALCULO DOS DIAS DE ATRASO E DA MULTA DO LIVRO CORRENTE
+      *    (TAB-DATA DO INDICE WRK-IND1) - PRAZO E VALOR DE MULTA
+      *    POR DIA SAO OS PARAMETROS GLOBAIS DO EMPRESTIMO.
+      *----------------------------------------------------------------*
+       0012-CALCULAR-ATRASO               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE TAB-DATA(WRK-IND1)      TO WRK-MASC-DATA-EMPR
+           COMPUTE WRK-EMPR-AAAAMMDD = WRK-MASC-DATA-EMPR-ANO * 10000
+                                      + WRK-MASC-DATA-EMPR-MES * 100
+                                      + WRK-MASC-DATA-EMPR-DIA
+
+           COMPUTE WRK-HOJE-INT =
+                        FUNCTION INTEGER-OF-DATE(WRK-HOJE-AAAAMMDD)
+           COMPUTE WRK-EMPR-INT =
+                        FUNCTION INTEGER-OF-DATE(WRK-EMPR-AAAAMMDD)
+
+           COMPUTE WRK-VENC-INT = WRK-EMPR-INT
+                                 + WRK-DIAS-PRAZO-EMPRESTIMO
+           COMPUTE WRK-VENC-AAAAMMDD =
+                        FUNCTION DATE-OF-INTEGER(WRK-VENC-INT)
+
+           MOVE WRK-VENC-AAAAMMDD       TO COD001A-DATA-BASE
+           CALL 'PROGDATA' USING COD001A-REGISTRO
+           MOVE RETURN-CODE             TO WRK-RETURN-CODE
+           IF WRK-RETURN-CODE NOT = 0
+              DISPLAY 'ERRO NA CHAMADA PROGDATA. RETURN-CODE: '
+               WRK-RETURN-CODE
+              STOP RUN
+           END-IF
+           COMPUTE WRK-VENC-EFETIVO-INT =
+                   FUNCTION INTEGER-OF-DATE(COD001A-PROX-DIA-UTIL)
+
+           COMPUTE WRK-DIAS-ATRASO-S = WRK-HOJE-INT
+                                      - WRK-VENC-EFETIVO-INT
+
+           IF WRK-DIAS-ATRASO-S         < 0
+              MOVE 0                    TO WRK-DIAS-ATRASO
+           ELSE
+              MOVE WRK-DIAS-ATRASO-S     TO WRK-DIAS-ATRASO
+           END-IF
+
+           COMPUTE WRK-VALOR-MULTA-LIVRO = WRK-DIAS-ATRASO
+                                          * WRK-VALOR-MULTA-DIA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0012-end
+       0012-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    RESERVA DE LIVRO JA EMPRESTADO - ENTRA NA FILA DE RESERVA
+      *----------------------------------------------------------------*
+       0013-RESERVAR-LIVRO                SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*========== RESERVAR LIVRO ===============*'
+           PERFORM 0031-VALIDAR-COD   UNTIL WRK-VAL-CODIGO EQUAL 'S'
+           PERFORM 0041-CONSULTAR-LIVRO
+
+           IF WRK-ENCONTROU            EQUAL 'S'
+              IF TAB-DISPONIVEL(WRK-IND1) EQUAL 'S'
+                 DISPLAY 'LIVRO DISPONIVEL! NAO E NECESSARIO RESERVAR'
+              ELSE
+                 IF TAB-QTDE-RESERVA(WRK-IND1) >= WRK-MAX-RESERVA
+                    DISPLAY 'FILA DE RESERVA CHEIA PARA ESTE LIVRO'
+                 ELSE
+                    DISPLAY '* NOME DO INTERESSADO: '
+                             WITH NO ADVANCING
+                    ACCEPT WRK-RESERVA-NOME
+                    ADD 1              TO TAB-QTDE-RESERVA(WRK-IND1)
+                    MOVE WRK-RESERVA-NOME TO
+                         TAB-RESERVA-NOME(WRK-IND1,
+                                           TAB-QTDE-RESERVA(WRK-IND1))
+                    DISPLAY 'RESERVA EFETUADA COM SUCESSO'
+                 END-IF
+              END-IF
+           ELSE
+              DISPLAY 'LIVRO NAO CADASTRADO'
+           END-IF
+
+           PERFORM 0002-TELA-MENU
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0013-end
+       0013-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    AO DEVOLVER UM LIVRO, AVISA O PROXIMO DA FILA DE RESERVA
+      *    (SE HOUVER) E DESLOCA A FILA UMA POSICAO PARA FRENTE
+      *----------------------------------------------------------------*
+       0014-CHAMAR-PROX-RESERVA           SECTION.
+      *----------------------------------------------------------------*
+
+           IF TAB-QTDE-RESERVA(WRK-IND1) > 0
+              DISPLAY 'LIVRO RESERVADO PARA: '
+                       TAB-RESERVA-NOME(WRK-IND1, 1)
+              DISPLAY 'FAVOR CONTATAR O INTERESSADO'
+
+              PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                         WRK-IND2 >= TAB-QTDE-RESERVA(WRK-IND1)
+                 MOVE TAB-RESERVA-NOME(WRK-IND1, WRK-IND2 + 1)
+                                        TO TAB-RESERVA-NOME(WRK-IND1,
+                                                             WRK-IND2)
+              END-PERFORM
+
+              MOVE SPACES               TO TAB-RESERVA-NOME(WRK-IND1,
+                                           TAB-QTDE-RESERVA(WRK-IND1))
+              SUBTRACT 1                FROM TAB-QTDE-RESERVA(WRK-IND1)
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0014-end
+       0014-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    OBTER DATA SISTEMA
       *----------------------------------------------------------------*
@@ -584,6 +786,10 @@
             MOVE COD001A-DATA-ANO      TO WRK-MASC-DATA-ANO
             MOVE COD001A-DATA-MES      TO WRK-MASC-DATA-MES
             MOVE COD001A-DATA-DIA      TO WRK-MASC-DATA-DIA
+
+            COMPUTE WRK-HOJE-AAAAMMDD = COD001A-DATA-ANO * 10000
+                                       + COD001A-DATA-MES * 100
+                                       + COD001A-DATA-DIA
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0100-end
