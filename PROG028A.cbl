@@ -3,6 +3,18 @@
       * DATA.......: 01/12/2025
       * DESCRICAO..: CONTROLE DE PONTO - SIMPLIFICADO
       * NOME.......: PROG028A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INDICE DA TABELA DE ABONOS AMPLIADO
+      *              PARA COMPORTAR AS 100 LINHAS DO LIMITE DA TABELA,
+      *              COM VERIFICACAO DO LIMITE ANTES DE GRAVAR.
+      *            - 09/08/2026 - 0008-GRAVAR-ARQUIVO PASSA A ATUALIZAR
+      *              TAMBEM A TABELA INTERNA TAB-SAI-LINHA/WRK-QTDE-
+      *              REG-S APOS GRAVAR O PONTO, PARA OS RELATORIOS
+      *              DA MESMA SESSAO JA CONSIDERAREM O REGISTRO RECEM
+      *              INCLUIDO. 0071-CONSULTAR-TIPO PASSA A ZERAR
+      *              WRK-TIPO-ANT NO INICIO, EVITANDO QUE UM VALOR DE
+      *              CONSULTA ANTERIOR VAZASSE PARA UMA CONSULTA SEM
+      *              REGISTRO CORRESPONDENTE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG028A. 
@@ -20,6 +32,9 @@
            SELECT ARQUIVO-SAI ASSIGN TO 'PONTO.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT OPTIONAL ARQUIVO-ABN ASSIGN TO 'ABONO.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-ENT.
@@ -32,13 +47,17 @@
          05 FDS-COD-FUNCIONARIO            PIC 9(05).
          05 FDS-NOME-FUNCIONARIO           PIC X(30).
          05 FDS-DATA-REGISTRO              PIC X(10).
-         05 FDS-HORA-REGISTRO              PIC X(08).         
-         05 FDS-TIPO-REGISTRO              PIC X(01).                  
+         05 FDS-HORA-REGISTRO              PIC X(08).
+         05 FDS-TIPO-REGISTRO              PIC X(01).
+
+       FD  ARQUIVO-ABN.
+       01  FD-LIN-ABONO                    PIC X(055).
 
        WORKING-STORAGE SECTION.
+       01  SEP                            PIC X(01) VALUE '|'.
        01  WRK-FIM-ARQ                    PIC X(01) VALUE 'N'.      
        01  WRK-IND1                       PIC 9(02) VALUE ZEROS.
-       01  WRK-IND2                       PIC 9(02) VALUE ZEROS.
+       01  WRK-IND2                       PIC 9(03) VALUE ZEROS.
        01  WRK-RETURN-CODE                PIC S9(4) COMP VALUE ZERO.
        01  WRK-QTDE-REG                   PIC 9(02) VALUE ZEROS.
        01  WRK-QTDE-REG-S                 PIC 9(02) VALUE ZEROS.
@@ -47,21 +66,56 @@
        01  WRK-COD-TIPO                   PIC X(01) VALUE SPACES.
        01  WRK-VAL-FUNCIONARIO            PIC X(01) VALUE 'N'.
        01  WRK-VAL-TIPO                   PIC X(01) VALUE 'N'. 
-       01  WRK-TIPO-ANT                   PIC X(01) VALUE SPACES. 
+       01  WRK-TIPO-ANT                   PIC X(01) VALUE SPACES.
+       01  WRK-OPCAO-MENU                 PIC 9(01) VALUE ZEROS.
+
+      *-- Relatorio mensal de horas trabalhadas / abono de faltas
+       01  WRK-ANOMES-REL                 PIC 9(06) VALUE ZEROS.
+       01  WRK-ANOMES-LIDO                PIC 9(06) VALUE ZEROS.
+       01  WRK-DATA-ABERTA                PIC X(10) VALUE SPACES.
+       01  WRK-ABERTO                     PIC X(01) VALUE 'N'.
+       01  WRK-MIN-ENTRADA                PIC 9(04) VALUE ZEROS.
+       01  WRK-MIN-REGISTRO               PIC 9(04) VALUE ZEROS.
+       01  WRK-MIN-DIA                    PIC S9(05) VALUE ZEROS.
+       01  WRK-MIN-TOTAL-MES              PIC 9(06) VALUE ZEROS.
+       01  WRK-HORAS-DIA                  PIC 9(03) VALUE ZEROS.
+       01  WRK-MINUTOS-DIA                PIC 9(02) VALUE ZEROS.
+       01  WRK-HORAS-TOTAL                PIC 9(04) VALUE ZEROS.
+       01  WRK-MINUTOS-TOTAL              PIC 9(02) VALUE ZEROS.
+       01  WRK-QTDE-DIAS-INCOMPLETOS      PIC 9(02) VALUE ZEROS.
+       01  WRK-ENCONTROU-ABN              PIC X(01) VALUE 'N'.
+       01  WRK-MOTIVO-ABN                 PIC X(40) VALUE SPACES.
+       01  WRK-RESP-ABONAR                PIC X(01) VALUE 'N'.
+       01  WRK-DATA-ABN                   PIC 9(08) VALUE ZEROS.
+       01  WRK-MOTIVO-NOVO-ABN            PIC X(40) VALUE SPACES.
+       01  WRK-QTDE-REG-ABN               PIC 9(03) VALUE ZEROS.
+
+       01  WRK-MASC-HORA.
+           05  WRK-MASC-HORA-HH           PIC 9(02).
+           05  WRK-MASC-HORA-MM           PIC 9(02).
+           05  WRK-MASC-HORA-SS           PIC 9(02).
+           05  WRK-MASC-HORA-MS           PIC 9(02).
 
        01  TAB-ENT-LINHA.
            05  TAB-ENT-LINHA OCCURS 50 TIMES.
-               10  TAB-COD-FUNCIONARIO PIC 9(05)   VALUE ZEROS. 
+               10  TAB-COD-FUNCIONARIO PIC 9(05)   VALUE ZEROS.
                10  TAB-NOME-FUNCIONARIO
                                        PIC X(30)   VALUE SPACES.
 
        01  TAB-SAI-LINHA.
            05  TAB-SAI-LINHA OCCURS 100 TIMES.
-               10  TABS-COD-FUNCIONARIO PIC 9(05)   VALUE ZEROS. 
+               10  TABS-COD-FUNCIONARIO PIC 9(05)   VALUE ZEROS.
                10  TABS-DATA-REGISTRO   PIC X(10)   VALUE SPACES.
-               10  TABS-TIPO-REGISTRO   PIC X(01)   VALUE SPACES.                  
+               10  TABS-HORA-REGISTRO   PIC X(08)   VALUE SPACES.
+               10  TABS-TIPO-REGISTRO   PIC X(01)   VALUE SPACES.
+
+       01  TAB-ABN-LINHA.
+           05  TAB-ABN-LINHA OCCURS 100 TIMES.
+               10  TABA-COD-FUNCIONARIO PIC 9(05)   VALUE ZEROS.
+               10  TABA-DATA            PIC 9(08)   VALUE ZEROS.
+               10  TABA-MOTIVO          PIC X(40)   VALUE SPACES.
 
-      *    DEFINICAO DE DATA E HORA DO SISTEMA. 
+      *    DEFINICAO DE DATA E HORA DO SISTEMA.
        COPY COD001A.
 
       *================================================================*
@@ -77,11 +131,10 @@
 
            PERFORM 0011-CARREGAR-TABELA-INT
            PERFORM 0012-CARREGAR-TABELA-SAI
-           PERFORM 0002-OBTER-DATA 
+           PERFORM 0013-CARREGAR-TABELA-ABN
+           PERFORM 0002-OBTER-DATA
            PERFORM 0003-OBTER-TIME
-           PERFORM 0004-TELA-MENU
-           OPEN EXTEND ARQUIVO-SAI
-           PERFORM 0006-REGISTRAR-PONTO
+           PERFORM 0009-TELA-MENU-PRINCIPAL
            PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
@@ -162,6 +215,8 @@
                                        TO TABS-COD-FUNCIONARIO(WRK-IND2)
                   MOVE FDS-DATA-REGISTRO
                                        TO TABS-DATA-REGISTRO(WRK-IND2)
+                  MOVE FDS-HORA-REGISTRO
+                                       TO TABS-HORA-REGISTRO(WRK-IND2)
                   MOVE FDS-TIPO-REGISTRO
                                        TO TABS-TIPO-REGISTRO(WRK-IND2)
                   ADD 1                TO WRK-QTDE-REG-S
@@ -181,6 +236,58 @@
        0012-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    CARREGAR TABELA INTERNA - ABONOS DE FALTA DE REGISTRO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0013-carregar-tabela-abn
+       0013-CARREGAR-TABELA-ABN        SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQUIVO-ABN
+           MOVE 'N'                    TO WRK-FIM-ARQ
+
+           PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                                WRK-FIM-ARQ  EQUAL 'S'
+               PERFORM 0031-LER-ARQUIVO-ABN
+               IF WRK-FIM-ARQ          EQUAL 'N'
+                  IF WRK-IND2          NOT GREATER 100
+                     UNSTRING FD-LIN-ABONO DELIMITED BY SEP
+                              INTO TABA-COD-FUNCIONARIO(WRK-IND2),
+                                   TABA-DATA(WRK-IND2),
+                                   TABA-MOTIVO(WRK-IND2)
+                     END-UNSTRING
+                     ADD 1             TO WRK-QTDE-REG-ABN
+                  ELSE
+                     DISPLAY 'TABELA CHEIA! - MAXIMO 100 ABONOS'
+                     MOVE 'S'          TO WRK-FIM-ARQ
+                  END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE ARQUIVO-ABN
+           MOVE 'N'                    TO WRK-FIM-ARQ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0013-end
+       0013-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LEITURA DE ARQUIVO DE ABONOS
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0031-ler-arquivo-abn
+       0031-LER-ARQUIVO-ABN            SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQUIVO-ABN            INTO FD-LIN-ABONO
+               AT END MOVE 'S'         TO WRK-FIM-ARQ
+           END-READ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0031-end
+       0031-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    OBTER DATA SISTEMA
       *----------------------------------------------------------------*
@@ -223,6 +330,63 @@
        0003-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    TELA DE MENU PRINCIPAL
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-tela-menu-principal
+       0009-TELA-MENU-PRINCIPAL        SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY "==============================================="
+           DISPLAY "   CONTROLE DE PONTO SIMPLIFICADO              "
+           DISPLAY "==============================================="
+           DISPLAY "1 - REGISTRAR PONTO"
+           DISPLAY "2 - RELATORIO MENSAL DE HORAS TRABALHADAS"
+           DISPLAY "3 - ABONAR FALTA DE REGISTRO"
+           DISPLAY "9 - SAIR"
+           DISPLAY "OPCAO: " WITH NO ADVANCING
+           ACCEPT WRK-OPCAO-MENU
+
+           EVALUATE WRK-OPCAO-MENU
+              WHEN 1
+                 PERFORM 0010-REGISTRAR-PONTO-FLUXO
+                 PERFORM 0009-TELA-MENU-PRINCIPAL
+              WHEN 2
+                 PERFORM 0040-RELATORIO-HORAS-MES
+                 PERFORM 0009-TELA-MENU-PRINCIPAL
+              WHEN 3
+                 PERFORM 0050-ABONAR-FALTA
+                 PERFORM 0009-TELA-MENU-PRINCIPAL
+              WHEN 9
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+                 PERFORM 0009-TELA-MENU-PRINCIPAL
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-end
+       0009-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    FLUXO DE REGISTRO DE PONTO (VALIDACAO + GRAVACAO)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-registrar-ponto-fluxo
+       0010-REGISTRAR-PONTO-FLUXO      SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0004-TELA-MENU
+           OPEN EXTEND ARQUIVO-SAI
+           PERFORM 0006-REGISTRAR-PONTO
+           CLOSE ARQUIVO-SAI
+           MOVE 'N'                    TO WRK-VAL-FUNCIONARIO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    TELA MENU
       *----------------------------------------------------------------*
@@ -350,6 +514,7 @@
       *----------------------------------------------------------------*
 
            MOVE 'N'                    TO WRK-ENCONTROU
+           MOVE SPACES                 TO WRK-TIPO-ANT
            MOVE ZEROS                  TO WRK-IND2
            PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL 
                                    (WRK-IND2 > WRK-QTDE-REG-S) 
@@ -383,15 +548,291 @@
                                        TO FDS-NOME-FUNCIONARIO
            MOVE COD001A-DATA           TO FDS-DATA-REGISTRO   
            MOVE COD001A-TIME           TO FDS-HORA-REGISTRO   
-           MOVE WRK-COD-TIPO           TO FDS-TIPO-REGISTRO   
+           MOVE WRK-COD-TIPO           TO FDS-TIPO-REGISTRO
 
            WRITE FD-LIN-PONTO
+
+      *    ATUALIZA A TABELA INTERNA DE REGISTROS DE SAIDA (TAB-SAI-
+      *    LINHA) COM O PONTO RECEM GRAVADO, PARA QUE OS RELATORIOS
+      *    DESTA MESMA SESSAO JA ENXERGUEM O NOVO REGISTRO
+           IF WRK-QTDE-REG-S           < 100
+              ADD 1                    TO WRK-QTDE-REG-S
+              MOVE FDS-COD-FUNCIONARIO
+                            TO TABS-COD-FUNCIONARIO(WRK-QTDE-REG-S)
+              MOVE FDS-DATA-REGISTRO
+                            TO TABS-DATA-REGISTRO(WRK-QTDE-REG-S)
+              MOVE FDS-HORA-REGISTRO
+                            TO TABS-HORA-REGISTRO(WRK-QTDE-REG-S)
+              MOVE FDS-TIPO-REGISTRO
+                            TO TABS-TIPO-REGISTRO(WRK-QTDE-REG-S)
+           ELSE
+              DISPLAY 'TABELA CHEIA! - MAXIMO 100 REGISTROS'
+              DISPLAY ' O REGISTRO FOI GRAVADO NO ARQUIVO, MAS NAO'
+              DISPLAY ' CONSTARA NOS RELATORIOS DESTA SESSAO'
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0008-end
        0008-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    RELATORIO MENSAL DE HORAS TRABALHADAS
+      *    PERCORRE A TABELA DE PONTOS DO FUNCIONARIO/MES INFORMADOS,
+      *    PAREANDO ENTRADAS E SAIDAS NA ORDEM EM QUE FORAM GRAVADAS.
+      *    DIAS COM ENTRADA SEM SAIDA CORRESPONDENTE SAO TRATADOS
+      *    COMO INCOMPLETOS (VER 0042-TRATAR-DIA-INCOMPLETO).
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0040-relatorio-horas-mes
+       0040-RELATORIO-HORAS-MES        SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-VAL-FUNCIONARIO
+           PERFORM 0005-VALIDAR-FUNCIONARIO
+                                  UNTIL WRK-VAL-FUNCIONARIO EQUAL 'S'
+           MOVE 'N'                    TO WRK-VAL-FUNCIONARIO
+
+           DISPLAY "Informe o mes/ano do relatorio (AAAAMM): "
+                    WITH NO ADVANCING
+           ACCEPT WRK-ANOMES-REL
+
+           MOVE ZEROS                  TO WRK-MIN-TOTAL-MES
+           MOVE ZEROS                  TO WRK-QTDE-DIAS-INCOMPLETOS
+           MOVE 'N'                    TO WRK-ABERTO
+
+           DISPLAY ' '
+           DISPLAY '--- HORAS TRABALHADAS - FUNCIONARIO '
+                   WRK-COD-FUNCIONARIO ' - ' WRK-ANOMES-REL ' ---'
+
+           PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                                   WRK-IND2 > WRK-QTDE-REG-S
+              IF TABS-COD-FUNCIONARIO(WRK-IND2)
+                                    EQUAL WRK-COD-FUNCIONARIO
+                 MOVE TABS-DATA-REGISTRO(WRK-IND2)(1:6)
+                                    TO WRK-ANOMES-LIDO
+                 IF WRK-ANOMES-LIDO EQUAL WRK-ANOMES-REL
+                    IF TABS-TIPO-REGISTRO(WRK-IND2) EQUAL 'E'
+                       IF WRK-ABERTO EQUAL 'S'
+                          PERFORM 0042-TRATAR-DIA-INCOMPLETO
+                       END-IF
+                       PERFORM 0041-ABRIR-DIA
+                    ELSE
+                       PERFORM 0043-FECHAR-DIA
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WRK-ABERTO               EQUAL 'S'
+              PERFORM 0042-TRATAR-DIA-INCOMPLETO
+           END-IF
+
+           COMPUTE WRK-HORAS-TOTAL = WRK-MIN-TOTAL-MES / 60
+           COMPUTE WRK-MINUTOS-TOTAL = WRK-MIN-TOTAL-MES -
+                                       (WRK-HORAS-TOTAL * 60)
+
+           DISPLAY ' '
+           DISPLAY 'TOTAL DE HORAS NO MES: ' WRK-HORAS-TOTAL 'H'
+                   WRK-MINUTOS-TOTAL 'MIN'
+           DISPLAY 'DIAS COM REGISTRO INCOMPLETO: '
+                   WRK-QTDE-DIAS-INCOMPLETOS
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0040-end
+       0040-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ABRIR UM DIA - GUARDA A ENTRADA PARA PAREAR COM A SAIDA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0041-abrir-dia
+       0041-ABRIR-DIA                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE TABS-DATA-REGISTRO(WRK-IND2)
+                                       TO WRK-DATA-ABERTA
+           MOVE TABS-HORA-REGISTRO(WRK-IND2)
+                                       TO WRK-MASC-HORA
+           COMPUTE WRK-MIN-ENTRADA = (WRK-MASC-HORA-HH * 60) +
+                                      WRK-MASC-HORA-MM
+           MOVE 'S'                    TO WRK-ABERTO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0041-end
+       0041-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    FECHAR O DIA ABERTO - COMPUTA O TEMPO TRABALHADO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0043-fechar-dia
+       0043-FECHAR-DIA                 SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-ABERTO               EQUAL 'S'
+              MOVE TABS-HORA-REGISTRO(WRK-IND2)
+                                       TO WRK-MASC-HORA
+              COMPUTE WRK-MIN-REGISTRO = (WRK-MASC-HORA-HH * 60) +
+                                          WRK-MASC-HORA-MM
+              COMPUTE WRK-MIN-DIA = WRK-MIN-REGISTRO - WRK-MIN-ENTRADA
+              IF WRK-MIN-DIA < 0
+                 MOVE ZEROS            TO WRK-MIN-DIA
+              END-IF
+
+              COMPUTE WRK-HORAS-DIA = WRK-MIN-DIA / 60
+              COMPUTE WRK-MINUTOS-DIA = WRK-MIN-DIA -
+                                         (WRK-HORAS-DIA * 60)
+
+              DISPLAY WRK-DATA-ABERTA(1:4) '/' WRK-DATA-ABERTA(5:2)
+                      '/' WRK-DATA-ABERTA(7:2) ' - '
+                      WRK-HORAS-DIA 'H' WRK-MINUTOS-DIA 'MIN'
+
+              ADD WRK-MIN-DIA          TO WRK-MIN-TOTAL-MES
+              MOVE 'N'                 TO WRK-ABERTO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0043-end
+       0043-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    TRATAR DIA COM ENTRADA SEM SAIDA CORRESPONDENTE - VERIFICA
+      *    SE O DIA JA POSSUI ABONO, CASO CONTRARIO OFERECE REGISTRAR
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0042-tratar-dia-incompleto
+       0042-TRATAR-DIA-INCOMPLETO      SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO WRK-QTDE-DIAS-INCOMPLETOS
+           MOVE WRK-DATA-ABERTA(1:8)   TO WRK-DATA-ABN
+
+           PERFORM 0044-CONSULTAR-ABONO
+
+           DISPLAY WRK-DATA-ABERTA(1:4) '/' WRK-DATA-ABERTA(5:2)
+                   '/' WRK-DATA-ABERTA(7:2) ' - REGISTRO INCOMPLETO '
+                   '(SEM SAIDA)'
+
+           IF WRK-ENCONTROU-ABN        EQUAL 'S'
+              DISPLAY '   ABONADO: ' WRK-MOTIVO-ABN
+           ELSE
+              DISPLAY '   SEM ABONO REGISTRADO PARA ESTA DATA'
+              DISPLAY '   DESEJA ABONAR AGORA? (S/N): '
+                       WITH NO ADVANCING
+              ACCEPT WRK-RESP-ABONAR
+              IF WRK-RESP-ABONAR       EQUAL 'S'
+                 DISPLAY '   MOTIVO DO ABONO: ' WITH NO ADVANCING
+                 ACCEPT WRK-MOTIVO-NOVO-ABN
+                 PERFORM 0045-GRAVAR-ABONO
+              END-IF
+           END-IF
+
+           MOVE 'N'                    TO WRK-ABERTO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0042-end
+       0042-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CONSULTAR ABONO - TABELA INTERNA DE ABONOS (WRK-COD-
+      *    FUNCIONARIO / WRK-DATA-ABN)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0044-consultar-abono
+       0044-CONSULTAR-ABONO            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ENCONTROU-ABN
+           MOVE SPACES                 TO WRK-MOTIVO-ABN
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                   (WRK-IND1 > WRK-QTDE-REG-ABN) OR
+                                   (WRK-ENCONTROU-ABN EQUAL 'S')
+              IF TABA-COD-FUNCIONARIO(WRK-IND1) EQUAL
+                                       WRK-COD-FUNCIONARIO
+                 IF TABA-DATA(WRK-IND1) EQUAL WRK-DATA-ABN
+                    MOVE 'S'           TO WRK-ENCONTROU-ABN
+                    MOVE TABA-MOTIVO(WRK-IND1) TO WRK-MOTIVO-ABN
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0044-end
+       0044-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GRAVAR NOVO ABONO NO ARQUIVO ABONO.DAT E NA TABELA INTERNA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0045-gravar-abono
+       0045-GRAVAR-ABONO               SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-QTDE-REG-ABN         < 100
+              OPEN EXTEND ARQUIVO-ABN
+              MOVE SPACES              TO FD-LIN-ABONO
+              STRING WRK-COD-FUNCIONARIO  DELIMITED BY SIZE
+                     SEP                  DELIMITED BY SIZE
+                     WRK-DATA-ABN         DELIMITED BY SIZE
+                     SEP                  DELIMITED BY SIZE
+                     FUNCTION TRIM(WRK-MOTIVO-NOVO-ABN)
+                                          DELIMITED BY SIZE
+                     INTO FD-LIN-ABONO
+              END-STRING
+              WRITE FD-LIN-ABONO
+              CLOSE ARQUIVO-ABN
+
+              ADD 1                    TO WRK-QTDE-REG-ABN
+              MOVE WRK-COD-FUNCIONARIO TO
+                                TABA-COD-FUNCIONARIO(WRK-QTDE-REG-ABN)
+              MOVE WRK-DATA-ABN        TO
+                                TABA-DATA(WRK-QTDE-REG-ABN)
+              MOVE WRK-MOTIVO-NOVO-ABN TO
+                                TABA-MOTIVO(WRK-QTDE-REG-ABN)
+
+              DISPLAY '   ABONO REGISTRADO COM SUCESSO.'
+           ELSE
+              DISPLAY 'TABELA CHEIA! - MAXIMO 100 ABONOS'
+              DISPLAY '   ABONO NAO PODE SER REGISTRADO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0045-end
+       0045-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ABONAR FALTA DE REGISTRO (OPCAO DIRETA DE MENU)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0050-abonar-falta
+       0050-ABONAR-FALTA               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-VAL-FUNCIONARIO
+           PERFORM 0005-VALIDAR-FUNCIONARIO
+                                  UNTIL WRK-VAL-FUNCIONARIO EQUAL 'S'
+           MOVE 'N'                    TO WRK-VAL-FUNCIONARIO
+
+           DISPLAY "Informe a data da falta (AAAAMMDD): "
+                    WITH NO ADVANCING
+           ACCEPT WRK-DATA-ABN
+
+           PERFORM 0044-CONSULTAR-ABONO
+
+           IF WRK-ENCONTROU-ABN        EQUAL 'S'
+              DISPLAY 'DATA JA POSSUI ABONO: ' WRK-MOTIVO-ABN
+           ELSE
+              DISPLAY 'MOTIVO DO ABONO: ' WITH NO ADVANCING
+              ACCEPT WRK-MOTIVO-NOVO-ABN
+              PERFORM 0045-GRAVAR-ABONO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0050-end
+       0050-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
@@ -399,8 +840,6 @@
        9999-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
 
-           CLOSE ARQUIVO-SAI
-           
            DISPLAY '********************************'
            DISPLAY '*        FIM DE PROGRAMA       *'
            DISPLAY '********************************'
