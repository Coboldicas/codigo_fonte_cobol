@@ -0,0 +1,20 @@
+      *================================================================*
+      * PROGRAMADOR: JOSE ROBERTO - COBOL DICAS
+      * DATA.......: 09/08/2026
+      * DESCRICAO..: BOOK DO REGISTRO DE CLIENTE (CADASTRO1.dat)
+      *              USADO PELOS PROGRAMAS PROG034A A PROG039A.
+      *----------------------------------------------------------------*
+      * CLI001A-ID-CLIENTE     = CODIGO DO CLIENTE
+      * CLI001A-NOME-CLIENTE   = NOME DO CLIENTE
+      * CLI001A-IDADE          = IDADE DO CLIENTE
+      * CLI001A-CPF-CNPJ       = CPF OU CNPJ DO CLIENTE
+      *----------------------------------------------------------------*
+      * USO: COPY CLI001A REPLACING CLI001A-ID-CLIENTE   BY <campo>
+      *                              CLI001A-NOME-CLIENTE BY <campo>
+      *                              CLI001A-IDADE         BY <campo>
+      *                              CLI001A-CPF-CNPJ      BY <campo>.
+      *================================================================*
+       05  CLI001A-ID-CLIENTE            PIC 9(05) VALUE ZEROS.
+       05  CLI001A-NOME-CLIENTE          PIC X(30) VALUE SPACES.
+       05  CLI001A-IDADE                 PIC 9(03) VALUE ZEROS.
+       05  CLI001A-CPF-CNPJ              PIC X(14) VALUE SPACES.
