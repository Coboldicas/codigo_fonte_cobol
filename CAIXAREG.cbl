@@ -3,6 +3,14 @@
       * DATA.......: 21/07/2025
       * DESCRICAO..: SIMULADOR DE CAIXA REGISTRADORA
       * NOME.......: CAIXAREG
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - PERMITE REGISTRAR UMA CESTA COM
+      *              QUALQUER QUANTIDADE DE ITENS, NAO MAIS LIMITADO
+      *              A 3 ITENS FIXOS.
+      *              09/08/2026 - O TOTAL DE CADA VENDA PASSA A SER
+      *              GRAVADO EM CAIXALOG.dat, PARA PERMITIR A
+      *              CONCILIACAO DE FECHAMENTO DE CAIXA COM O LOG DE
+      *              TRANSFERENCIAS DO TRANSF1A.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAIXAREG.
@@ -12,21 +20,49 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAIXA-LOG ASSIGN TO 'CAIXALOG.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CAIXA-LOG.
+       01  WRK-CAIXALOG-REGISTRO.
+         05  FD-CAIXALOG-LINHA           PIC X(100).
+
        WORKING-STORAGE SECTION.
 
-       01  WRK-VALOR-ITEM1              PIC 9(05)V99 VALUE ZEROS.
-       01  WRK-VALOR-ITEM2              PIC 9(05)V99 VALUE ZEROS.   
-       01  WRK-VALOR-ITEM3              PIC 9(05)V99 VALUE ZEROS.
+       01  WRK-MAX-ITENS                PIC 9(03)    VALUE 999.
+       01  WRK-QTD-ITENS                PIC 9(03)    VALUE ZEROS.
+       01  WRK-IND-ITEM                 PIC 9(03)    VALUE ZEROS
+                                         COMP.
+
+       01  WRK-TAB-ITENS.
+        05 WRK-ITEM OCCURS 999 TIMES
+                                         PIC 9(05)V99 VALUE ZEROS.
+
+       01  WRK-VALOR-ITEM                PIC 9(05)V99 VALUE ZEROS.
        01  WRK-DESCONTO                 PIC 9(05)V99 VALUE ZEROS.
-       01  WRK-TOTAL-COMPRA             PIC 9(06)V99 VALUE ZEROS.
-       01  WRK-TOTAL-FINAL              PIC 9(06)V99 VALUE ZEROS.
+       01  WRK-TOTAL-COMPRA             PIC 9(07)V99 VALUE ZEROS.
+       01  WRK-TOTAL-FINAL              PIC 9(07)V99 VALUE ZEROS.
 
        01  WRK-VALIDA-DESC              PIC X(01)    VALUE 'N'.
        01  WRK-VALIDA-ITEM              PIC X(01)    VALUE 'N'.
        01  WRK-VALIDA-VALDESC           PIC X(01)    VALUE 'N'.
+       01  WRK-VALIDA-QTD               PIC X(01)    VALUE 'N'.
+       01  WRK-CONTINUA-COMPRA          PIC X(01)    VALUE 'S'.
        01  WRK-MASCARA                  PIC ZZZ.ZZZ.ZZZ,ZZ.
 
+      *> ---------------- Data/hora para o log de fechamento --------
+       01  WS-DATE                      PIC 9(08).
+       01  WS-TIME                      PIC 9(06).
+       01  WRK-RETURN-CODE              PIC S9(4) COMP VALUE ZERO.
+       01  WRK-TOTAL-FINAL-EDIT         PIC ZZZ.ZZZ.ZZZ,ZZ.
+
+      *     DEFINICAO DE DATA E HORA DO SISTEMA.
+           COPY COD001A.
+
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
@@ -41,6 +77,7 @@
            PERFORM 0002-CALCULA-COMPRA
            PERFORM 0003-CALCULA-DESCONTO
            PERFORM 0004-TOTALIZADOR
+           PERFORM 0005-GRAVAR-LOG-CAIXA
            PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
@@ -49,17 +86,21 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    INSERE DADOS ATRAVES DA TELA
+      *    INSERE OS ITENS DA CESTA, UM DE CADA VEZ, ATE O OPERADOR
+      *    INFORMAR QUE NAO HA MAIS ITENS OU ATINGIR O LIMITE DA TABELA
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0001-inserir-valor
        0001-INSERIR-VALOR              SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM 0011-INSERIR-VALOR1 UNTIL WRK-VALIDA-ITEM EQUAL 'S'
-           MOVE 'N'                    TO WRK-VALIDA-ITEM
-           PERFORM 0021-INSERIR-VALOR2 UNTIL WRK-VALIDA-ITEM EQUAL 'S'
-           MOVE 'N'                    TO WRK-VALIDA-ITEM
-           PERFORM 0031-INSERIR-VALOR3 UNTIL WRK-VALIDA-ITEM EQUAL 'S'
+           PERFORM 0011-INSERIR-ITEM
+               UNTIL WRK-CONTINUA-COMPRA NOT EQUAL 'S'
+                  OR WRK-QTD-ITENS      EQUAL WRK-MAX-ITENS
+
+           IF WRK-QTD-ITENS             EQUAL ZEROS
+              DISPLAY 'NENHUM ITEM INFORMADO - ENCERRANDO A VENDA'
+              PERFORM 9999-FINALIZAR
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0001-end
@@ -67,20 +108,25 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    INSERE DADOS ATRAVES DA TELA
+      *    INSERE UM ITEM DA CESTA E PERGUNTA SE HA MAIS ITENS
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0011-inserir-valor1
-       0011-INSERIR-VALOR1             SECTION.
+      *> cobol-lint CL002 0011-inserir-item
+       0011-INSERIR-ITEM               SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY 'DIGITE O VALOR DO ITEM 1'.
-           ACCEPT WRK-VALOR-ITEM1
+           MOVE 'N'                    TO WRK-VALIDA-ITEM
+           PERFORM 0012-INSERIR-VALOR-ITEM
+               UNTIL WRK-VALIDA-ITEM    EQUAL 'S'
 
-           IF WRK-VALOR-ITEM1          EQUAL ZEROS 
-              DISPLAY 'VALOR DO ITEM 1 ZERADO'
-              MOVE 'N'                 TO WRK-VALIDA-ITEM
+           ADD 1                       TO WRK-QTD-ITENS
+           MOVE WRK-VALOR-ITEM         TO WRK-ITEM (WRK-QTD-ITENS)
+
+           IF WRK-QTD-ITENS             LESS THAN WRK-MAX-ITENS
+              DISPLAY 'DESEJA INSERIR OUTRO ITEM? (S)SIM OU (N)NAO'
+              ACCEPT WRK-CONTINUA-COMPRA
            ELSE
-              MOVE 'S'                 TO WRK-VALIDA-ITEM
+              DISPLAY 'LIMITE MAXIMO DE ITENS DA CESTA ATINGIDO'
+              MOVE 'N'                 TO WRK-CONTINUA-COMPRA
            END-IF
            .
       *----------------------------------------------------------------*
@@ -88,67 +134,62 @@
        0011-END.                       EXIT.
       *----------------------------------------------------------------*
 
-
       *----------------------------------------------------------------*
-      *    INSERE DADOS ATRAVES DA TELA
+      *    SOLICITA O VALOR DE UM ITEM E VALIDA QUE NAO ESTA ZERADO
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0021-inserir-valor2
-       0021-INSERIR-VALOR2             SECTION.
+      *> cobol-lint CL002 0012-inserir-valor-item
+       0012-INSERIR-VALOR-ITEM         SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY 'DIGITE O VALOR DO ITEM 2'.
-           ACCEPT WRK-VALOR-ITEM2
+           COMPUTE WRK-IND-ITEM      = WRK-QTD-ITENS + 1
+           DISPLAY 'DIGITE O VALOR DO ITEM ' WRK-IND-ITEM
+           ACCEPT WRK-VALOR-ITEM
 
-           IF WRK-VALOR-ITEM2          EQUAL ZEROS 
-              DISPLAY 'VALOR DO ITEM 2 ZERADO'
+           IF WRK-VALOR-ITEM           EQUAL ZEROS
+              DISPLAY 'VALOR DO ITEM ZERADO'
               MOVE 'N'                 TO WRK-VALIDA-ITEM
            ELSE
               MOVE 'S'                 TO WRK-VALIDA-ITEM
            END-IF
            .
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0021-end
-       0021-END.                       EXIT.
+      *> cobol-lint CL002 0012-end
+       0012-END.                       EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    INSERE DADOS ATRAVES DA TELA
+      *    CALCULA TOTAL COMPRA SOMANDO TODOS OS ITENS DA CESTA
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0031-inserir-valor3
-       0031-INSERIR-VALOR3              SECTION.
+      *> cobol-lint CL002 0002-calcula-compra
+       0002-CALCULA-COMPRA             SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY 'DIGITE O VALOR DO ITEM 3'.
-           ACCEPT WRK-VALOR-ITEM3
+           MOVE ZEROS                  TO WRK-TOTAL-COMPRA
+           MOVE ZEROS                  TO WRK-IND-ITEM
 
-           IF WRK-VALOR-ITEM3          EQUAL ZEROS 
-              DISPLAY 'VALOR DO ITEM 3 ZERADO'
-              MOVE 'N'                 TO WRK-VALIDA-ITEM
-           ELSE
-              MOVE 'S'                 TO WRK-VALIDA-ITEM
-           END-IF
+           PERFORM 0021-SOMAR-ITEM
+               VARYING WRK-IND-ITEM FROM 1 BY 1
+               UNTIL WRK-IND-ITEM       GREATER THAN WRK-QTD-ITENS
+
+           DISPLAY 'VALOR TOTAL DA COMPRA: ' WRK-TOTAL-COMPRA
            .
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0031-end
-       0031-END.                       EXIT.
+      *> cobol-lint CL002 0002-end
+       0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    CALCULA TOTAL COMPRA
+      *    SOMA UM ITEM DA TABELA AO TOTAL DA COMPRA
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0002-calcula-compra
-       0002-CALCULA-COMPRA             SECTION.
+      *> cobol-lint CL002 0021-somar-item
+       0021-SOMAR-ITEM                 SECTION.
       *----------------------------------------------------------------*
 
-           ADD WRK-VALOR-ITEM1         TO WRK-TOTAL-COMPRA
-           ADD WRK-VALOR-ITEM2         TO WRK-TOTAL-COMPRA
-           ADD WRK-VALOR-ITEM3         TO WRK-TOTAL-COMPRA
-
-           DISPLAY 'VALOR TOTAL DA COMPRA: ' WRK-TOTAL-COMPRA
+           ADD WRK-ITEM (WRK-IND-ITEM) TO WRK-TOTAL-COMPRA
            .
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0002-end
-       0002-END.                       EXIT.
+      *> cobol-lint CL002 0021-end
+       0021-END.                       EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -160,15 +201,15 @@
 
            DISPLAY 'DESEJA DAR DESCONTO (S)SIM OU (N)NAO'
            ACCEPT WRK-VALIDA-DESC
-           
+
            IF WRK-VALIDA-DESC         EQUAL 'S'
-              PERFORM 0033-VALIDA-DESCONTO UNTIL 
+              PERFORM 0033-VALIDA-DESCONTO UNTIL
                                        WRK-VALIDA-VALDESC EQUAL 'S'
-              COMPUTE WRK-TOTAL-FINAL = 
+              COMPUTE WRK-TOTAL-FINAL =
                                    (WRK-TOTAL-COMPRA - WRK-DESCONTO)
            ELSE
               MOVE WRK-TOTAL-COMPRA    TO WRK-TOTAL-FINAL
-           END-IF 
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0003-end
@@ -203,12 +244,10 @@
       *----------------------------------------------------------------*
 
            DISPLAY '**----------------------------------**'
-           MOVE WRK-VALOR-ITEM1        TO WRK-MASCARA
-           DISPLAY '** VALOR DO ITEM 1.......: ' WRK-MASCARA
-           MOVE WRK-VALOR-ITEM2        TO WRK-MASCARA
-           DISPLAY '** VALOR DO ITEM 2.......: ' WRK-MASCARA
-           MOVE WRK-VALOR-ITEM3        TO WRK-MASCARA
-           DISPLAY '** VALOR DO ITEM 3.......: ' WRK-MASCARA
+           MOVE ZEROS                  TO WRK-IND-ITEM
+           PERFORM 0041-EXIBIR-ITEM
+               VARYING WRK-IND-ITEM FROM 1 BY 1
+               UNTIL WRK-IND-ITEM       GREATER THAN WRK-QTD-ITENS
            DISPLAY '**-------------------------'
            MOVE WRK-TOTAL-COMPRA       TO WRK-MASCARA
            DISPLAY '** VALOR TOTAL DA COMPRA.: ' WRK-MASCARA
@@ -219,11 +258,89 @@
            DISPLAY '** VALOR TOTAL FINAL.....: ' WRK-MASCARA
            DISPLAY '**----------------------------------**'
            .
-      *----------------------------------------------------------------*      
+      *----------------------------------------------------------------*
       *> cobol-lint CL002 0004-end
        0004-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    EXIBE O VALOR DE UM ITEM DA CESTA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0041-exibir-item
+       0041-EXIBIR-ITEM                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-ITEM (WRK-IND-ITEM) TO WRK-MASCARA
+           DISPLAY '** VALOR DO ITEM ' WRK-IND-ITEM
+                   ' .......: ' WRK-MASCARA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0041-end
+       0041-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GRAVA O TOTAL FINAL DA VENDA EM CAIXALOG.dat, PARA USO NO
+      *    RELATORIO DE CONCILIACAO DE FECHAMENTO DE CAIXA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-gravar-log-caixa
+       0005-GRAVAR-LOG-CAIXA           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0051-OBTER-DATA-HORA
+
+           MOVE WRK-TOTAL-FINAL        TO WRK-TOTAL-FINAL-EDIT
+           MOVE SPACES                 TO WRK-CAIXALOG-REGISTRO
+
+           STRING
+               WS-DATE '-' WS-TIME ' | TOTAL=' DELIMITED BY SIZE
+               WRK-TOTAL-FINAL-EDIT    DELIMITED BY SIZE
+               INTO FD-CAIXALOG-LINHA
+           END-STRING
+
+           OPEN EXTEND CAIXA-LOG
+           WRITE WRK-CAIXALOG-REGISTRO
+           CLOSE CAIXA-LOG
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    OBTER DATA E HORA DO SISTEMA PARA O LOG DE FECHAMENTO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0051-obter-data-hora
+       0051-OBTER-DATA-HORA            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'PROGDATA' USING COD001A-REGISTRO
+           MOVE RETURN-CODE            TO WRK-RETURN-CODE
+           IF WRK-RETURN-CODE NOT = 0
+              DISPLAY 'ERRO NA CHAMADA PROGDATA. RETURN-CODE: '
+               WRK-RETURN-CODE
+              STOP RUN
+           END-IF
+           MOVE COD001A-DATA-ANO       TO WS-DATE(1:4)
+           MOVE COD001A-DATA-MES       TO WS-DATE(5:2)
+           MOVE COD001A-DATA-DIA       TO WS-DATE(7:2)
+
+           CALL 'PROGTIME' USING COD001A-REGISTRO
+           MOVE RETURN-CODE            TO WRK-RETURN-CODE
+           IF WRK-RETURN-CODE NOT = 0
+              DISPLAY 'ERRO NA CHAMADA PROGTIME. RETURN-CODE: '
+               WRK-RETURN-CODE
+              STOP RUN
+           END-IF
+           MOVE COD001A-HORA           TO WS-TIME(1:2)
+           MOVE COD001A-MINUTO         TO WS-TIME(3:2)
+           MOVE COD001A-SEGUNDO        TO WS-TIME(5:2)
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0051-end
+       0051-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
@@ -231,9 +348,9 @@
        9999-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
            DISPLAY 'FIM DE PROGRAMA'
-           STOP RUN 
-           .           
+           STOP RUN
+           .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 9999-end
        9999-END.                       EXIT.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
