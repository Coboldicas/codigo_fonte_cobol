@@ -3,6 +3,22 @@
       * DATA.......: 24/11/2025
       * DESCRICAO..: SIMULADOR DE NOTAS FISCAIS - SIMPLIFICADA
       * NOME.......: PROG027A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - TAXAS DE ICMS/ISS PASSAM A SER LIDAS
+      *              DO ARQUIVO DE PARAMETROS IMPOSTOS.DAT, EM VEZ DE
+      *              FIXAS NO PROGRAMA. TAMBEM INCLUIDO O FLUXO DE
+      *              CANCELAMENTO/REEMISSAO DE NOTAS.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CORRIGIDA A LEITURA DAS TAXAS NO
+      *              FORMATO PERCENTUAL (EX.: "18,00"), QUE ESTAVA
+      *              SENDO LIDA DIRETO PARA O CAMPO V999 E ZERANDO
+      *              A TAXA.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - ARQUIVO DE PARAMETROS IMPOSTOS.DAT
+      *              PASSA A SER OPTIONAL, JA QUE 0007-LER-ARQUIVO-
+      *              IMPOSTOS JA TRATA O ARQUIVO INEXISTENTE MANTENDO
+      *              AS TAXAS PADRAO (SEM O OPTIONAL, A AUSENCIA DO
+      *              ARQUIVO ABORTAVA O PROGRAMA NO OPEN INPUT).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG027A. 
@@ -20,6 +36,15 @@
            SELECT ARQUIVO-SAI ASSIGN TO 'NOTAFISCAL.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT OPTIONAL ARQUIVO-PARM ASSIGN TO 'IMPOSTOS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-SEQ ASSIGN TO 'NOTASEQ.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-STATUS ASSIGN TO 'NOTASTATUS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-ENT.
@@ -31,11 +56,30 @@
        FD  ARQUIVO-SAI.
        01  FD-LIN-NOTA-FISCAL             PIC X(80).
 
+       FD  ARQUIVO-PARM.
+       01  FD-LIN-IMPOSTOS                PIC X(032).
+
+       FD  ARQUIVO-SEQ.
+       01  FD-LIN-SEQ                     PIC 9(06).
+
+       FD  ARQUIVO-STATUS.
+       01  FD-LIN-STATUS                  PIC X(020).
+
        WORKING-STORAGE SECTION.
-       01  WRK-FIM-ARQ                    PIC X(01) VALUE 'N'.      
+       01  SEP                            PIC X(01) VALUE '|'.
+       01  WRK-FIM-ARQ                    PIC X(01) VALUE 'N'.
        01  WRK-LINHA                      PIC 9(02) VALUE ZEROS.
        01  WRK-IND1                       PIC 9(02) VALUE ZEROS.
        01  WRK-RETURN-CODE                PIC S9(4) COMP VALUE ZERO.
+       01  WRK-OPCAO                      PIC 9(01) VALUE ZEROS.
+
+      *-- Numeracao e cancelamento/reemissao de notas fiscais
+       01  WRK-NOTA-NUMERO                PIC 9(06) VALUE ZEROS.
+       01  WRK-NOTA-REF                   PIC 9(06) VALUE ZEROS.
+       01  WRK-STATUS-ENCONTROU           PIC X(01) VALUE 'N'.
+       01  WRK-ULTIMA-SITUACAO            PIC X(10) VALUE SPACES.
+       01  WRK-STATUS-NOTA-LIDA           PIC 9(06) VALUE ZEROS.
+       01  WRK-STATUS-SITUACAO-LIDA       PIC X(10) VALUE SPACES.
 
       *-- Valores calculados por item
        01  VALORES-ITEM.
@@ -51,10 +95,20 @@
          05 WRK-TOT-ISS                   PIC 9(9)V99 VALUE 0.
          05 WRK-TOT-NOTA                  PIC 9(9)V99 VALUE 0.
 
-      *-- Constantes de imposto (18% e 5%)
+      *-- Taxas de imposto, lidas de IMPOSTOS.dat (18% e 5% - padrao
+      *-- usado quando o arquivo de parametros nao existir ou vier
+      *-- em branco)
        01  CONSTANTES.
-         05 WRK-TX-ICMS                   PIC V999 VALUE ZEROS.
-         05 WRK-TX-ISS                    PIC V999 VALUE ZEROS.
+         05 WRK-TX-ICMS                   PIC V999 VALUE 0,180.
+         05 WRK-TX-ISS                    PIC V999 VALUE 0,050.
+
+      *-- Campos auxiliares para conversao das taxas percentuais
+      *-- lidas como texto (EX.: "18,00") para a fracao em WRK-TX-*
+       01  WRK-TX-PERCENTUAIS.
+         05 WRK-TX-ICMS-TXT               PIC X(06) VALUE SPACES.
+         05 WRK-TX-ISS-TXT                PIC X(06) VALUE SPACES.
+         05 WRK-TX-ICMS-PCT               PIC 9(03)V99 VALUE 0.
+         05 WRK-TX-ISS-PCT                PIC 9(03)V99 VALUE 0.
 
       *    LAYOUT NOTA FISCAL 
        01  WRK-BOLETO-LINHA.
@@ -80,6 +134,22 @@
          05 WRK-MASC-DATA-ANO          PIC 9(004) VALUE ZEROS.
         03 FILLER                      PIC X(002) VALUE ' *'.
 
+       01  WRK-BOLETO-CAB1B.
+        03 FILLER                      PIC X(02) VALUE '* '.
+        03 FILLER                      PIC X(16) VALUE
+            'NOTA FISCAL N.: '.
+        03 WRK-CAB1B-NOTA-NUMERO       PIC ZZZZZ9.
+        03 FILLER                      PIC X(54) VALUE SPACES.
+        03 FILLER                      PIC X(02) VALUE ' *'.
+
+       01  WRK-BOLETO-CAB1C.
+        03 FILLER                      PIC X(02) VALUE '* '.
+        03 FILLER                      PIC X(24) VALUE
+            'ORIGEM: REEMISSAO DA NF '.
+        03 WRK-CAB1C-NOTA-REF          PIC ZZZZZ9.
+        03 FILLER                      PIC X(46) VALUE SPACES.
+        03 FILLER                      PIC X(02) VALUE ' *'.
+
        01  WRK-BOLETO-CAB2.
         03 FILLER                      PIC X(02) VALUE '* '.
         03 FILLER                      PIC X(04) VALUE
@@ -136,14 +206,9 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-           OPEN INPUT ARQUIVO-ENT
-               OUTPUT ARQUIVO-SAI
-
-           PERFORM 0001-OBTER-DATA 
-           PERFORM 0004-GRAVAR-CABECALHO
-           PERFORM 0002-LER-ARQUIVO-PROD
-           PERFORM 0003-PROCESSAR-NOTA UNTIL WRK-FIM-ARQ EQUAL 'S'
-           PERFORM 0006-GRAVAR-TOTAL
+           PERFORM 0001-OBTER-DATA
+           PERFORM 0007-LER-ARQUIVO-IMPOSTOS
+           PERFORM 0008-TELA-MENU
            PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
@@ -199,10 +264,7 @@
        0003-PROCESSAR-NOTA             SECTION.
       *----------------------------------------------------------------*
 
-      *    Calcula impostos
-
-           MOVE 0,180 TO WRK-TX-ICMS 
-           MOVE 0,050 TO WRK-TX-ISS
+      *    Calcula impostos (taxas vindas de IMPOSTOS.dat)
 
            COMPUTE WRK-VLR-ICMS = FD-VALOR-PRODUTO * WRK-TX-ICMS
            COMPUTE WRK-VLR-ISS  = FD-VALOR-PRODUTO * WRK-TX-ISS 
@@ -236,6 +298,18 @@
            MOVE WRK-BOLETO-CAB1        TO FD-LIN-NOTA-FISCAL
            WRITE FD-LIN-NOTA-FISCAL
 
+           MOVE WRK-NOTA-NUMERO        TO WRK-CAB1B-NOTA-NUMERO
+           MOVE WRK-BOLETO-CAB1B       TO FD-LIN-NOTA-FISCAL
+           WRITE FD-LIN-NOTA-FISCAL
+           ADD 1                       TO WRK-LINHA
+
+           IF WRK-NOTA-REF             NOT EQUAL ZEROS
+              MOVE WRK-NOTA-REF        TO WRK-CAB1C-NOTA-REF
+              MOVE WRK-BOLETO-CAB1C    TO FD-LIN-NOTA-FISCAL
+              WRITE FD-LIN-NOTA-FISCAL
+              ADD 1                    TO WRK-LINHA
+           END-IF
+
            MOVE WRK-BOLETO-LINHA       TO FD-LIN-NOTA-FISCAL
            WRITE FD-LIN-NOTA-FISCAL
 
@@ -297,6 +371,267 @@
        0006-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    LEITURA DAS TAXAS DE ICMS/ISS NO ARQUIVO DE PARAMETROS
+      *    IMPOSTOS.DAT (FORMATO ICMS_PCT|ISS_PCT). SE O ARQUIVO NAO
+      *    EXISTIR OU VIER VAZIO, MANTEM AS TAXAS PADRAO.
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007-ler-arquivo-impostos
+       0007-LER-ARQUIVO-IMPOSTOS        SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQUIVO-PARM
+
+           READ ARQUIVO-PARM           INTO FD-LIN-IMPOSTOS
+               AT END CONTINUE
+               NOT AT END
+                  UNSTRING FD-LIN-IMPOSTOS DELIMITED BY SEP
+                           INTO WRK-TX-ICMS-TXT, WRK-TX-ISS-TXT
+                  END-UNSTRING
+                  COMPUTE WRK-TX-ICMS-PCT =
+                     FUNCTION NUMVAL(FUNCTION TRIM(WRK-TX-ICMS-TXT))
+                  COMPUTE WRK-TX-ISS-PCT =
+                     FUNCTION NUMVAL(FUNCTION TRIM(WRK-TX-ISS-TXT))
+                  COMPUTE WRK-TX-ICMS = WRK-TX-ICMS-PCT / 100
+                  COMPUTE WRK-TX-ISS  = WRK-TX-ISS-PCT / 100
+           END-READ
+
+           CLOSE ARQUIVO-PARM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007-end
+       0007-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    TELA DE MENU PRINCIPAL
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-tela-menu
+       0008-TELA-MENU                   SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY ' '
+           DISPLAY '--- SIMULADOR DE NOTAS FISCAIS ---'
+           DISPLAY '1 - EMITIR NOVA NOTA FISCAL'
+           DISPLAY '2 - CANCELAR NOTA FISCAL'
+           DISPLAY '3 - REEMITIR NOTA FISCAL CANCELADA'
+           DISPLAY '9 - SAIR'
+           DISPLAY 'OPCAO: '
+           ACCEPT WRK-OPCAO
+
+           EVALUATE WRK-OPCAO
+              WHEN 1
+                 MOVE ZEROS            TO WRK-NOTA-REF
+                 PERFORM 0010-EMITIR-NOTA
+                 PERFORM 0008-TELA-MENU
+              WHEN 2
+                 PERFORM 0020-CANCELAR-NOTA
+                 PERFORM 0008-TELA-MENU
+              WHEN 3
+                 PERFORM 0030-REEMITIR-NOTA
+                 PERFORM 0008-TELA-MENU
+              WHEN 9
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+                 PERFORM 0008-TELA-MENU
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-end
+       0008-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    EMITIR NOVA NOTA FISCAL (FLUXO ORIGINAL DE GERACAO)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-emitir-nota
+       0010-EMITIR-NOTA                 SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0011-OBTER-PROX-NOTA-NUMERO
+
+           MOVE ZEROS                  TO WRK-TOT-BRUTO
+                                           WRK-TOT-ICMS
+                                           WRK-TOT-ISS
+                                           WRK-TOT-NOTA
+           MOVE 'N'                     TO WRK-FIM-ARQ
+
+           OPEN INPUT  ARQUIVO-ENT
+           OPEN OUTPUT ARQUIVO-SAI
+
+           PERFORM 0002-LER-ARQUIVO-PROD
+           PERFORM 0004-GRAVAR-CABECALHO
+           PERFORM 0003-PROCESSAR-NOTA UNTIL WRK-FIM-ARQ EQUAL 'S'
+           PERFORM 0006-GRAVAR-TOTAL
+
+           CLOSE ARQUIVO-ENT
+                 ARQUIVO-SAI
+
+           OPEN EXTEND ARQUIVO-STATUS
+           MOVE SPACES                 TO FD-LIN-STATUS
+           STRING WRK-NOTA-NUMERO      DELIMITED BY SIZE
+                  SEP                  DELIMITED BY SIZE
+                  'EMITIDA'            DELIMITED BY SIZE
+                  INTO FD-LIN-STATUS
+           END-STRING
+           WRITE FD-LIN-STATUS
+           CLOSE ARQUIVO-STATUS
+
+           DISPLAY 'NOTA FISCAL N. ' WRK-NOTA-NUMERO ' EMITIDA COM '
+                   'SUCESSO.'
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    OBTER PROXIMO NUMERO DE NOTA FISCAL (NOTASEQ.DAT GUARDA
+      *    APENAS O ULTIMO NUMERO EMITIDO)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0011-obter-prox-nota-numero
+       0011-OBTER-PROX-NOTA-NUMERO      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-NOTA-NUMERO
+
+           OPEN INPUT ARQUIVO-SEQ
+           READ ARQUIVO-SEQ            INTO FD-LIN-SEQ
+               AT END MOVE ZEROS       TO WRK-NOTA-NUMERO
+               NOT AT END MOVE FD-LIN-SEQ TO WRK-NOTA-NUMERO
+           END-READ
+           CLOSE ARQUIVO-SEQ
+
+           ADD 1                       TO WRK-NOTA-NUMERO
+
+           OPEN OUTPUT ARQUIVO-SEQ
+           MOVE WRK-NOTA-NUMERO        TO FD-LIN-SEQ
+           WRITE FD-LIN-SEQ
+           CLOSE ARQUIVO-SEQ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0011-end
+       0011-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CANCELAR NOTA FISCAL (GRAVA EVENTO NO LOG DE STATUS)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0020-cancelar-nota
+       0020-CANCELAR-NOTA               SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'NUMERO DA NOTA FISCAL A CANCELAR: '
+           ACCEPT WRK-NOTA-REF
+
+           PERFORM 0031-VERIFICAR-STATUS-CANCELADA
+
+           IF WRK-STATUS-ENCONTROU NOT EQUAL 'S'
+              DISPLAY 'NOTA FISCAL NAO ENCONTRADA.'
+           ELSE
+              IF WRK-ULTIMA-SITUACAO EQUAL 'CANCELADA'
+                 DISPLAY 'NOTA FISCAL JA ESTA CANCELADA.'
+              ELSE
+                 OPEN EXTEND ARQUIVO-STATUS
+                 MOVE SPACES           TO FD-LIN-STATUS
+                 STRING WRK-NOTA-REF   DELIMITED BY SIZE
+                        SEP            DELIMITED BY SIZE
+                        'CANCELADA'    DELIMITED BY SIZE
+                        INTO FD-LIN-STATUS
+                 END-STRING
+                 WRITE FD-LIN-STATUS
+                 CLOSE ARQUIVO-STATUS
+
+                 DISPLAY 'NOTA FISCAL N. ' WRK-NOTA-REF
+                         ' CANCELADA COM SUCESSO.'
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0020-end
+       0020-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    REEMITIR NOTA FISCAL CANCELADA (NOVO NUMERO, REFERENCIANDO
+      *    O NUMERO ORIGINAL)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0030-reemitir-nota
+       0030-REEMITIR-NOTA               SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'NUMERO DA NOTA FISCAL A REEMITIR: '
+           ACCEPT WRK-NOTA-REF
+
+           PERFORM 0031-VERIFICAR-STATUS-CANCELADA
+
+           IF WRK-STATUS-ENCONTROU NOT EQUAL 'S'
+              DISPLAY 'NOTA FISCAL NAO ENCONTRADA.'
+           ELSE
+              IF WRK-ULTIMA-SITUACAO NOT EQUAL 'CANCELADA'
+                 DISPLAY 'NOTA FISCAL NAO ESTA CANCELADA - '
+                         'REEMISSAO NAO PERMITIDA.'
+              ELSE
+                 PERFORM 0010-EMITIR-NOTA
+
+                 OPEN EXTEND ARQUIVO-STATUS
+                 MOVE SPACES           TO FD-LIN-STATUS
+                 STRING WRK-NOTA-REF   DELIMITED BY SIZE
+                        SEP            DELIMITED BY SIZE
+                        'REEMITIDA'    DELIMITED BY SIZE
+                        INTO FD-LIN-STATUS
+                 END-STRING
+                 WRITE FD-LIN-STATUS
+                 CLOSE ARQUIVO-STATUS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0030-end
+       0030-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    VERIFICA A ULTIMA SITUACAO GRAVADA PARA WRK-NOTA-REF NO
+      *    LOG NOTASTATUS.DAT (LEITURA SEQUENCIAL, GUARDANDO APENAS
+      *    A ULTIMA LINHA CORRESPONDENTE)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0031-verificar-status-cancelada
+       0031-VERIFICAR-STATUS-CANCELADA  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-STATUS-ENCONTROU
+           MOVE SPACES                 TO WRK-ULTIMA-SITUACAO
+           MOVE 'N'                    TO WRK-FIM-ARQ
+
+           OPEN INPUT ARQUIVO-STATUS
+
+           PERFORM UNTIL WRK-FIM-ARQ EQUAL 'S'
+              READ ARQUIVO-STATUS      INTO FD-LIN-STATUS
+                 AT END MOVE 'S'       TO WRK-FIM-ARQ
+                 NOT AT END
+                    UNSTRING FD-LIN-STATUS DELIMITED BY SEP
+                             INTO WRK-STATUS-NOTA-LIDA,
+                                  WRK-STATUS-SITUACAO-LIDA
+                    END-UNSTRING
+                    IF WRK-STATUS-NOTA-LIDA EQUAL WRK-NOTA-REF
+                       MOVE 'S'        TO WRK-STATUS-ENCONTROU
+                       MOVE WRK-STATUS-SITUACAO-LIDA
+                                       TO WRK-ULTIMA-SITUACAO
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE ARQUIVO-STATUS
+
+           MOVE 'N'                    TO WRK-FIM-ARQ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0031-end
+       0031-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
@@ -304,14 +639,11 @@
        9999-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
 
-           CLOSE ARQUIVO-ENT
-                 ARQUIVO-SAI
-           
            DISPLAY '********************************'
            DISPLAY '*        FIM DE PROGRAMA       *'
            DISPLAY '********************************'
-           STOP RUN 
-           .           
+           STOP RUN
+           .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 9999-end
        9999-END.                       EXIT.
