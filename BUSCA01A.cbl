@@ -3,6 +3,10 @@
       * DATA.......: 07/07/2025
       * DESCRICAO..: BUSCA LINEAR EM ARQUIVO
       * NOME.......: BUSCA01A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDA OPCAO DE BUSCA FONETICA
+      *              (SOUNDEX) PELO PRIMEIRO NOME, PARA LOCALIZAR
+      *              REGISTROS MESMO COM GRAFIA APROXIMADA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUSCA01A.
@@ -32,6 +36,27 @@
        01 WRK-CPF-ENCONTRADO           PIC X(01) VALUE 'N'.
        01 WRK-IND1                     PIC 9(02) VALUE ZEROS.
 
+      *  OPCAO DE BUSCA: 1 = CPF EXATO / 2 = NOME PARCIAL
+      *                 3 = NOME FONETICO (SOUNDEX)
+       01 WRK-OPCAO-BUSCA              PIC 9(01) VALUE 1.
+       01 WRK-NOME-PROCURADO           PIC X(30) VALUE SPACES.
+       01 WRK-NOME-LISTADO             PIC X(30) VALUE SPACES.
+       01 WRK-TAM-NOME                 PIC 9(02) VALUE ZEROS.
+       01 WRK-POS                      PIC 9(02) VALUE ZEROS.
+       01 WRK-QTD-ENCONTRADOS          PIC 9(03) VALUE ZEROS.
+
+      *  CAMPOS PARA CALCULO DO CODIGO FONETICO (SOUNDEX)
+       01 WRK-SOUNDEX-PROCURADO        PIC X(04) VALUE SPACES.
+       01 WRK-SOUNDEX-LISTADO          PIC X(04) VALUE SPACES.
+       01 WRK-SND-ENTRADA              PIC X(30) VALUE SPACES.
+       01 WRK-SND-SAIDA                PIC X(04) VALUE SPACES.
+       01 WRK-SND-LETRA                PIC X(01) VALUE SPACES.
+       01 WRK-SND-COD                  PIC X(01) VALUE SPACES.
+       01 WRK-SND-COD-ANT              PIC X(01) VALUE SPACES.
+       01 WRK-SND-POS                  PIC 9(02) VALUE ZEROS.
+       01 WRK-SND-TAM                  PIC 9(02) VALUE ZEROS.
+       01 WRK-SND-DIGITOS              PIC 9(01) VALUE ZEROS.
+
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
@@ -45,13 +70,49 @@
 
            OPEN INPUT ARQUIVO-ENTRADA
 
-           PERFORM 0001-LER-ARQUIVO 
-          
-           DISPLAY 'DIGITE O CPF A SER PROCURADO: '
-           ACCEPT WRK-CPF-PROCURADO
+           DISPLAY 'COMO DESEJA BUSCAR?'
+           DISPLAY '  1 - POR CPF (EXATO)'
+           DISPLAY '  2 - POR NOME (PARCIAL)'
+           DISPLAY '  3 - POR NOME (FONETICO / SONS PARECIDOS)'
+           ACCEPT WRK-OPCAO-BUSCA
+
+           EVALUATE WRK-OPCAO-BUSCA
+              WHEN 2
+                 DISPLAY 'DIGITE O NOME OU PARTE DO NOME: '
+                 ACCEPT WRK-NOME-PROCURADO
+                 MOVE FUNCTION UPPER-CASE(WRK-NOME-PROCURADO)
+                                         TO WRK-NOME-PROCURADO
+                 MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-PROCURADO))
+                                         TO WRK-TAM-NOME
+                 PERFORM 0001-LER-ARQUIVO
+                 PERFORM 0003-BUSCAR-NOME-PARCIAL
+                                         UNTIL WRK-FIM-ARQUIVO EQUAL 'S'
+                 DISPLAY 'TOTAL DE REGISTROS ENCONTRADOS: '
+                         WRK-QTD-ENCONTRADOS
+              WHEN 3
+                 DISPLAY 'DIGITE O NOME (BUSCA FONETICA): '
+                 ACCEPT WRK-NOME-PROCURADO
+                 MOVE FUNCTION UPPER-CASE(WRK-NOME-PROCURADO)
+                                         TO WRK-NOME-PROCURADO
+                 MOVE SPACES              TO WRK-SND-ENTRADA
+                 UNSTRING WRK-NOME-PROCURADO DELIMITED BY SPACE
+                          INTO WRK-SND-ENTRADA
+                 PERFORM 0004-CALCULAR-SOUNDEX
+                 MOVE WRK-SND-SAIDA       TO WRK-SOUNDEX-PROCURADO
+                 PERFORM 0001-LER-ARQUIVO
+                 PERFORM 0005-BUSCAR-NOME-FONETICO
+                                         UNTIL WRK-FIM-ARQUIVO EQUAL 'S'
+                 DISPLAY 'TOTAL DE REGISTROS ENCONTRADOS: '
+                         WRK-QTD-ENCONTRADOS
+              WHEN OTHER
+                 DISPLAY 'DIGITE O CPF A SER PROCURADO: '
+                 ACCEPT WRK-CPF-PROCURADO
+                 PERFORM 0001-LER-ARQUIVO
+                 PERFORM 0002-BUSCAR-CPF
+                            UNTIL WRK-CPF-ENCONTRADO EQUAL 'S'
+                               OR WRK-FIM-ARQUIVO EQUAL 'S'
+           END-EVALUATE
 
-           PERFORM 0002-BUSCAR-CPF UNTIL WRK-CPF-ENCONTRADO EQUAL 'S'
-                                      OR WRK-FIM-ARQUIVO EQUAL 'S'
            CLOSE ARQUIVO-ENTRADA
 
            PERFORM 9999-FINALIZAR
@@ -68,13 +129,17 @@
       *----------------------------------------------------------------*
 
            READ ARQUIVO-ENTRADA INTO REGISTRO-ENTRADA
-              AT END 
+              AT END
                  MOVE 'S'         TO WRK-FIM-ARQUIVO
-                 DISPLAY 'CPF NÃƒO ENCONTRADO!'
-              NOT AT END  
+                 IF WRK-OPCAO-BUSCA  EQUAL 1
+                    DISPLAY 'CPF NÃƒO ENCONTRADO!'
+                 END-IF
+              NOT AT END
                  MOVE CPF         TO WRK-CPF-LISTADO
+                 MOVE FUNCTION UPPER-CASE(NOME)
+                                  TO WRK-NOME-LISTADO
                  ADD 1            TO WRK-IND1
-           END-READ 
+           END-READ
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0001-end
@@ -100,6 +165,130 @@
        0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    PESQUISAR NOME PARCIAL (SUBSTRING EM QUALQUER POSICAO)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-BUSCAR-NOME-PARCIAL
+       0003-BUSCAR-NOME-PARCIAL        SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-TAM-NOME            GREATER ZEROS AND
+              WRK-TAM-NOME            NOT GREATER 30
+              PERFORM VARYING WRK-POS FROM 1 BY 1 UNTIL
+                         WRK-POS GREATER (31 - WRK-TAM-NOME)
+                 IF WRK-NOME-LISTADO(WRK-POS:WRK-TAM-NOME) EQUAL
+                    FUNCTION TRIM(WRK-NOME-PROCURADO)
+                    DISPLAY 'ENCONTRADO: ' NOME
+                            ' - CPF: ' WRK-CPF-LISTADO
+                    ADD 1             TO WRK-QTD-ENCONTRADOS
+                    MOVE 32           TO WRK-POS
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           PERFORM 0001-LER-ARQUIVO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CALCULAR CODIGO FONETICO (SOUNDEX) DE WRK-SND-ENTRADA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-CALCULAR-SOUNDEX
+       0004-CALCULAR-SOUNDEX           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '0000'                TO WRK-SND-SAIDA
+           MOVE SPACES                TO WRK-SND-COD-ANT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-SND-ENTRADA))
+                                       TO WRK-SND-TAM
+           MOVE ZEROS                 TO WRK-SND-DIGITOS
+
+           IF WRK-SND-TAM             GREATER ZEROS
+              MOVE WRK-SND-ENTRADA(1:1) TO WRK-SND-SAIDA(1:1)
+              MOVE WRK-SND-ENTRADA(1:1) TO WRK-SND-LETRA
+              PERFORM 0004A-CODIGO-LETRA
+              MOVE WRK-SND-COD          TO WRK-SND-COD-ANT
+
+              PERFORM VARYING WRK-SND-POS FROM 2 BY 1 UNTIL
+                         (WRK-SND-POS GREATER WRK-SND-TAM) OR
+                         (WRK-SND-DIGITOS EQUAL 3)
+                 MOVE WRK-SND-ENTRADA(WRK-SND-POS:1) TO WRK-SND-LETRA
+                 PERFORM 0004A-CODIGO-LETRA
+                 IF WRK-SND-COD          NOT EQUAL SPACES AND
+                    WRK-SND-COD          NOT EQUAL WRK-SND-COD-ANT
+                    ADD 1                TO WRK-SND-DIGITOS
+                    MOVE WRK-SND-COD     TO
+                              WRK-SND-SAIDA(WRK-SND-DIGITOS + 1:1)
+                 END-IF
+                 MOVE WRK-SND-COD        TO WRK-SND-COD-ANT
+              END-PERFORM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-end
+       0004-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    TRADUZIR LETRA (WRK-SND-LETRA) NO GRUPO FONETICO SOUNDEX
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004A-CODIGO-LETRA
+       0004A-CODIGO-LETRA              SECTION.
+      *----------------------------------------------------------------*
+
+           EVALUATE WRK-SND-LETRA
+              WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                 MOVE '1'                TO WRK-SND-COD
+              WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K' WHEN 'Q' WHEN 'S'
+                   WHEN 'X' WHEN 'Z'
+                 MOVE '2'                TO WRK-SND-COD
+              WHEN 'D' WHEN 'T'
+                 MOVE '3'                TO WRK-SND-COD
+              WHEN 'L'
+                 MOVE '4'                TO WRK-SND-COD
+              WHEN 'M' WHEN 'N'
+                 MOVE '5'                TO WRK-SND-COD
+              WHEN 'R'
+                 MOVE '6'                TO WRK-SND-COD
+              WHEN OTHER
+                 MOVE SPACES              TO WRK-SND-COD
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004a-end
+       0004A-END.                      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    PESQUISAR NOME FONETICO (SOUNDEX DO PRIMEIRO NOME)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-BUSCAR-NOME-FONETICO
+       0005-BUSCAR-NOME-FONETICO       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                TO WRK-SND-ENTRADA
+           UNSTRING WRK-NOME-LISTADO DELIMITED BY SPACE
+                    INTO WRK-SND-ENTRADA
+           PERFORM 0004-CALCULAR-SOUNDEX
+           MOVE WRK-SND-SAIDA          TO WRK-SOUNDEX-LISTADO
+
+           IF WRK-SOUNDEX-LISTADO     EQUAL WRK-SOUNDEX-PROCURADO AND
+              WRK-SOUNDEX-LISTADO     NOT EQUAL '0000'
+              DISPLAY 'ENCONTRADO (FONETICO): ' NOME
+                      ' - CPF: ' WRK-CPF-LISTADO
+              ADD 1                    TO WRK-QTD-ENCONTRADOS
+           END-IF
+
+           PERFORM 0001-LER-ARQUIVO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
