@@ -1,18 +1,31 @@
       ******************************************************************
       * PROGRAMADOR: JOSE ROBERTO - COBOL DICAS
       * DATA.......: 11/08/2025
-      * DESCRICAO..: VALIDAÇÃO DE CNPJ - MODULO 11 
+      * DESCRICAO..: VALIDAÇÃO DE CNPJ - MODULO 11
       * NOME.......: VALIDA1B
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CADA CNPJ VERIFICADO PASSA A SER
+      *              REGISTRADO EM CNPJLOG.dat (CNPJ, DATA E RESULTADO),
+      *              ARQUIVO COMPARTILHADO COM O VALCNPJ.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. VALIDA1B. 
+       PROGRAM-ID. VALIDA1B.
       *================================================================*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-LOG ASSIGN TO 'CNPJLOG.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-LOG.
+       01  FD-LIN-LOG                  PIC X(040).
+
        WORKING-STORAGE SECTION.
       * -------- Interface de entrada/saida para demo ----------
        01  WRK-CNPJ-ENTRADA            PIC X(14) VALUE SPACES.
@@ -44,6 +57,17 @@
        01  WRK-PESO1                   PIC 9 OCCURS 12 TIMES.
        01  WRK-PESO2                   PIC 9 OCCURS 13 TIMES.
 
+      * -------- Log de auditoria das verificacoes --------------
+       01 WRK-SEP                      PIC X(01) VALUE '|'.
+       01 WRK-RESULTADO                PIC X(08).
+      *     DEFINICAO DE DATA DO SISTEMA.
+           COPY COD001A.
+       01 WRK-DATA-HOJE                PIC 9(08) VALUE ZEROS.
+       01 WRK-DATA-HOJE-R REDEFINES WRK-DATA-HOJE.
+          05 WRK-DATA-HOJE-ANO         PIC 9(04).
+          05 WRK-DATA-HOJE-MES         PIC 9(02).
+          05 WRK-DATA-HOJE-DIA         PIC 9(02).
+
       *     DEPOIS - CNPJ: XX.XXX.XXX/XXXX-00
        01 WRK-CNPJ-IDENTIFICADO        PIC X(14) VALUE SPACES.
 
@@ -70,10 +94,11 @@
       *----------------------------------------------------------------*
 
            PERFORM 0001-INSERIR-CNPJ
-           PERFORM 0002-INICIALIZAR 
+           PERFORM 0002-INICIALIZAR
            PERFORM 0003-INSERIR-TABINT
            PERFORM 0004-EXTRAIR-DIGITO
            PERFORM 0008-VALIDAR-DIGITO
+           PERFORM 0009-GRAVAR-LOG
            PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
@@ -345,8 +370,10 @@
            IF (WRK-DV1 = WRK-DIGITS(13:1)) AND
               (WRK-DV2 = WRK-DIGITS(14:1))
       *       DISPLAY 'CNPJ VALIDO'
+               MOVE 'S'               TO CNPJ-VALIDO
                DISPLAY "CNPJ VALIDO: " WRK-MASCARA-CNPJ
            ELSE
+               MOVE 'N'               TO CNPJ-VALIDO
                DISPLAY "CNPJ INVALIDO."
            END-IF
            .
@@ -354,6 +381,41 @@
        0008-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    GRAVAR LOG DE AUDITORIA DA VERIFICACAO (CNPJLOG.dat)
+      *----------------------------------------------------------------*
+       0009-GRAVAR-LOG                 SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'PROGDATA'             USING COD001A-REGISTRO
+
+           MOVE COD001A-DATA-ANO       TO WRK-DATA-HOJE-ANO
+           MOVE COD001A-DATA-MES       TO WRK-DATA-HOJE-MES
+           MOVE COD001A-DATA-DIA       TO WRK-DATA-HOJE-DIA
+
+           IF CNPJ-VALIDO              EQUAL 'S'
+              MOVE 'VALIDO'            TO WRK-RESULTADO
+           ELSE
+              MOVE 'INVALIDO'          TO WRK-RESULTADO
+           END-IF
+
+           OPEN EXTEND ARQUIVO-LOG
+           MOVE SPACES                 TO FD-LIN-LOG
+           STRING WRK-RAW              DELIMITED BY SIZE
+                  WRK-SEP              DELIMITED BY SIZE
+                  WRK-DATA-HOJE        DELIMITED BY SIZE
+                  WRK-SEP              DELIMITED BY SIZE
+                  WRK-RESULTADO        DELIMITED BY SIZE
+                  INTO FD-LIN-LOG
+           END-STRING
+           WRITE FD-LIN-LOG
+           CLOSE ARQUIVO-LOG
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-end
+       0009-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
