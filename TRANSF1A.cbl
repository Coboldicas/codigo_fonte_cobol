@@ -1,8 +1,12 @@
       ******************************************************************
       * PROGRAMADOR: JOSE ROBERTO - COBOL DICAS
       * DATA.......: 18/08/2025
-      * DESCRICAO..: SIMULACAO TRANSFERENCIA BANCARIA - COM LOG 
+      * DESCRICAO..: SIMULACAO TRANSFERENCIA BANCARIA - COM LOG
       * NOME.......: TRANSF1A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDOS OS TIPOS DE TRANSACAO PIX E
+      *              SAQUE, ALEM DA TRANSFERENCIA ENTRE CONTAS, TODOS
+      *              REGISTRADOS PELA MESMA ROTINA 0011-GRAVAR-LOG.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANSF1A. 
@@ -20,6 +24,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TXT-LOG   ASSIGN TO 'TXTLOG.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRATO-OUT ASSIGN TO 'EXTRATO.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,12 +45,20 @@
        01  WRK-LOG-REGISTRO.
          05  FD-LOG-LINHA                PIC X(200).
 
+       FD  EXTRATO-OUT.
+       01  WRK-EXTRATO-REGISTRO.
+         05  FD-EXTRATO-LINHA            PIC X(200).
+
        WORKING-STORAGE SECTION.
       *> ---------------- Entradas interativas ----------------
        01  WS-CONTA-A                  PIC 9(10) VALUE ZEROS.
        01  WS-CONTA-B                  PIC 9(10) VALUE ZEROS.
        01  WS-VALOR                    PIC 9(09)V99 VALUE ZEROS.
 
+      *> ---------------- Tipo de transacao --------------------
+       01  WS-TIPO-TRANSACAO           PIC 9(01) VALUE ZEROS.
+       01  WS-CHAVE-PIX                PIC X(40) VALUE SPACES.
+
        01  WRK-VALOR-STR               PIC X(12) VALUE ZEROS.
        01  WRK-VALOR-NUM REDEFINES WRK-VALOR-STR.
            05 WRK-VALOR-V99            PIC 9(9)V99.
@@ -110,22 +124,57 @@
            PERFORM 0001-OBTER-DATA
            PERFORM 0002-OBTER-HORA
            PERFORM 0004-CARREGAR-CONTAS
-           PERFORM 0005-INSERIR-TRANSF
-           PERFORM 0006-VALIDAR-VALOR
-           IF ENCONTROU-A EQUAL 'S' AND
-              ENCONTROU-B EQUAL 'S'
-              PERFORM 0009-PROCESSAR-TRANSF
-           END-IF
+           PERFORM 0013-SELECIONAR-TIPO-TRANSACAO
+
+           EVALUATE WS-TIPO-TRANSACAO
+              WHEN 1
+                 PERFORM 0005-INSERIR-TRANSF
+                 PERFORM 0006-VALIDAR-VALOR
+                 IF ENCONTROU-A EQUAL 'S' AND
+                    ENCONTROU-B EQUAL 'S'
+                    PERFORM 0009-PROCESSAR-TRANSF
+                 END-IF
+              WHEN 2
+                 PERFORM 0014-INSERIR-PIX
+                 PERFORM 0006-VALIDAR-VALOR
+                 IF ENCONTROU-A EQUAL 'S'
+                    PERFORM 0016-PROCESSAR-PIX
+                 END-IF
+              WHEN 3
+                 PERFORM 0015-INSERIR-SAQUE
+                 PERFORM 0006-VALIDAR-VALOR
+                 IF ENCONTROU-A EQUAL 'S'
+                    PERFORM 0017-PROCESSAR-SAQUE
+                 END-IF
+           END-EVALUATE
+
            PERFORM 0010-ATUALIZAR-ARQUIVO
            PERFORM 0011-GRAVAR-LOG
            IF OK
-               MOVE A-SALDO TO A-SALDO-EDIT
-               MOVE B-SALDO TO B-SALDO-EDIT
-               DISPLAY 'Transferência realizada com sucesso.'
-               DISPLAY 'Origem:  ' A-NUM-CONTA ' Novo saldo: ' 
-                                  A-SALDO-EDIT
-               DISPLAY 'Destino: ' B-NUM-CONTA ' Novo saldo: '
-                                  B-SALDO-EDIT
+              PERFORM 0012-GRAVAR-EXTRATO
+           END-IF
+           IF OK
+               EVALUATE WS-TIPO-TRANSACAO
+                  WHEN 1
+                     MOVE A-SALDO TO A-SALDO-EDIT
+                     MOVE B-SALDO TO B-SALDO-EDIT
+                     DISPLAY 'Transferência realizada com sucesso.'
+                     DISPLAY 'Origem:  ' A-NUM-CONTA ' Novo saldo: '
+                                        A-SALDO-EDIT
+                     DISPLAY 'Destino: ' B-NUM-CONTA ' Novo saldo: '
+                                        B-SALDO-EDIT
+                  WHEN 2
+                     MOVE A-SALDO TO A-SALDO-EDIT
+                     DISPLAY 'PIX realizado com sucesso.'
+                     DISPLAY 'Origem:  ' A-NUM-CONTA ' Novo saldo: '
+                                        A-SALDO-EDIT
+                     DISPLAY 'Chave destino: ' WS-CHAVE-PIX
+                  WHEN 3
+                     MOVE A-SALDO TO A-SALDO-EDIT
+                     DISPLAY 'Saque realizado com sucesso.'
+                     DISPLAY 'Conta:   ' A-NUM-CONTA ' Novo saldo: '
+                                        A-SALDO-EDIT
+               END-EVALUATE
            ELSE
                DISPLAY 'Falha: ' WS-MOTIVO
            END-IF
@@ -443,8 +492,10 @@
 
            CLOSE CONTA-SAI
 
-           SET OK TO TRUE
-           MOVE 'OK' TO WS-MOTIVO
+           IF NOT ERRO
+              SET OK TO TRUE
+              MOVE 'OK' TO WS-MOTIVO
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0010-end
@@ -457,23 +508,48 @@
        0011-GRAVAR-LOG                SECTION.
       *----------------------------------------------------------------*
 
-           OPEN OUTPUT TXT-LOG
+           OPEN EXTEND TXT-LOG
            MOVE A-SALDO TO A-SALDO-EDIT
-           MOVE B-SALDO TO B-SALDO-EDIT
            move WS-VALOR TO F-SALDO-EDIT
+           MOVE SPACES TO WRK-LOG-REGISTRO
+
+           EVALUATE WS-TIPO-TRANSACAO
+              WHEN 2
+                 STRING
+                     WS-DATE '-' WS-TIME ' | TIPO=PIX | '
+                     WS-CONTA-A ' => ' WS-CHAVE-PIX ' | '
+                     'VALOR=' DELIMITED BY SIZE
+                     F-SALDO-EDIT DELIMITED BY SIZE
+                     ' | A=' A-SALDO-EDIT ' | '
+                     'STATUS=' WS-MOTIVO
+                     DELIMITED BY SIZE
+                     INTO WRK-LOG-REGISTRO
+                 END-STRING
+              WHEN 3
+                 STRING
+                     WS-DATE '-' WS-TIME ' | TIPO=SAQUE | '
+                     WS-CONTA-A ' | '
+                     'VALOR=' DELIMITED BY SIZE
+                     F-SALDO-EDIT DELIMITED BY SIZE
+                     ' | A=' A-SALDO-EDIT ' | '
+                     'STATUS=' WS-MOTIVO
+                     DELIMITED BY SIZE
+                     INTO WRK-LOG-REGISTRO
+                 END-STRING
+              WHEN OTHER
+                 MOVE B-SALDO TO B-SALDO-EDIT
+                 STRING
+                     WS-DATE '-' WS-TIME ' | TIPO=TRANSFERENCIA | '
+                     WS-CONTA-A ' => ' WS-CONTA-B ' | '
+                     'VALOR=' DELIMITED BY SIZE
+                     F-SALDO-EDIT DELIMITED BY SIZE
+                     ' | A=' A-SALDO-EDIT ' B=' B-SALDO-EDIT ' | '
+                     'STATUS=' WS-MOTIVO
+                     DELIMITED BY SIZE
+                     INTO WRK-LOG-REGISTRO
+                 END-STRING
+           END-EVALUATE
 
-           MOVE 'LOG' TO WRK-LOG-REGISTRO 
-           STRING
-               WS-DATE '-' WS-TIME ' | '
-               WS-CONTA-A ' => ' WS-CONTA-B ' | '
-               'VALOR=' DELIMITED BY SIZE
-               F-SALDO-EDIT DELIMITED BY SIZE
-               ' | A=' A-SALDO-EDIT ' B=' B-SALDO-EDIT ' | '
-               'STATUS=' WS-MOTIVO
-               DELIMITED BY SIZE
-               INTO WRK-LOG-REGISTRO
-           END-STRING
- 
            WRITE WRK-LOG-REGISTRO
            CLOSE TXT-LOG
            .
@@ -482,6 +558,147 @@
        0011-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    ROTINA RESPONSAVEL POR GRAVAR O EXTRATO DE CADA CONTA
+      *    ENVOLVIDA NA TRANSFERENCIA (UM LANCAMENTO DE DEBITO PARA A
+      *    CONTA ORIGEM E UM DE CREDITO PARA A CONTA DESTINO)
+      *----------------------------------------------------------------*
+       0012-GRAVAR-EXTRATO             SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN EXTEND EXTRATO-OUT
+
+           MOVE WS-VALOR               TO F-SALDO-EDIT
+           MOVE A-SALDO                TO A-SALDO-EDIT
+           MOVE SPACES                 TO WRK-EXTRATO-REGISTRO
+           STRING
+               WS-DATE '-' WS-TIME ' | CONTA=' A-NUM-CONTA
+                                      DELIMITED BY SIZE
+               ' | DEBITO=' F-SALDO-EDIT DELIMITED BY SIZE
+               ' | SALDO=' A-SALDO-EDIT DELIMITED BY SIZE
+               ' | CONTRAPARTE=' B-NUM-CONTA DELIMITED BY SIZE
+               INTO WRK-EXTRATO-REGISTRO
+           END-STRING
+           WRITE WRK-EXTRATO-REGISTRO
+
+           IF WS-TIPO-TRANSACAO        EQUAL 1
+              MOVE B-SALDO             TO B-SALDO-EDIT
+              MOVE SPACES              TO WRK-EXTRATO-REGISTRO
+              STRING
+                  WS-DATE '-' WS-TIME ' | CONTA=' B-NUM-CONTA
+                                         DELIMITED BY SIZE
+                  ' | CREDITO=' F-SALDO-EDIT DELIMITED BY SIZE
+                  ' | SALDO=' B-SALDO-EDIT DELIMITED BY SIZE
+                  ' | CONTRAPARTE=' A-NUM-CONTA DELIMITED BY SIZE
+                  INTO WRK-EXTRATO-REGISTRO
+              END-STRING
+              WRITE WRK-EXTRATO-REGISTRO
+           END-IF
+
+           CLOSE EXTRATO-OUT
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0012-end
+       0012-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    SELECIONAR O TIPO DE TRANSACAO A SER REALIZADA
+      *----------------------------------------------------------------*
+       0013-SELECIONAR-TIPO-TRANSACAO  SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*========== TIPO DE TRANSACAO ===============*'
+           DISPLAY '* 1 - TRANSFERENCIA ENTRE CONTAS             *'
+           DISPLAY '* 2 - PIX                                    *'
+           DISPLAY '* 3 - SAQUE                                  *'
+           DISPLAY '*=============================================*'
+           DISPLAY 'FAVOR INFORMAR A OPÇÃO DESEJADA: '
+                    WITH NO ADVANCING
+           ACCEPT WS-TIPO-TRANSACAO
+
+           IF WS-TIPO-TRANSACAO NOT = 1 AND
+              WS-TIPO-TRANSACAO NOT = 2 AND
+              WS-TIPO-TRANSACAO NOT = 3
+              DISPLAY 'OPÇÃO INVÁLIDA!'
+              PERFORM 0013-SELECIONAR-TIPO-TRANSACAO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0013-end
+       0013-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    INSERIR DADOS DE UM PAGAMENTO VIA PIX
+      *----------------------------------------------------------------*
+       0014-INSERIR-PIX                SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0051-INSERIR-ORIGEM
+
+           DISPLAY 'DIGITE A CHAVE PIX DE DESTINO: '
+                    WITH NO ADVANCING
+           ACCEPT WS-CHAVE-PIX
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0014-end
+       0014-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    INSERIR DADOS DE UM SAQUE EM ESPECIE
+      *----------------------------------------------------------------*
+       0015-INSERIR-SAQUE              SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0051-INSERIR-ORIGEM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0015-end
+       0015-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ROTINA RESPONSAVEL POR REALIZAR O DEBITO DE UM PIX
+      *----------------------------------------------------------------*
+       0016-PROCESSAR-PIX              SECTION.
+      *----------------------------------------------------------------*
+      *> Debita A
+           SUBTRACT WS-VALOR FROM TAB-SALDO-STR(WRK-INDA)
+               ON SIZE ERROR
+                    SET ERRO TO TRUE
+                    MOVE 'Erro aritmético ao debitar A' TO WS-MOTIVO
+                    EXIT PARAGRAPH
+           END-SUBTRACT
+
+           MOVE TAB-SALDO-STR(WRK-INDA) TO A-SALDO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0016-end
+       0016-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ROTINA RESPONSAVEL POR REALIZAR O DEBITO DE UM SAQUE
+      *----------------------------------------------------------------*
+       0017-PROCESSAR-SAQUE            SECTION.
+      *----------------------------------------------------------------*
+      *> Debita A
+           SUBTRACT WS-VALOR FROM TAB-SALDO-STR(WRK-INDA)
+               ON SIZE ERROR
+                    SET ERRO TO TRUE
+                    MOVE 'Erro aritmético ao debitar A' TO WS-MOTIVO
+                    EXIT PARAGRAPH
+           END-SUBTRACT
+
+           MOVE TAB-SALDO-STR(WRK-INDA) TO A-SALDO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0017-end
+       0017-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
