@@ -3,6 +3,10 @@
       * DATA.......: 28/07/2025
       * DESCRICAO..: VALIDACAO SIMPLES DE CPF - FORMATO
       * NOME.......: VALCPF01
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CALCULO DOS DIGITOS VERIFICADORES
+      *              (MODULO 11) PARA REJEITAR CPF NUMERICAMENTE
+      *              INVALIDO, ALEM DA MASCARA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALCPF01.
@@ -29,6 +33,22 @@
 
        01 WRK-AUX                      PIC X(07) VALUE SPACES.
 
+       01 WRK-CPF-DIGITOS.
+         05 WRK-CPF-NUM                PIC 9(11) VALUE ZEROS.
+         05 WRK-CPF-D REDEFINES WRK-CPF-NUM
+                                        PIC 9(01) OCCURS 11 TIMES.
+
+       01 WRK-PESO1                    PIC 9(02) OCCURS 9 TIMES.
+       01 WRK-PESO2                    PIC 9(02) OCCURS 10 TIMES.
+
+       01 WRK-SOMA                     PIC 9(05) VALUE ZEROS.
+       01 WRK-RESTO                    PIC 9(02) VALUE ZEROS.
+       01 WRK-DV1                      PIC 9(01) VALUE ZEROS.
+       01 WRK-DV2                      PIC 9(01) VALUE ZEROS.
+       01 WRK-IND                      PIC 9(02) VALUE ZEROS.
+       01 WRK-TODOS-IGUAIS             PIC X(01) VALUE 'N'.
+       01 WRK-CPF-VALIDO               PIC X(01) VALUE 'N'.
+
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
@@ -41,10 +61,11 @@
       *----------------------------------------------------------------*
  
            PERFORM 0001-INSERIR-CPF
-           PERFORM 0002-VERIFICAR-PONTO 
+           PERFORM 0002-VERIFICAR-PONTO
            PERFORM 0003-QUEBRAR-CPF
            PERFORM 0004-VALIDAR-NUMERAL
-           PERFORM 9999-FINALIZAR 
+           PERFORM 0005-VALIDAR-DIGITOS
+           PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0000-end
@@ -142,20 +163,108 @@
        0004-VALIDAR-NUMERAL            SECTION.
       *----------------------------------------------------------------*
 
-           IF WRK-CPF-PARTE1 IS NUMERIC AND 
-              WRK-CPF-PARTE2 IS NUMERIC AND 
-              WRK-CPF-PARTE3 IS NUMERIC AND 
-              WRK-CPF-DV     IS NUMERIC 
+           IF WRK-CPF-PARTE1 IS NUMERIC AND
+              WRK-CPF-PARTE2 IS NUMERIC AND
+              WRK-CPF-PARTE3 IS NUMERIC AND
+              WRK-CPF-DV     IS NUMERIC
               DISPLAY 'CPF COM FORMATO VALIDO'
            ELSE
               DISPLAY 'FORMATO INVALIDO:CONTEM CARACTERES NAO NUMERICOS'
-           END-IF 
+              PERFORM 9999-FINALIZAR
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0021-end
        0021-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    CALCULA OS DIGITOS VERIFICADORES DO CPF (MODULO 11) E
+      *    CONFRONTA COM OS DOIS ULTIMOS DIGITOS INFORMADOS
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-validar-digitos
+       0005-VALIDAR-DIGITOS            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 10 TO WRK-PESO1(1)
+           MOVE  9 TO WRK-PESO1(2)
+           MOVE  8 TO WRK-PESO1(3)
+           MOVE  7 TO WRK-PESO1(4)
+           MOVE  6 TO WRK-PESO1(5)
+           MOVE  5 TO WRK-PESO1(6)
+           MOVE  4 TO WRK-PESO1(7)
+           MOVE  3 TO WRK-PESO1(8)
+           MOVE  2 TO WRK-PESO1(9)
+
+           MOVE 11 TO WRK-PESO2(1)
+           MOVE 10 TO WRK-PESO2(2)
+           MOVE  9 TO WRK-PESO2(3)
+           MOVE  8 TO WRK-PESO2(4)
+           MOVE  7 TO WRK-PESO2(5)
+           MOVE  6 TO WRK-PESO2(6)
+           MOVE  5 TO WRK-PESO2(7)
+           MOVE  4 TO WRK-PESO2(8)
+           MOVE  3 TO WRK-PESO2(9)
+           MOVE  2 TO WRK-PESO2(10)
+
+           MOVE WRK-CPF-PARTE1         TO WRK-CPF-NUM(1:3)
+           MOVE WRK-CPF-PARTE2         TO WRK-CPF-NUM(4:3)
+           MOVE WRK-CPF-PARTE3         TO WRK-CPF-NUM(7:3)
+           MOVE WRK-CPF-DV             TO WRK-CPF-NUM(10:2)
+
+           MOVE 'S'                    TO WRK-TODOS-IGUAIS
+           PERFORM VARYING WRK-IND FROM 2 BY 1 UNTIL WRK-IND > 11
+              IF WRK-CPF-D(WRK-IND)    NOT EQUAL WRK-CPF-D(1)
+                 MOVE 'N'              TO WRK-TODOS-IGUAIS
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WRK-TODOS-IGUAIS         EQUAL 'S'
+              DISPLAY 'CPF INVALIDO: SEQUENCIA DE DIGITOS REPETIDOS'
+              MOVE 'N'                 TO WRK-CPF-VALIDO
+              GO TO 0005-END
+           END-IF
+
+           MOVE ZEROS                  TO WRK-SOMA
+           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 9
+              COMPUTE WRK-SOMA = WRK-SOMA +
+                         (WRK-CPF-D(WRK-IND) * WRK-PESO1(WRK-IND))
+           END-PERFORM
+           COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA, 11)
+           IF WRK-RESTO < 2
+              MOVE 0                   TO WRK-DV1
+           ELSE
+              COMPUTE WRK-DV1 = 11 - WRK-RESTO
+           END-IF
+
+           MOVE ZEROS                  TO WRK-SOMA
+           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 9
+              COMPUTE WRK-SOMA = WRK-SOMA +
+                         (WRK-CPF-D(WRK-IND) * WRK-PESO2(WRK-IND))
+           END-PERFORM
+           COMPUTE WRK-SOMA = WRK-SOMA + (WRK-DV1 * WRK-PESO2(10))
+           COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA, 11)
+           IF WRK-RESTO < 2
+              MOVE 0                   TO WRK-DV2
+           ELSE
+              COMPUTE WRK-DV2 = 11 - WRK-RESTO
+           END-IF
+
+           IF WRK-DV1 EQUAL WRK-CPF-D(10) AND
+              WRK-DV2 EQUAL WRK-CPF-D(11)
+              DISPLAY 'CPF VALIDO - DIGITOS VERIFICADORES CORRETOS'
+              MOVE 'S'                 TO WRK-CPF-VALIDO
+           ELSE
+              DISPLAY 'CPF INVALIDO: DIGITOS VERIFICADORES INCORRETOS'
+              MOVE 'N'                 TO WRK-CPF-VALIDO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
