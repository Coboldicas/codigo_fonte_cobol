@@ -2,7 +2,10 @@
       * PROGRAMADOR: JOSE ROBERTO - COBOLDICAS
       * DATA: 13/02/2025
       * OBJETIVO: MODULO DE LEITURA DE ARQUIVO SEQUENCIAL
-      * OBS.: 
+      * OBS.:
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CARIMBA DATA-CRIACAO/DATA-ATUALIZ EM
+      *              CADA REGISTRO CARREGADO PARA O CADASTRO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LER0001A.
@@ -18,7 +21,7 @@
        FD  ARQUIVO-ENTRADA.
        01  WRK-COPY002A-REGISTRO.
         05  WRK-COPY002A-CADUSUAR.
-         10 WRK-COPY002A-COD                PIC 9(02).
+         10 WRK-COPY002A-COD                PIC 9(03).
          10 WRK-COPY002A-NOME               PIC X(30).
          10 WRK-COPY002A-IDADE              PIC 9(02).
          10 WRK-COPY002A-DATA-NASC          PIC 9(08).
@@ -30,11 +33,25 @@
           15 WRK-COPY002A-CIDADE            PIC X(30).
           15 WRK-COPY002A-ESTADO            PIC X(02).
           15 WRK-COPY002A-CEP               PIC 9(08).
+         10 WRK-COPY002A-CPF                PIC 9(11).
+         10 WRK-COPY002A-DATA-CRIACAO       PIC 9(08).
+         10 WRK-COPY002A-DATA-ATUALIZ       PIC 9(08).
 
 
        WORKING-STORAGE SECTION.
        01 FIM-ARQUIVO    PIC X VALUE "N".
-       01  WRK-IND1                PIC 9(02) VALUE ZEROS.
+       01  WRK-IND1                PIC 9(03) VALUE ZEROS.
+       01  WRK-MAX-TAB-INT         PIC 9(03) VALUE 500.
+       01  WRK-REG-DESCARTADOS     PIC 9(05) VALUE ZEROS.
+
+      *     DEFINICAO DE DATA E HORA DO SISTEMA.
+           COPY COD001A.
+
+       01  WRK-DATA-HOJE                PIC 9(08) VALUE ZEROS.
+       01  WRK-DATA-HOJE-R REDEFINES WRK-DATA-HOJE.
+           05 WRK-DATA-HOJE-ANO         PIC 9(04).
+           05 WRK-DATA-HOJE-MES         PIC 9(02).
+           05 WRK-DATA-HOJE-DIA         PIC 9(02).
 
        LINKAGE SECTION.
       * Definição da estrutura do cadastro
@@ -51,6 +68,7 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
+            PERFORM 0003-OBTER-DATA-HOJE
             OPEN INPUT ARQUIVO-ENTRADA.
             PERFORM 0001-LER-ARQSEQ
             MOVE COPY002A-QUANT-REG TO WRK-IND1
@@ -83,15 +101,27 @@
        0002-LER-REGISTRO               SECTION.
       *----------------------------------------------------------------*
 
-            ADD 1                      TO WRK-IND1
-            MOVE WRK-COPY002A-REGISTRO TO COPY002A-CADUSUAR(WRK-IND1)
-
             IF FIM-ARQUIVO = "N"
-               DISPLAY "ID: " COPY002A-COD(WRK-IND1)  ",
-      -                "Nome: " COPY002A-NOME(WRK-IND1)
+               IF WRK-IND1            LESS WRK-MAX-TAB-INT
+                  ADD 1                TO WRK-IND1
+                  MOVE WRK-COPY002A-REGISTRO
+                                       TO COPY002A-CADUSUAR(WRK-IND1)
+                  IF COPY002A-DATA-CRIACAO(WRK-IND1) EQUAL ZEROS
+                     MOVE WRK-DATA-HOJE
+                                 TO COPY002A-DATA-CRIACAO(WRK-IND1)
+                  END-IF
+                  MOVE WRK-DATA-HOJE
+                              TO COPY002A-DATA-ATUALIZ(WRK-IND1)
+                  DISPLAY "ID: " COPY002A-COD(WRK-IND1)  ",
+      -                   "Nome: " COPY002A-NOME(WRK-IND1)
+               ELSE
+                  ADD 1                TO WRK-REG-DESCARTADOS
+                  DISPLAY "ATENCAO: LIMITE MAXIMO DE " WRK-MAX-TAB-INT
+      -                   " REGISTROS ATINGIDO - REGISTRO DESCARTADO: "
+                          WRK-COPY002A-NOME
+               END-IF
+               PERFORM 0001-LER-ARQSEQ
             END-IF
-
-            PERFORM 0001-LER-ARQSEQ            
             .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0002-end
@@ -99,13 +129,35 @@
       *----------------------------------------------------------------*
 
 
+      *----------------------------------------------------------------*
+      *    OBTER DATA DO SISTEMA PARA CARIMBAR OS REGISTROS LIDOS
+      *----------------------------------------------------------------*
+       0003-OBTER-DATA-HOJE             SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'PROGDATA' USING COD001A-REGISTRO
+
+           MOVE COD001A-DATA-ANO       TO WRK-DATA-HOJE-ANO
+           MOVE COD001A-DATA-MES       TO WRK-DATA-HOJE-MES
+           MOVE COD001A-DATA-DIA       TO WRK-DATA-HOJE-DIA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
        9999-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
 
-            MOVE WRK-IND1              TO COPY002A-QUANT-REG 
+            MOVE WRK-IND1              TO COPY002A-QUANT-REG
+            IF WRK-REG-DESCARTADOS     GREATER ZEROS
+               DISPLAY "ATENCAO: " WRK-REG-DESCARTADOS
+      -               " REGISTRO(S) NAO FORAM CARREGADOS POR "
+      -               "EXCEDEREM O LIMITE DA TABELA"
+            END-IF
             CLOSE ARQUIVO-ENTRADA
             GOBACK
             .
