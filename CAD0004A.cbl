@@ -3,6 +3,10 @@
       * DATA.......: 26/05/2025
       * DESCRICAO..: PROGRAMA COBOL - CADASTRO DE PESSOAS
       * NOME.......: CAD0004A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - VALIDA O CPF (FORMATO E DIGITOS
+      *              VERIFICADORES, MODULO 11) ANTES DE GRAVAR O
+      *              REGISTRO EM CADASTRO.dat.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAD0004A.
@@ -21,12 +25,34 @@
          05 IDADE    PIC 9(03).
          05 CPF      PIC X(14).
 
-       WORKING-STORAGE  SECTION. 
+       WORKING-STORAGE  SECTION.
        01  WRK-CONTINUAR PIC X(1) VALUE 'S'.
        01  WRK-NOME   PIC X(30).
        01  WRK-IDADE  PIC 9(03).
        01  WRK-CPF    PIC X(14).
 
+      *  VALIDACAO DE CPF (FORMATO E DIGITOS VERIFICADORES)
+       01  WRK-CPF-VALIDO            PIC X(01) VALUE 'N'.
+       01  WRK-CPF-PARTE1            PIC 9(03) VALUE ZEROS.
+       01  WRK-CPF-PARTE2            PIC 9(03) VALUE ZEROS.
+       01  WRK-CPF-PARTE3            PIC 9(03) VALUE ZEROS.
+       01  WRK-CPF-DV                PIC 9(02) VALUE ZEROS.
+       01  WRK-CPF-AUX               PIC X(07) VALUE SPACES.
+       01  WRK-CPF-PONTOS            PIC 9(01) VALUE ZEROS.
+       01  WRK-CPF-TRACOS            PIC 9(01) VALUE ZEROS.
+       01  WRK-CPF-DIGITOS.
+           05 WRK-CPF-NUM            PIC 9(11) VALUE ZEROS.
+           05 WRK-CPF-D REDEFINES WRK-CPF-NUM
+                                     PIC 9(01) OCCURS 11 TIMES.
+       01  WRK-CPF-PESO1             PIC 9(02) OCCURS 9 TIMES.
+       01  WRK-CPF-PESO2             PIC 9(02) OCCURS 10 TIMES.
+       01  WRK-CPF-SOMA              PIC 9(05) VALUE ZEROS.
+       01  WRK-CPF-RESTO             PIC 9(02) VALUE ZEROS.
+       01  WRK-CPF-DV1               PIC 9(01) VALUE ZEROS.
+       01  WRK-CPF-DV2               PIC 9(01) VALUE ZEROS.
+       01  WRK-CPF-IND               PIC 9(02) VALUE ZEROS.
+       01  WRK-CPF-TODOS-IGUAIS      PIC X(01) VALUE 'N'.
+
        PROCEDURE DIVISION. 
       *> cobol-lint CL002 0001-processar
        0001-PROCESSAR.
@@ -41,15 +67,15 @@
        0001-END.
  
        0002-CADASTRAR-REG.
-   
-           DISPLAY 'DIGITE O NOME: ' 
+
+           DISPLAY 'DIGITE O NOME: '
            ACCEPT WRK-NOME
 
            DISPLAY 'DIGITE A IDADE: '
            ACCEPT WRK-IDADE
 
-           DISPLAY 'DIGITE O CPF (FORMATO 000.000.000-00): '
-           ACCEPT WRK-CPF
+           MOVE 'N' TO WRK-CPF-VALIDO
+           PERFORM 0003-VALIDAR-CPF UNTIL WRK-CPF-VALIDO EQUAL 'S'
 
            MOVE WRK-NOME  TO NOME
            MOVE WRK-IDADE TO IDADE
@@ -64,3 +90,120 @@
       *> cobol-lint CL002 0002-end
        0002-END.
 
+      *    VALIDA O CPF INFORMADO (FORMATO E DIGITOS VERIFICADORES,
+      *    NOS MESMOS MOLDES DO PROGRAMA VALCPF01)
+      *> cobol-lint CL002 0003-validar-cpf
+       0003-VALIDAR-CPF.
+
+           DISPLAY 'DIGITE O CPF (FORMATO 000.000.000-00): '
+           ACCEPT WRK-CPF
+
+           MOVE ZEROS TO WRK-CPF-PONTOS WRK-CPF-TRACOS
+           INSPECT WRK-CPF TALLYING WRK-CPF-PONTOS FOR ALL '.'
+           INSPECT WRK-CPF TALLYING WRK-CPF-TRACOS FOR ALL '-'
+
+           IF WRK-CPF-PONTOS NOT EQUAL 2 OR
+              WRK-CPF-TRACOS NOT EQUAL 1
+              DISPLAY 'CPF INVALIDO: FORMATO FORA DO PADRAO'
+              MOVE 'N' TO WRK-CPF-VALIDO
+              GO TO 0003-END
+           END-IF
+
+           UNSTRING WRK-CPF DELIMITED BY '.'
+               INTO WRK-CPF-PARTE1 WRK-CPF-PARTE2 WRK-CPF-AUX
+
+           UNSTRING WRK-CPF-AUX DELIMITED BY '-'
+               INTO WRK-CPF-PARTE3 WRK-CPF-DV
+
+           IF WRK-CPF-PARTE1 IS NUMERIC AND
+              WRK-CPF-PARTE2 IS NUMERIC AND
+              WRK-CPF-PARTE3 IS NUMERIC AND
+              WRK-CPF-DV     IS NUMERIC
+              CONTINUE
+           ELSE
+              DISPLAY 'CPF INVALIDO: CONTEM CARACTERES NAO NUMERICOS'
+              MOVE 'N' TO WRK-CPF-VALIDO
+              GO TO 0003-END
+           END-IF
+
+           MOVE WRK-CPF-PARTE1 TO WRK-CPF-NUM(1:3)
+           MOVE WRK-CPF-PARTE2 TO WRK-CPF-NUM(4:3)
+           MOVE WRK-CPF-PARTE3 TO WRK-CPF-NUM(7:3)
+           MOVE WRK-CPF-DV     TO WRK-CPF-NUM(10:2)
+
+           MOVE 10 TO WRK-CPF-PESO1(1)
+           MOVE  9 TO WRK-CPF-PESO1(2)
+           MOVE  8 TO WRK-CPF-PESO1(3)
+           MOVE  7 TO WRK-CPF-PESO1(4)
+           MOVE  6 TO WRK-CPF-PESO1(5)
+           MOVE  5 TO WRK-CPF-PESO1(6)
+           MOVE  4 TO WRK-CPF-PESO1(7)
+           MOVE  3 TO WRK-CPF-PESO1(8)
+           MOVE  2 TO WRK-CPF-PESO1(9)
+
+           MOVE 11 TO WRK-CPF-PESO2(1)
+           MOVE 10 TO WRK-CPF-PESO2(2)
+           MOVE  9 TO WRK-CPF-PESO2(3)
+           MOVE  8 TO WRK-CPF-PESO2(4)
+           MOVE  7 TO WRK-CPF-PESO2(5)
+           MOVE  6 TO WRK-CPF-PESO2(6)
+           MOVE  5 TO WRK-CPF-PESO2(7)
+           MOVE  4 TO WRK-CPF-PESO2(8)
+           MOVE  3 TO WRK-CPF-PESO2(9)
+           MOVE  2 TO WRK-CPF-PESO2(10)
+
+           MOVE 'S' TO WRK-CPF-TODOS-IGUAIS
+           PERFORM VARYING WRK-CPF-IND FROM 2 BY 1
+                      UNTIL WRK-CPF-IND > 11
+              IF WRK-CPF-D(WRK-CPF-IND) NOT EQUAL WRK-CPF-D(1)
+                 MOVE 'N' TO WRK-CPF-TODOS-IGUAIS
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WRK-CPF-TODOS-IGUAIS EQUAL 'S'
+              DISPLAY 'CPF INVALIDO: SEQUENCIA DE DIGITOS REPETIDOS'
+              MOVE 'N' TO WRK-CPF-VALIDO
+              GO TO 0003-END
+           END-IF
+
+           MOVE ZEROS TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                      UNTIL WRK-CPF-IND > 9
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                 (WRK-CPF-D(WRK-CPF-IND) * WRK-CPF-PESO1(WRK-CPF-IND))
+           END-PERFORM
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO < 2
+              MOVE 0 TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                      UNTIL WRK-CPF-IND > 9
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                 (WRK-CPF-D(WRK-CPF-IND) * WRK-CPF-PESO2(WRK-CPF-IND))
+           END-PERFORM
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DV1 * WRK-CPF-PESO2(10))
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO < 2
+              MOVE 0 TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           IF WRK-CPF-DV1 EQUAL WRK-CPF-D(10) AND
+              WRK-CPF-DV2 EQUAL WRK-CPF-D(11)
+              MOVE 'S' TO WRK-CPF-VALIDO
+           ELSE
+              DISPLAY 'CPF INVALIDO: DIGITOS VERIFICADORES INCORRETOS'
+              MOVE 'N' TO WRK-CPF-VALIDO
+           END-IF
+           .
+
+      *> cobol-lint CL002 0003-end
+       0003-END.
+
