@@ -0,0 +1,454 @@
+      ******************************************************************
+      * PROGRAMADOR: JOSE ROBERTO - COBOL DICAS
+      * DATA.......: 09/08/2026
+      * DESCRICAO..: RELATORIO DE CONCILIACAO DE FECHAMENTO DE CAIXA
+      * NOME.......: REL0003A
+      *----------------------------------------------------------------*
+      * CRUZA O TOTAL DE VENDAS DO CAIXAREG (CAIXALOG.dat) COM AS
+      * MOVIMENTACOES BANCARIAS DO TRANSF1A (TXTLOG.dat) PARA UMA
+      * DATA INFORMADA, PERMITINDO CONFERIR SE OS DOIS BATEM.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - PASSA A DESCARTAR, NA TOTALIZACAO
+      *              BANCARIA, QUALQUER LINHA DE TXTLOG.dat CUJO
+      *              STATUS NAO SEJA OK (TRANSACAO QUE FALHOU NAO
+      *              ENTRA NA CONCILIACAO).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL0003A.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CAIXA-LOG-IN ASSIGN TO 'CAIXALOG.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL TXT-LOG-IN ASSIGN TO 'TXTLOG.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REL0003A-SAIDA ASSIGN TO 'REL0003A.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CAIXA-LOG-IN.
+       01  WRK-CAIXALOG-LINHA          PIC X(100).
+
+       FD  TXT-LOG-IN.
+       01  WRK-TXTLOG-LINHA            PIC X(200).
+
+       FD  REL0003A-SAIDA.
+       01  WRK-REL0003A-REGISTRO.
+        05 WRK-REL0003A-STRING         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-CAIXA              PIC X VALUE 'N'.
+       77 FIM-TXT                PIC X VALUE 'N'.
+
+       01  WRK-DATA-RECONC           PIC 9(08) VALUE ZEROS.
+       01  WRK-DATA-RECONC-RED REDEFINES WRK-DATA-RECONC.
+         05 WRK-DRC-ANO                PIC 9(004).
+         05 WRK-DRC-MES                PIC 9(002).
+         05 WRK-DRC-DIA                PIC 9(002).
+      *  MASCARA FORMATO DA DATA - DD/MM/AAAA
+       01  WRK-MASC-DATA.
+         05 WRK-MASC-DATA-DIA          PIC 9(002) VALUE ZEROS.
+         05 FILLER                     PIC X(001) VALUE '/'.
+         05 WRK-MASC-DATA-MES          PIC 9(002) VALUE ZEROS.
+         05 FILLER                     PIC X(001) VALUE '/'.
+         05 WRK-MASC-DATA-ANO          PIC 9(004) VALUE ZEROS.
+
+       01  WRK-LINHA-DATA            PIC 9(08) VALUE ZEROS.
+       01  WRK-LINHA-TIPO            PIC X(20) VALUE SPACES.
+       01  WRK-LINHA-VALOR-TXT       PIC X(20) VALUE SPACES.
+       01  WRK-LINHA-STATUS          PIC X(20) VALUE SPACES.
+       01  WRK-DESCARTE              PIC X(60) VALUE SPACES.
+       01  WRK-VALOR-NUM             PIC 9(9)V99 VALUE ZEROS.
+
+       01  WRK-TXT-SEGS.
+         05 WRK-TXT-SEG OCCURS 6 TIMES PIC X(60) VALUE SPACES.
+
+       01  WRK-QTD-VENDAS            PIC 9(05) VALUE ZEROS.
+       01  WRK-TOTAL-VENDAS          PIC 9(9)V99 VALUE ZEROS.
+
+       01  WRK-QTD-TRANSF            PIC 9(05) VALUE ZEROS.
+       01  WRK-TOTAL-TRANSF          PIC 9(9)V99 VALUE ZEROS.
+
+       01  WRK-QTD-PIX               PIC 9(05) VALUE ZEROS.
+       01  WRK-TOTAL-PIX             PIC 9(9)V99 VALUE ZEROS.
+
+       01  WRK-QTD-SAQUE             PIC 9(05) VALUE ZEROS.
+       01  WRK-TOTAL-SAQUE           PIC 9(9)V99 VALUE ZEROS.
+
+       01  WRK-TOTAL-BANCO           PIC 9(9)V99 VALUE ZEROS.
+       01  WRK-DIFERENCA             PIC S9(9)V99 VALUE ZEROS.
+
+       01  WRK-MASCARA-VALOR         PIC ZZZ.ZZZ.ZZZ,ZZ.
+       01  WRK-MASCARA-DIFERENCA     PIC -ZZZ.ZZZ.ZZZ,ZZ.
+
+       01  WRK-REL0003A-LINHA.
+        03 FILLER                      PIC X(80) VALUE
+            '**---------------------------------------------------------
+      -     '-------------------**'.
+       01  WRK-REL0003A-LINHA-BRANCO   PIC X(80) VALUE SPACES.
+
+       01  WRK-REL0003A-CAB1.
+        03 FILLER                      PIC X(11) VALUE
+            '** REL0003A'.
+        03 FILLER                      PIC X(31) VALUE
+            '   CONCILIACAO DE FECHAMENTO  '.
+        03 WRK-REL0003A-CAB1-DATA      PIC X(10) VALUE SPACES.
+        03 FILLER                      PIC X(25) VALUE SPACES.
+        03 FILLER                      PIC X(03) VALUE '**'.
+
+       01  WRK-REL0003A-DET1.
+        03 FILLER                  PIC X(26) VALUE SPACES.
+        03 WRK-REL0003A-DET-DESC   PIC X(27) VALUE SPACES.
+        03 FILLER                  PIC X(05) VALUE 'QTD: '.
+        03 WRK-REL0003A-DET-QTD    PIC ZZ.ZZ9.
+        03 FILLER                  PIC X(05) VALUE ' R$: '.
+        03 WRK-REL0003A-DET-VAL    PIC ZZZ.ZZZ.ZZZ,ZZ.
+
+       01  WRK-REL0003A-TOT1.
+        03 FILLER                  PIC X(26) VALUE SPACES.
+        03 FILLER                  PIC X(24) VALUE
+            'TOTAL MOVIMENTO BANCARIO'.
+        03 FILLER                  PIC X(10) VALUE 'R$: '.
+        03 WRK-REL0003A-TOT-BANCO  PIC ZZZ.ZZZ.ZZZ,ZZ.
+
+       01  WRK-REL0003A-DIF1.
+        03 FILLER                  PIC X(26) VALUE SPACES.
+        03 FILLER                  PIC X(24) VALUE
+            'DIFERENCA (VENDAS-BANCO)'.
+        03 FILLER                  PIC X(10) VALUE 'R$: '.
+        03 WRK-REL0003A-DIF-VAL    PIC -ZZZ.ZZZ.ZZZ,ZZ.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0000-processar
+       0000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+            PERFORM 0002-SOLICITAR-DATA
+            PERFORM 0001-ABRE-ARQUIVO
+            PERFORM 0003-LER-CAIXALOG
+            PERFORM 0004-LER-TXTLOG
+            PERFORM 0005-CALCULAR-DIFERENCA
+            PERFORM 0006-GERAR-RELATORIO
+            PERFORM 0007-FECHA-ARQUIVO
+            PERFORM 9999-FINALIZAR
+            .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0000-end
+       0000-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    SOLICITA A DATA A CONCILIAR
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0002-solicitar-data
+       0002-SOLICITAR-DATA             SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'INFORME A DATA A CONCILIAR (AAAAMMDD): '
+           ACCEPT WRK-DATA-RECONC
+
+           MOVE WRK-DRC-DIA            TO WRK-MASC-DATA-DIA
+           MOVE WRK-DRC-MES            TO WRK-MASC-DATA-MES
+           MOVE WRK-DRC-ANO            TO WRK-MASC-DATA-ANO
+           MOVE WRK-MASC-DATA          TO WRK-REL0003A-CAB1-DATA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0002-end
+       0002-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ABERTURA DE ARQUIVOS
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001-abre-arquivo
+       0001-ABRE-ARQUIVO               SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN  INPUT  CAIXA-LOG-IN
+                 INPUT  TXT-LOG-IN
+                 OUTPUT REL0003A-SAIDA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001-end
+       0001-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LER E TOTALIZAR AS VENDAS DO CAIXAREG NA DATA INFORMADA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-ler-caixalog
+       0003-LER-CAIXALOG               SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0031-LER-REG-CAIXALOG
+           PERFORM 0032-PROCESSAR-REG-CAIXALOG
+               UNTIL FIM-CAIXA          EQUAL 'S'
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LE UM REGISTRO DE CAIXALOG.dat
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0031-ler-reg-caixalog
+       0031-LER-REG-CAIXALOG           SECTION.
+      *----------------------------------------------------------------*
+
+           READ CAIXA-LOG-IN
+               AT END MOVE 'S' TO FIM-CAIXA
+           END-READ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0031-end
+       0031-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    PROCESSA UM REGISTRO DE CAIXALOG.dat (TOTAL DE UMA VENDA)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0032-processar-reg-caixalog
+       0032-PROCESSAR-REG-CAIXALOG     SECTION.
+      *----------------------------------------------------------------*
+
+           IF FIM-CAIXA                EQUAL 'N'
+              MOVE WRK-CAIXALOG-LINHA(1:8) TO WRK-LINHA-DATA
+              IF WRK-LINHA-DATA           EQUAL WRK-DATA-RECONC
+                 UNSTRING WRK-CAIXALOG-LINHA DELIMITED BY '='
+                     INTO WRK-DESCARTE WRK-LINHA-VALOR-TXT
+                 END-UNSTRING
+                 COMPUTE WRK-VALOR-NUM =
+                    FUNCTION NUMVAL(FUNCTION TRIM(WRK-LINHA-VALOR-TXT))
+                 ADD WRK-VALOR-NUM        TO WRK-TOTAL-VENDAS
+                 ADD 1                    TO WRK-QTD-VENDAS
+              END-IF
+              PERFORM 0031-LER-REG-CAIXALOG
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0032-end
+       0032-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LER E TOTALIZAR AS MOVIMENTACOES DO TRANSF1A NA DATA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-ler-txtlog
+       0004-LER-TXTLOG                 SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0041-LER-REG-TXTLOG
+           PERFORM 0042-PROCESSAR-REG-TXTLOG
+               UNTIL FIM-TXT            EQUAL 'S'
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-end
+       0004-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LE UM REGISTRO DE TXTLOG.dat
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0041-ler-reg-txtlog
+       0041-LER-REG-TXTLOG             SECTION.
+      *----------------------------------------------------------------*
+
+           READ TXT-LOG-IN
+               AT END MOVE 'S' TO FIM-TXT
+           END-READ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0041-end
+       0041-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    PROCESSA UM REGISTRO DE TXTLOG.dat (UMA TRANSFERENCIA, PIX
+      *    OU SAQUE) E SOMA NO TOTALIZADOR DO TIPO CORRESPONDENTE
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0042-processar-reg-txtlog
+       0042-PROCESSAR-REG-TXTLOG       SECTION.
+      *----------------------------------------------------------------*
+
+           IF FIM-TXT                  EQUAL 'N'
+              MOVE WRK-TXTLOG-LINHA(1:8) TO WRK-LINHA-DATA
+              IF WRK-LINHA-DATA           EQUAL WRK-DATA-RECONC
+                 MOVE SPACES              TO WRK-TXT-SEGS
+                 UNSTRING WRK-TXTLOG-LINHA DELIMITED BY ' | '
+                     INTO WRK-TXT-SEG(1) WRK-TXT-SEG(2) WRK-TXT-SEG(3)
+                          WRK-TXT-SEG(4) WRK-TXT-SEG(5) WRK-TXT-SEG(6)
+                 END-UNSTRING
+
+                 UNSTRING WRK-TXT-SEG(2) DELIMITED BY '='
+                     INTO WRK-DESCARTE WRK-LINHA-TIPO
+                 END-UNSTRING
+                 UNSTRING WRK-TXT-SEG(4) DELIMITED BY '='
+                     INTO WRK-DESCARTE WRK-LINHA-VALOR-TXT
+                 END-UNSTRING
+                 COMPUTE WRK-VALOR-NUM =
+                    FUNCTION NUMVAL(FUNCTION TRIM(WRK-LINHA-VALOR-TXT))
+
+                 UNSTRING WRK-TXT-SEG(6) DELIMITED BY '='
+                     INTO WRK-DESCARTE WRK-LINHA-STATUS
+                 END-UNSTRING
+
+                 IF FUNCTION TRIM(WRK-LINHA-STATUS) EQUAL 'OK'
+                    EVALUATE FUNCTION TRIM(WRK-LINHA-TIPO)
+                       WHEN 'TRANSFERENCIA'
+                          ADD WRK-VALOR-NUM  TO WRK-TOTAL-TRANSF
+                          ADD 1              TO WRK-QTD-TRANSF
+                       WHEN 'PIX'
+                          ADD WRK-VALOR-NUM  TO WRK-TOTAL-PIX
+                          ADD 1              TO WRK-QTD-PIX
+                       WHEN 'SAQUE'
+                          ADD WRK-VALOR-NUM  TO WRK-TOTAL-SAQUE
+                          ADD 1              TO WRK-QTD-SAQUE
+                    END-EVALUATE
+                 END-IF
+              END-IF
+              PERFORM 0041-LER-REG-TXTLOG
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0042-end
+       0042-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CALCULA O TOTAL BANCARIO E A DIFERENCA EM RELACAO AS VENDAS
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-calcular-diferenca
+       0005-CALCULAR-DIFERENCA         SECTION.
+      *----------------------------------------------------------------*
+
+           COMPUTE WRK-TOTAL-BANCO =
+               WRK-TOTAL-TRANSF + WRK-TOTAL-PIX + WRK-TOTAL-SAQUE
+           COMPUTE WRK-DIFERENCA = WRK-TOTAL-VENDAS - WRK-TOTAL-BANCO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GERA O RELATORIO DE CONCILIACAO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-gerar-relatorio
+       0006-GERAR-RELATORIO            SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY WRK-REL0003A-LINHA
+           MOVE WRK-REL0003A-LINHA     TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           DISPLAY WRK-REL0003A-CAB1
+           MOVE WRK-REL0003A-CAB1      TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           DISPLAY WRK-REL0003A-LINHA
+           MOVE WRK-REL0003A-LINHA     TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           MOVE 'VENDAS (CAIXAREG)'    TO WRK-REL0003A-DET-DESC
+           MOVE WRK-QTD-VENDAS         TO WRK-REL0003A-DET-QTD
+           MOVE WRK-TOTAL-VENDAS       TO WRK-REL0003A-DET-VAL
+           DISPLAY WRK-REL0003A-DET1
+           MOVE WRK-REL0003A-DET1      TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           MOVE 'TRANSFERENCIAS (TRANSF1A)' TO WRK-REL0003A-DET-DESC
+           MOVE WRK-QTD-TRANSF         TO WRK-REL0003A-DET-QTD
+           MOVE WRK-TOTAL-TRANSF       TO WRK-REL0003A-DET-VAL
+           DISPLAY WRK-REL0003A-DET1
+           MOVE WRK-REL0003A-DET1      TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           MOVE 'PIX (TRANSF1A)'       TO WRK-REL0003A-DET-DESC
+           MOVE WRK-QTD-PIX            TO WRK-REL0003A-DET-QTD
+           MOVE WRK-TOTAL-PIX          TO WRK-REL0003A-DET-VAL
+           DISPLAY WRK-REL0003A-DET1
+           MOVE WRK-REL0003A-DET1      TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           MOVE 'SAQUES (TRANSF1A)'    TO WRK-REL0003A-DET-DESC
+           MOVE WRK-QTD-SAQUE          TO WRK-REL0003A-DET-QTD
+           MOVE WRK-TOTAL-SAQUE        TO WRK-REL0003A-DET-VAL
+           DISPLAY WRK-REL0003A-DET1
+           MOVE WRK-REL0003A-DET1      TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           DISPLAY WRK-REL0003A-LINHA-BRANCO
+           MOVE WRK-REL0003A-LINHA-BRANCO TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           MOVE WRK-TOTAL-BANCO        TO WRK-REL0003A-TOT-BANCO
+           DISPLAY WRK-REL0003A-TOT1
+           MOVE WRK-REL0003A-TOT1      TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           MOVE WRK-DIFERENCA          TO WRK-REL0003A-DIF-VAL
+           DISPLAY WRK-REL0003A-DIF1
+           MOVE WRK-REL0003A-DIF1      TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           DISPLAY WRK-REL0003A-LINHA
+           MOVE WRK-REL0003A-LINHA     TO WRK-REL0003A-STRING
+           WRITE WRK-REL0003A-REGISTRO
+
+           IF WRK-DIFERENCA            EQUAL ZEROS
+              DISPLAY 'CAIXA E BANCO CONCILIADOS - SEM DIVERGENCIA'
+           ELSE
+              DISPLAY 'DIVERGENCIA ENCONTRADA ENTRE CAIXA E BANCO'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-end
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    FECHAMENTO DE ARQUIVOS
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007-fecha-arquivo
+       0007-FECHA-ARQUIVO              SECTION.
+      *----------------------------------------------------------------*
+
+           CLOSE CAIXA-LOG-IN
+                 TXT-LOG-IN
+                 REL0003A-SAIDA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007-end
+       0007-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    FINALIZAR PROGRAMA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 9999-finalizar
+       9999-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'RELATORIO DE CONCILIACAO GERADO COM SUCESSO!'
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 9999-end
+       9999-END.                       EXIT.
+      *----------------------------------------------------------------*
