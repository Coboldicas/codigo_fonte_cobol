@@ -3,6 +3,17 @@
       * DATA.......: 13/04/2026
       * DESCRICAO..: CLASSIFICAÇÃO DE REGISTROS
       * NOME.......: PROG036A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDO O CAMPO DE CPF/CNPJ DO
+      *              CLIENTE NO CADASTRO.
+      *            - 09/08/2026 - LAYOUT DO REGISTRO DE CLIENTE PASSOU
+      *              A VIR DO BOOK CLI001A (PADRONIZACAO COM OS DEMAIS
+      *              MODULOS DO CADASTRO).
+      *            - 09/08/2026 - ACRESCENTADO O CAMPO FDE1-DIRECAO EM
+      *              CLASSENT.dat, PERMITINDO CLASSIFICAR OS REGISTROS
+      *              EM ORDEM ASCENDENTE (1) OU DESCENDENTE (2); SEM O
+      *              CAMPO (ARQUIVOS ANTIGOS, SO COM O TIPO), MANTEM O
+      *              COMPORTAMENTO ANTERIOR (ASCENDENTE).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG036A. 
@@ -24,12 +35,18 @@
        FD  ARQUIVO-ENT1.
        01  FD-ARQ-ENT1.
          05  FDE1-TIPO-CLASSIFICACAO       PIC 9(01) VALUE ZEROS.
+         05  FDE1-DIRECAO                  PIC 9(01) VALUE 1.
 
        FD  ARQUIVO-ENT2.
        01  FD-ARQ-ENT2.
-         05  FDE2-REG-ID-CLIENTE           PIC 9(05) VALUE ZEROS.
-         05  FDE2-REG-NOME-CLIENTE         PIC X(30) VALUE SPACES.
-         05  FDE2-REG-IDADE                PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDE2-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDE2-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDE2-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDE2-REG-CPF-CNPJ.
 
        WORKING-STORAGE SECTION.
        01 TABELA-CLIENTES.
@@ -37,14 +54,18 @@
                10 TAB-ID-CLIENTE         PIC 9(05).
                10 TAB-NOME-CLIENTE       PIC X(30).
                10 TAB-IDADE              PIC 9(03).
-       
+               10 TAB-CPF-CNPJ           PIC X(14).
+
        01  WRK-FIM-ARQUIVO1               PIC X(01) VALUE 'N'.
        01  WRK-FIM-ARQUIVO2               PIC X(01) VALUE 'N'.
-       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.           
-       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.           
-       01  WRK-IND2                       PIC 9(05) VALUE ZEROS.           
+       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.
+       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.
+       01  WRK-IND2                       PIC 9(05) VALUE ZEROS.
        01  WRK-CTPO-CASS                  PIC 9(01) VALUE ZEROS.
-       01  WRK-DADOS-CLIENTES-AUX         PIC X(38).
+       01  WRK-DIRECAO                    PIC 9(01) VALUE 1.
+           88  SEQ-ASCENDENTE             VALUE 1.
+           88  SEQ-DESCENDENTE            VALUE 2.
+       01  WRK-DADOS-CLIENTES-AUX         PIC X(52).
        01  INDICE-LEITURA                 PIC 9(02) VALUE 1.
 
       *================================================================*
@@ -106,6 +127,8 @@
                MOVE FDE2-REG-NOME-CLIENTE
                                     TO TAB-NOME-CLIENTE (INDICE-LEITURA)
                MOVE FDE2-REG-IDADE  TO TAB-IDADE        (INDICE-LEITURA)
+               MOVE FDE2-REG-CPF-CNPJ
+                                 TO TAB-CPF-CNPJ (INDICE-LEITURA)
 
                ADD 1                   TO INDICE-LEITURA
                ADD 1                   TO WRK-QTDE-REG
@@ -124,9 +147,14 @@
            READ ARQUIVO-ENT1
              AT END 
                   MOVE "S" TO WRK-FIM-ARQUIVO1 
-             NOT AT END  
+             NOT AT END
                   MOVE FDE1-TIPO-CLASSIFICACAO
                                        TO WRK-CTPO-CASS
+                  IF FDE1-DIRECAO      EQUAL 2
+                     MOVE 2            TO WRK-DIRECAO
+                  ELSE
+                     MOVE 1            TO WRK-DIRECAO
+                  END-IF
            END-READ
            .
       *----------------------------------------------------------------*
@@ -143,8 +171,13 @@
                                      UNTIL WRK-IND1 > WRK-QTDE-REG
                PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL 
                                     WRK-IND2 > WRK-QTDE-REG - WRK-IND1
-                   IF TAB-ID-CLIENTE (WRK-IND2) 
-                                        > TAB-ID-CLIENTE (WRK-IND2 + 1)
+                   IF (SEQ-ASCENDENTE  AND
+                       TAB-ID-CLIENTE (WRK-IND2)
+                                        > TAB-ID-CLIENTE (WRK-IND2 + 1))
+                      OR
+                      (SEQ-DESCENDENTE AND
+                       TAB-ID-CLIENTE (WRK-IND2)
+                                        < TAB-ID-CLIENTE (WRK-IND2 + 1))
                        MOVE DADOS-CLIENTES (WRK-IND2)
                                        TO WRK-DADOS-CLIENTES-AUX
                        MOVE DADOS-CLIENTES (WRK-IND2 + 1)
@@ -169,8 +202,13 @@
                                    UNTIL WRK-IND1 > WRK-QTDE-REG
                PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL 
                                     WRK-IND2 > WRK-QTDE-REG - WRK-IND1
-                   IF TAB-NOME-CLIENTE (WRK-IND2) 
-                                      > TAB-NOME-CLIENTE (WRK-IND2 + 1)
+                   IF (SEQ-ASCENDENTE  AND
+                       TAB-NOME-CLIENTE (WRK-IND2)
+                                      > TAB-NOME-CLIENTE (WRK-IND2 + 1))
+                      OR
+                      (SEQ-DESCENDENTE AND
+                       TAB-NOME-CLIENTE (WRK-IND2)
+                                      < TAB-NOME-CLIENTE (WRK-IND2 + 1))
                        MOVE DADOS-CLIENTES (WRK-IND2)
                                        TO WRK-DADOS-CLIENTES-AUX
                        MOVE DADOS-CLIENTES (WRK-IND2 + 1)
@@ -195,8 +233,13 @@
                                        UNTIL WRK-IND1 > WRK-QTDE-REG
                PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL 
                                     WRK-IND2 > WRK-QTDE-REG - WRK-IND1
-                   IF TAB-IDADE (WRK-IND2) 
-                                      > TAB-IDADE (WRK-IND2 + 1)
+                   IF (SEQ-ASCENDENTE  AND
+                       TAB-IDADE (WRK-IND2)
+                                      > TAB-IDADE (WRK-IND2 + 1))
+                      OR
+                      (SEQ-DESCENDENTE AND
+                       TAB-IDADE (WRK-IND2)
+                                      < TAB-IDADE (WRK-IND2 + 1))
                        MOVE DADOS-CLIENTES (WRK-IND2)
                                        TO WRK-DADOS-CLIENTES-AUX
                        MOVE DADOS-CLIENTES (WRK-IND2 + 1)
@@ -226,7 +269,9 @@
                                        TO FDE2-REG-ID-CLIENTE
              MOVE TAB-NOME-CLIENTE(WRK-IND1)
                                        TO FDE2-REG-NOME-CLIENTE 
-             MOVE TAB-IDADE(WRK-IND1)  TO FDE2-REG-IDADE 
+             MOVE TAB-IDADE(WRK-IND1)  TO FDE2-REG-IDADE
+             MOVE TAB-CPF-CNPJ(WRK-IND1)
+                                       TO FDE2-REG-CPF-CNPJ
 
              WRITE FD-ARQ-ENT2
            END-PERFORM
