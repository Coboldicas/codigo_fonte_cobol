@@ -3,6 +3,15 @@
       * DATA.......: 20/04/2026
       * DESCRICAO..: CONSULTA DE REGISTROS
       * NOME.......: PROG038A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDO O CAMPO DE CPF/CNPJ DO
+      *              CLIENTE NO CADASTRO.
+      *            - 09/08/2026 - INCLUIDA A BUSCA POR NOME PARCIAL.
+      *              ID-CLIENTE ZERADO NO ARQUIVO DE ENTRADA ATIVA A
+      *              BUSCA PELO NOME (OU PARTE DELE) EM VEZ DO ID.
+      *            - 09/08/2026 - LAYOUT DO REGISTRO DE CLIENTE PASSOU
+      *              A VIR DO BOOK CLI001A (PADRONIZACAO COM OS DEMAIS
+      *              MODULOS DO CADASTRO).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG038A. 
@@ -26,18 +35,29 @@
        FD  ARQUIVO-ENT1.
        01  FD-ARQ-ENT1.
          05  FDE1-REG-ID-CLIENTE          PIC 9(05) VALUE ZEROS.
+         05  FDE1-REG-NOME-BUSCA          PIC X(30) VALUE SPACES.
 
        FD  ARQUIVO-ENT2.
        01  FD-ARQ-ENT2.
-         05  FDE2-REG-ID-CLIENTE          PIC 9(05) VALUE ZEROS.
-         05  FDE2-REG-NOME-CLIENTE        PIC X(30) VALUE SPACES.
-         05  FDE2-REG-IDADE               PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDE2-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDE2-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDE2-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDE2-REG-CPF-CNPJ.
 
        FD  ARQUIVO-SAI.
        01  FD-ARQ-SAI.
-         05  FDS-REG-ID-CLIENTE           PIC 9(05) VALUE ZEROS.
-         05  FDS-REG-NOME-CLIENTE         PIC X(30) VALUE SPACES.
-         05  FDS-REG-IDADE                PIC 9(03) VALUE ZEROS.
+           COPY CLI001A REPLACING CLI001A-ID-CLIENTE
+                                      BY FDS-REG-ID-CLIENTE
+                                  CLI001A-NOME-CLIENTE
+                                      BY FDS-REG-NOME-CLIENTE
+                                  CLI001A-IDADE
+                                      BY FDS-REG-IDADE
+                                  CLI001A-CPF-CNPJ
+                                      BY FDS-REG-CPF-CNPJ.
 
        WORKING-STORAGE SECTION.
        01 TABELA-CLIENTES.
@@ -45,17 +65,24 @@
                10 TAB-ID-CLIENTE         PIC 9(05).
                10 TAB-NOME-CLIENTE       PIC X(30).
                10 TAB-IDADE              PIC 9(03).
-       
+               10 TAB-CPF-CNPJ           PIC X(14).
+
        01  WRK-FIM-ARQUIVO1               PIC X(01) VALUE 'N'.
        01  WRK-FIM-ARQUIVO2               PIC X(01) VALUE 'N'.
-       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.           
-       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.           
-       01  WRK-ENCONTRADO                 PIC X(01) VALUE 'N'.           
+       01  WRK-QTDE-REG                   PIC 9(05) VALUE ZEROS.
+       01  WRK-IND1                       PIC 9(05) VALUE ZEROS.
+       01  WRK-ENCONTRADO                 PIC X(01) VALUE 'N'.
        01  INDICE-LEITURA                 PIC 9(02) VALUE 1.
 
        01  WRK-ID-CLIENTE                 PIC 9(05) VALUE ZEROS.
        01  WRK-NOME-CLIENTE               PIC X(30) VALUE SPACES.
        01  WRK-IDADE                      PIC 9(03) VALUE ZEROS.
+       01  WRK-CPF-CNPJ                   PIC X(14) VALUE SPACES.
+
+       01  WRK-NOME-BUSCA                 PIC X(30) VALUE SPACES.
+       01  WRK-TAM-NOME                   PIC 9(02) VALUE ZEROS.
+       01  WRK-POS                        PIC 9(02) VALUE ZEROS.
+       01  WRK-QTD-ENCONTRADOS            PIC 9(03) VALUE ZEROS.
 
       *================================================================*
        PROCEDURE                       DIVISION.
@@ -80,11 +107,18 @@
 
            CLOSE ARQUIVO-ENT2
 
-           PERFORM 0002-CONSULTAR-REGISTRO 
+           OPEN OUTPUT ARQUIVO-SAI
+
+           IF WRK-ID-CLIENTE EQUAL ZEROS
+               PERFORM 0006-CONSULTAR-NOME-PARCIAL
+           ELSE
+               PERFORM 0002-CONSULTAR-REGISTRO
+               PERFORM 0005-GRAVAR-ARQUIVO
+           END-IF
 
-           PERFORM 0005-GRAVAR-ARQUIVO 
+           CLOSE ARQUIVO-SAI
 
-           PERFORM 9999-FINALIZAR  
+           PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
        0000-END.                       EXIT.
@@ -105,6 +139,8 @@
                MOVE FDE2-REG-NOME-CLIENTE
                                     TO TAB-NOME-CLIENTE (INDICE-LEITURA)
                MOVE FDE2-REG-IDADE  TO TAB-IDADE        (INDICE-LEITURA)
+               MOVE FDE2-REG-CPF-CNPJ
+                                 TO TAB-CPF-CNPJ (INDICE-LEITURA)
 
                ADD 1                   TO INDICE-LEITURA
                ADD 1                   TO WRK-QTDE-REG
@@ -123,8 +159,12 @@
            READ ARQUIVO-ENT1
              AT END 
                   MOVE "S" TO WRK-FIM-ARQUIVO1
-             NOT AT END  
+             NOT AT END
                MOVE FDE1-REG-ID-CLIENTE TO WRK-ID-CLIENTE
+               MOVE FUNCTION UPPER-CASE(FDE1-REG-NOME-BUSCA)
+                                        TO WRK-NOME-BUSCA
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-BUSCA))
+                                        TO WRK-TAM-NOME
            END-READ
            .
       *----------------------------------------------------------------*
@@ -144,9 +184,11 @@
               IF WRK-ID-CLIENTE     EQUAL TAB-ID-CLIENTE (WRK-IND1)
                  MOVE TAB-NOME-CLIENTE (WRK-IND1)
                                        TO WRK-NOME-CLIENTE
-                 MOVE TAB-IDADE (WRK-IND1) 
-                                       TO WRK-IDADE                                    
-                 MOVE 'S'              TO WRK-ENCONTRADO 
+                 MOVE TAB-IDADE (WRK-IND1)
+                                       TO WRK-IDADE
+                 MOVE TAB-CPF-CNPJ (WRK-IND1)
+                                       TO WRK-CPF-CNPJ
+                 MOVE 'S'              TO WRK-ENCONTRADO
                END-IF 
            END-PERFORM 
 
@@ -162,20 +204,57 @@
        0005-GRAVAR-ARQUIVO             SECTION.
       *----------------------------------------------------------------*
 
-           OPEN OUTPUT ARQUIVO-SAI
-
+           IF WRK-ENCONTRADO EQUAL 'S'
              MOVE WRK-ID-CLIENTE       TO FDS-REG-ID-CLIENTE
-             MOVE WRK-NOME-CLIENTE     TO FDS-REG-NOME-CLIENTE 
-             MOVE WRK-IDADE            TO FDS-REG-IDADE 
+             MOVE WRK-NOME-CLIENTE     TO FDS-REG-NOME-CLIENTE
+             MOVE WRK-IDADE            TO FDS-REG-IDADE
+             MOVE WRK-CPF-CNPJ         TO FDS-REG-CPF-CNPJ
 
              WRITE FD-ARQ-SAI
-
-           CLOSE ARQUIVO-SAI
+           END-IF
            .
       *----------------------------------------------------------------*
        0005-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    PESQUISAR NOME PARCIAL (SUBSTRING EM QUALQUER POSICAO)
+      *----------------------------------------------------------------*
+       0006-CONSULTAR-NOME-PARCIAL     SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-TAM-NOME            GREATER ZEROS AND
+              WRK-TAM-NOME            NOT GREATER 30
+              PERFORM VARYING WRK-IND1 FROM 1 BY 1
+                              UNTIL WRK-IND1 GREATER WRK-QTDE-REG
+                  PERFORM VARYING WRK-POS FROM 1 BY 1 UNTIL
+                             WRK-POS GREATER (31 - WRK-TAM-NOME)
+                      IF FUNCTION UPPER-CASE(TAB-NOME-CLIENTE
+                         (WRK-IND1)) (WRK-POS:WRK-TAM-NOME) EQUAL
+                         FUNCTION TRIM(WRK-NOME-BUSCA)
+                         MOVE TAB-ID-CLIENTE   (WRK-IND1)
+                                               TO FDS-REG-ID-CLIENTE
+                         MOVE TAB-NOME-CLIENTE (WRK-IND1)
+                                               TO FDS-REG-NOME-CLIENTE
+                         MOVE TAB-IDADE        (WRK-IND1)
+                                               TO FDS-REG-IDADE
+                         MOVE TAB-CPF-CNPJ     (WRK-IND1)
+                                               TO FDS-REG-CPF-CNPJ
+                         WRITE FD-ARQ-SAI
+                         ADD 1                 TO WRK-QTD-ENCONTRADOS
+                         MOVE 32               TO WRK-POS
+                      END-IF
+                  END-PERFORM
+              END-PERFORM
+           END-IF
+
+           DISPLAY 'TOTAL DE REGISTROS ENCONTRADOS: '
+                   WRK-QTD-ENCONTRADOS
+           .
+      *----------------------------------------------------------------*
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
