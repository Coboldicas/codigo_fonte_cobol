@@ -3,6 +3,14 @@
       * DATA.......: 09/06/2025
       * DESCRICAO..: RELATORIO COM TOTALIZADOR
       * NOME.......: REL0002A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - O ARQUIVO DE ENTRADA PASSA A SER
+      *              CARREGADO EM TABELA E CLASSIFICADO POR IDADE ANTES
+      *              DA QUEBRA DE CONTROLE, JA QUE CADASTRO3.dat NAO
+      *              VEM NECESSARIAMENTE AGRUPADO PELA CHAVE DE QUEBRA.
+      *            - 09/08/2026 - WRK-REL0002A-SUB-SAL AMPLIADO PARA
+      *              7 DIGITOS INTEIROS, ACOMPANHANDO O TAMANHO DE
+      *              SUBTOTAL-SALARIO (PIC 9(7)V99).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REL0002A.
@@ -38,9 +46,30 @@
        77 TOTAL-SALARIO   PIC 9(7)V99 VALUE ZEROS.
        77 CONTADOR        PIC 9(4) VALUE ZEROS.
 
+      *  CONTROLE DE QUEBRA DE SUBTOTAL POR IDADE
+       77 WRK-PRIMEIRO-REG     PIC X VALUE 'S'.
+       77 IDADE-ANTERIOR       PIC 9(02) VALUE ZEROS.
+       77 SUBTOTAL-SALARIO     PIC 9(7)V99 VALUE ZEROS.
+       77 SUBTOTAL-QTD         PIC 9(4) VALUE ZEROS.
+
        01  WRK-IND-LINHA           PIC 9(02) VALUE ZEROS.
        01  WRK-IND-PAGINACAO       PIC 9(02) VALUE 1.
-       01  WRK-IND1                PIC 9(02) VALUE 1.
+       01  WRK-IND1                PIC 9(03) VALUE 1.
+
+      *  TABELA EM MEMORIA PARA CLASSIFICAR POR IDADE ANTES DA QUEBRA
+       01  WRK-MAX-TAB-REG         PIC 9(03) VALUE 500.
+       01  WRK-QTD-TAB             PIC 9(03) VALUE ZEROS.
+       01  WRK-IND-SORT1           PIC 9(03) VALUE ZEROS.
+       01  WRK-IND-SORT2           PIC 9(03) VALUE ZEROS.
+       01  WRK-TAB-REGISTRO.
+        05 WRK-TAB-ITEM OCCURS 500 TIMES.
+           10 WRK-TAB-NOME         PIC X(30) VALUE SPACES.
+           10 WRK-TAB-IDADE        PIC 9(02) VALUE ZEROS.
+           10 WRK-TAB-SALARIO      PIC 9(05)V99 VALUE ZEROS.
+       01  WRK-TAB-TEMP.
+           05 WRK-TAB-TEMP-NOME    PIC X(30) VALUE SPACES.
+           05 WRK-TAB-TEMP-IDADE   PIC 9(02) VALUE ZEROS.
+           05 WRK-TAB-TEMP-SALARIO PIC 9(05)V99 VALUE ZEROS.
 
        01  WRK-MASCARA-SALARIO     PIC ZZZ.ZZZ.ZZZ,ZZ.
       *  MASCARA FORMATO DA DATA - DD/MM/AAAA
@@ -104,6 +133,17 @@
         03 FILLER                  PIC X(17) VALUE 'TOTAL SALARIO: R$'.
         03 WRK-REL0002A-TOT-SAL        PIC ZZZ.ZZZ.ZZZ,ZZ.
 
+       01  WRK-REL0002A-SUB1.
+        03 FILLER                  PIC X(04) VALUE SPACES.
+        03 FILLER                  PIC X(16) VALUE 'SUBTOTAL IDADE: '.
+        03 WRK-REL0002A-SUB-IDADE  PIC 9(02) VALUE ZEROS.
+        03 FILLER                  PIC X(09) VALUE SPACES.
+        03 FILLER                  PIC X(07) VALUE 'QTDE: '.
+        03 WRK-REL0002A-SUB-QTD    PIC 9(02) VALUE ZEROS.
+        03 FILLER                  PIC X(07) VALUE SPACES.
+        03 FILLER                  PIC X(10) VALUE 'TOTAL: R$'.
+        03 WRK-REL0002A-SUB-SAL    PIC Z.ZZZ.ZZZ,ZZ.
+
       *    DEFINICAO DE DATA E HORA DO SISTEMA. 
        COPY COD001A.
 
@@ -118,14 +158,20 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-            PERFORM 0001-ABRE-ARQUIVO 
-            PERFORM 0002-OBTER-DATA 
-            PERFORM 0003-OBTER-TIME   
+            PERFORM 0001-ABRE-ARQUIVO
+            PERFORM 0002-OBTER-DATA
+            PERFORM 0003-OBTER-TIME
+            PERFORM 0010-CARREGAR-TABELA
+            PERFORM 0011-CLASSIFICAR-TABELA
             PERFORM 0004-GERAR-CABECALHO
-            PERFORM 0007-LER-ARQUIVO
-            PERFORM 0005-GERAR-DETALHE UNTIL FIM-ARQ = 'S'
+            MOVE 1                     TO WRK-IND1
+            PERFORM 0005-GERAR-DETALHE UNTIL WRK-IND1 GREATER
+                                              WRK-QTD-TAB
+            IF WRK-PRIMEIRO-REG        EQUAL 'N'
+               PERFORM 0009-GRAVAR-SUBTOTAL
+            END-IF
             PERFORM 0008-GRAVAR-TOTAIS
-            PERFORM 0006-FECHA-ARQUIVO 
+            PERFORM 0006-FECHA-ARQUIVO
             PERFORM 9999-FINALIZAR
             .
       *----------------------------------------------------------------*
@@ -221,6 +267,14 @@
        0005-GERAR-DETALHE              SECTION.
       *----------------------------------------------------------------*
 
+            IF WRK-PRIMEIRO-REG        EQUAL 'N' AND
+               WRK-TAB-IDADE(WRK-IND1) NOT EQUAL IDADE-ANTERIOR
+               PERFORM 0009-GRAVAR-SUBTOTAL
+            END-IF
+            MOVE WRK-TAB-IDADE(WRK-IND1)
+                                       TO IDADE-ANTERIOR
+            MOVE 'N'                   TO WRK-PRIMEIRO-REG
+
             IF WRK-IND-LINHA           GREATER  9
                MOVE ZEROS              TO WRK-IND-LINHA
                ADD 1                   TO WRK-IND-PAGINACAO
@@ -231,12 +285,19 @@
                PERFORM 0004-GERAR-CABECALHO
             END-IF
 
-            MOVE NOME                  TO WRK-REL0002A-NOME 
-            MOVE IDADE                 TO WRK-REL0002A-IDADE
-            MOVE SALARIO               TO WRK-REL0002A-SALARIO
+            MOVE WRK-TAB-NOME(WRK-IND1)
+                                       TO WRK-REL0002A-NOME
+            MOVE WRK-TAB-IDADE(WRK-IND1)
+                                       TO WRK-REL0002A-IDADE
+            MOVE WRK-TAB-SALARIO(WRK-IND1)
+                                       TO WRK-REL0002A-SALARIO
 
-            ADD SALARIO                TO TOTAL-SALARIO
+            ADD WRK-TAB-SALARIO(WRK-IND1)
+                                       TO TOTAL-SALARIO
             ADD 1                      TO CONTADOR
+            ADD WRK-TAB-SALARIO(WRK-IND1)
+                                       TO SUBTOTAL-SALARIO
+            ADD 1                      TO SUBTOTAL-QTD
 
             DISPLAY WRK-REL0002A-DET1
             MOVE WRK-REL0002A-DET1     TO WRK-REL0002A-STRING
@@ -244,8 +305,6 @@
 
             ADD 1                      TO WRK-IND1
             ADD 1                      TO WRK-IND-LINHA
-
-            PERFORM 0007-LER-ARQUIVO
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0005-end
@@ -283,6 +342,63 @@
        0007-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    CARREGA TODO O ARQUIVO DE ENTRADA EM TABELA, PARA QUE A
+      *    QUEBRA DE CONTROLE POSSA SER FEITA SOBRE DADOS JA
+      *    CLASSIFICADOS PELA CHAVE DE QUEBRA (IDADE)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-carregar-tabela
+       0010-CARREGAR-TABELA            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-QTD-TAB
+           PERFORM 0007-LER-ARQUIVO
+           PERFORM UNTIL FIM-ARQ EQUAL 'S'
+              IF WRK-QTD-TAB           LESS WRK-MAX-TAB-REG
+                 ADD 1                 TO WRK-QTD-TAB
+                 MOVE NOME             TO WRK-TAB-NOME(WRK-QTD-TAB)
+                 MOVE IDADE            TO WRK-TAB-IDADE(WRK-QTD-TAB)
+                 MOVE SALARIO          TO WRK-TAB-SALARIO(WRK-QTD-TAB)
+              ELSE
+                 DISPLAY "TABELA CHEIA - LIMITE MAXIMO DE "
+                         WRK-MAX-TAB-REG " REGISTROS ATINGIDO"
+                 MOVE 'S'              TO FIM-ARQ
+              END-IF
+              PERFORM 0007-LER-ARQUIVO
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CLASSIFICA A TABELA EM MEMORIA POR IDADE (CHAVE DE QUEBRA)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0011-classificar-tabela
+       0011-CLASSIFICAR-TABELA         SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM VARYING WRK-IND-SORT1 FROM 1 BY 1 UNTIL
+                      WRK-IND-SORT1 >= WRK-QTD-TAB
+              PERFORM VARYING WRK-IND-SORT2 FROM 1 BY 1 UNTIL
+                         WRK-IND-SORT2 > WRK-QTD-TAB - WRK-IND-SORT1
+                 IF WRK-TAB-IDADE(WRK-IND-SORT2) >
+                    WRK-TAB-IDADE(WRK-IND-SORT2 + 1)
+                    MOVE WRK-TAB-ITEM(WRK-IND-SORT2)  TO WRK-TAB-TEMP
+                    MOVE WRK-TAB-ITEM(WRK-IND-SORT2 + 1)
+                                       TO WRK-TAB-ITEM(WRK-IND-SORT2)
+                    MOVE WRK-TAB-TEMP
+                              TO WRK-TAB-ITEM(WRK-IND-SORT2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0011-end
+       0011-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    GRAVAR TOTALIZADOR
       *----------------------------------------------------------------*
@@ -310,6 +426,29 @@
        0008-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    GRAVAR SUBTOTAL DO GRUPO DE IDADE QUE ACABOU DE SER FECHADO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-GRAVAR-SUBTOTAL
+       0009-GRAVAR-SUBTOTAL              SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE IDADE-ANTERIOR        TO WRK-REL0002A-SUB-IDADE
+            MOVE SUBTOTAL-QTD          TO WRK-REL0002A-SUB-QTD
+            MOVE SUBTOTAL-SALARIO      TO WRK-REL0002A-SUB-SAL
+
+            DISPLAY WRK-REL0002A-SUB1
+            MOVE WRK-REL0002A-SUB1     TO WRK-REL0002A-STRING
+            WRITE WRK-REL0002A-REGISTRO
+
+            MOVE ZEROS                 TO SUBTOTAL-SALARIO
+                                           SUBTOTAL-QTD
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-end
+       0009-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
