@@ -2,6 +2,17 @@
       * PROGRAMADOR: JOSE ROBERTO - COBOLDICAS
       * DATA: 30/01/2025
       * OBJETIVO: OBTER DATA DO SISTEMA
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CALCULA FERIADOS NACIONAIS (FIXOS E
+      *              MOVEIS, A PARTIR DO DOMINGO DE PASCOA) E INDICA SE
+      *              A DATA CORRENTE E DIA UTIL.
+      *            - 09/08/2026 - INCLUIDO O CALCULO DO PROXIMO DIA
+      *              UTIL A PARTIR DE UMA DATA INFORMADA PELO CHAMADOR
+      *              EM COD001A-DATA-BASE (COD001A-PROX-DIA-UTIL).
+      *              A VERIFICACAO DE FERIADO/DIA UTIL FOI GENERALIZADA
+      *              (CAMPOS WRK-CHK-*) PARA SER REAPROVEITADA TANTO NA
+      *              DATA CORRENTE COMO EM CADA DATA CANDIDATA DESSE
+      *              CALCULO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGDATA.
@@ -9,11 +20,66 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
- 
-        01  WRK-DIAS-ANO-YYYYDDD. 
+
+        01  WRK-DIAS-ANO-YYYYDDD.
          05 WRK-DIAS-ANO-AAAA          PIC 9(004) VALUE zeros.
          05 WRK-DIAS-ANO-DDD           PIC 9(003) VALUE ZEROS.
 
+      *     TABELA DE FERIADOS NACIONAIS DE DATA FIXA
+        01  WRK-TAB-FERIADO-FIXO.
+         05 WRK-FERIADO-FIXO           OCCURS 8 TIMES.
+            10 WRK-FERIADO-FIXO-MES    PIC 9(002).
+            10 WRK-FERIADO-FIXO-DIA    PIC 9(002).
+            10 WRK-FERIADO-FIXO-DESC   PIC X(030).
+        01  WRK-IND-FERIADO            PIC 9(002).
+
+      *     ANO BISSEXTO / DIAS DO MES (PARA CALCULO DA PASCOA)
+        01  WRK-ANO-BISSEXTO           PIC X(001) VALUE 'N'.
+        01  WRK-DIAS-FEVEREIRO         PIC 9(002) VALUE 28.
+
+      *     CALCULO DO DOMINGO DE PASCOA (ALGORITMO DE BUTCHER)
+        01  WRK-PASCOA-A               PIC 9(002).
+        01  WRK-PASCOA-B               PIC 9(002).
+        01  WRK-PASCOA-C               PIC 9(002).
+        01  WRK-PASCOA-D               PIC 9(002).
+        01  WRK-PASCOA-E               PIC 9(002).
+        01  WRK-PASCOA-F               PIC 9(002).
+        01  WRK-PASCOA-G               PIC 9(002).
+        01  WRK-PASCOA-H               PIC 9(002).
+        01  WRK-PASCOA-I               PIC 9(002).
+        01  WRK-PASCOA-K               PIC 9(002).
+        01  WRK-PASCOA-L               PIC 9(002).
+        01  WRK-PASCOA-M               PIC 9(002).
+        01  WRK-PASCOA-AUX             PIC 9(004).
+        01  WRK-PASCOA-MES             PIC 9(002).
+        01  WRK-PASCOA-DIA             PIC 9(002).
+        01  WRK-PASCOA-DIA-ANO         PIC 9(003).
+
+      *     FERIADOS MOVEIS (CALCULADOS A PARTIR DA PASCOA)
+        01  WRK-CARNAVAL-DIA-ANO       PIC 9(003).
+        01  WRK-PAIXAO-DIA-ANO         PIC 9(003).
+        01  WRK-CORPUS-CHRISTI-DIA-ANO PIC 9(003).
+
+      *     CAMPOS DE TRABALHO DA VERIFICACAO DE FERIADO/DIA UTIL -
+      *     REAPROVEITADOS TANTO PARA A DATA CORRENTE QUANTO PARA
+      *     CADA DATA CANDIDATA NO CALCULO DO PROXIMO DIA UTIL
+        01  WRK-CHK-DATA-ANO           PIC 9(004).
+        01  WRK-CHK-DATA-MES           PIC 9(002).
+        01  WRK-CHK-DATA-DIA           PIC 9(002).
+        01  WRK-CHK-DIA-SEMANA         PIC 9(002).
+        01  WRK-CHK-DIAS-ANO           PIC 9(003).
+        01  WRK-CHK-FERIADO            PIC X(001).
+        01  WRK-CHK-DESC-FERIADO       PIC X(030).
+        01  WRK-CHK-DIA-UTIL           PIC X(001).
+
+      *     CALCULO DO PROXIMO DIA UTIL A PARTIR DE COD001A-DATA-BASE
+        01  WRK-PROX-AAAAMMDD          PIC 9(008).
+        01  WRK-PROX-INT               PIC 9(009).
+        01  WRK-PROX-ANO-SO            PIC 9(004).
+        01  WRK-PROX-ANO-INI           PIC 9(008).
+        01  WRK-PROX-INT-INI           PIC 9(009).
+        01  WRK-PROX-ACHOU             PIC X(001).
+
        LINKAGE SECTION.
       *01   LNK-AREA-COD001A.
        COPY COD001A.
@@ -33,6 +99,23 @@
             PERFORM 0002-OBTER-DESC-MES
             PERFORM 0003-OBTER-DESC-SEM
             PERFORM 0004-OBTER-DIAS-ANO
+
+            MOVE COD001A-DATA-ANO      TO WRK-CHK-DATA-ANO
+            MOVE COD001A-DATA-MES      TO WRK-CHK-DATA-MES
+            MOVE COD001A-DATA-DIA      TO WRK-CHK-DATA-DIA
+            MOVE COD001A-DIA-SEMANA    TO WRK-CHK-DIA-SEMANA
+            MOVE COD001A-DIAS-ANO      TO WRK-CHK-DIAS-ANO
+
+            PERFORM 0005-CALCULAR-PASCOA
+            PERFORM 0006-VERIFICAR-FERIADO
+            PERFORM 0007-VERIFICAR-DIA-UTIL
+
+            MOVE WRK-CHK-FERIADO       TO COD001A-FERIADO
+            MOVE WRK-CHK-DESC-FERIADO  TO COD001A-DESC-FERIADO
+            MOVE WRK-CHK-DIA-UTIL      TO COD001A-DIA-UTIL
+
+            PERFORM 0008-CALCULAR-PROX-DIA-UTIL
+
             PERFORM 9999-FINALIZAR
             .
       *----------------------------------------------------------------*
@@ -140,6 +223,223 @@
        0004-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    CALCULAR O DOMINGO DE PASCOA DO ANO CORRENTE
+      *    (ALGORITMO DE BUTCHER, BASE PARA OS FERIADOS MOVEIS)
+      *----------------------------------------------------------------*
+       0005-CALCULAR-PASCOA            SECTION.
+      *----------------------------------------------------------------*
+
+            IF FUNCTION MOD(WRK-CHK-DATA-ANO, 4)  EQUAL 0 AND
+              (FUNCTION MOD(WRK-CHK-DATA-ANO, 100) NOT EQUAL 0 OR
+               FUNCTION MOD(WRK-CHK-DATA-ANO, 400) EQUAL 0)
+               MOVE 'S'                TO WRK-ANO-BISSEXTO
+               MOVE 29                 TO WRK-DIAS-FEVEREIRO
+            ELSE
+               MOVE 'N'                TO WRK-ANO-BISSEXTO
+               MOVE 28                 TO WRK-DIAS-FEVEREIRO
+            END-IF
+
+            COMPUTE WRK-PASCOA-A = FUNCTION MOD (WRK-CHK-DATA-ANO, 19)
+            COMPUTE WRK-PASCOA-B = WRK-CHK-DATA-ANO / 100
+            COMPUTE WRK-PASCOA-C = FUNCTION MOD (WRK-CHK-DATA-ANO, 100)
+            COMPUTE WRK-PASCOA-D = WRK-PASCOA-B / 4
+            COMPUTE WRK-PASCOA-E = FUNCTION MOD (WRK-PASCOA-B, 4)
+            COMPUTE WRK-PASCOA-F = (WRK-PASCOA-B + 8) / 25
+            COMPUTE WRK-PASCOA-G = (WRK-PASCOA-B - WRK-PASCOA-F + 1) / 3
+            COMPUTE WRK-PASCOA-H = FUNCTION MOD (19 * WRK-PASCOA-A
+                                        + WRK-PASCOA-B - WRK-PASCOA-D
+                                        - WRK-PASCOA-G + 15, 30)
+            COMPUTE WRK-PASCOA-I = WRK-PASCOA-C / 4
+            COMPUTE WRK-PASCOA-K = FUNCTION MOD (WRK-PASCOA-C, 4)
+            COMPUTE WRK-PASCOA-L = FUNCTION MOD (32 + 2 * WRK-PASCOA-E
+                                        + 2 * WRK-PASCOA-I
+                                        - WRK-PASCOA-H - WRK-PASCOA-K
+                                        , 7)
+            COMPUTE WRK-PASCOA-M = (WRK-PASCOA-A + 11 * WRK-PASCOA-H
+                                        + 22 * WRK-PASCOA-L) / 451
+
+            COMPUTE WRK-PASCOA-AUX = WRK-PASCOA-H + WRK-PASCOA-L
+                                        - 7 * WRK-PASCOA-M + 114
+            COMPUTE WRK-PASCOA-MES = WRK-PASCOA-AUX / 31
+            COMPUTE WRK-PASCOA-DIA =
+                       FUNCTION MOD (WRK-PASCOA-AUX, 31) + 1
+
+            EVALUATE WRK-PASCOA-MES
+            WHEN 3
+               COMPUTE WRK-PASCOA-DIA-ANO = 31 + WRK-DIAS-FEVEREIRO
+                                                + WRK-PASCOA-DIA
+            WHEN 4
+               COMPUTE WRK-PASCOA-DIA-ANO = 31 + WRK-DIAS-FEVEREIRO
+                                                + 31 + WRK-PASCOA-DIA
+            END-EVALUATE
+
+            COMPUTE WRK-CARNAVAL-DIA-ANO       = WRK-PASCOA-DIA-ANO - 47
+            COMPUTE WRK-PAIXAO-DIA-ANO         = WRK-PASCOA-DIA-ANO - 2
+            COMPUTE WRK-CORPUS-CHRISTI-DIA-ANO = WRK-PASCOA-DIA-ANO + 60
+            .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    VERIFICAR SE A DATA CORRENTE E FERIADO NACIONAL
+      *    (FIXO OU MOVEL, A PARTIR DA PASCOA CALCULADA EM 0005)
+      *----------------------------------------------------------------*
+       0006-VERIFICAR-FERIADO          SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE 'N'                    TO WRK-CHK-FERIADO
+            MOVE SPACES                 TO WRK-CHK-DESC-FERIADO
+
+            MOVE  1 TO WRK-FERIADO-FIXO-MES (1)
+            MOVE  1 TO WRK-FERIADO-FIXO-DIA (1)
+            MOVE 'CONFRATERNIZACAO UNIVERSAL'
+                                        TO WRK-FERIADO-FIXO-DESC (1)
+            MOVE  4 TO WRK-FERIADO-FIXO-MES (2)
+            MOVE 21 TO WRK-FERIADO-FIXO-DIA (2)
+            MOVE 'TIRADENTES'          TO WRK-FERIADO-FIXO-DESC (2)
+            MOVE  5 TO WRK-FERIADO-FIXO-MES (3)
+            MOVE  1 TO WRK-FERIADO-FIXO-DIA (3)
+            MOVE 'DIA DO TRABALHO'     TO WRK-FERIADO-FIXO-DESC (3)
+            MOVE  9 TO WRK-FERIADO-FIXO-MES (4)
+            MOVE  7 TO WRK-FERIADO-FIXO-DIA (4)
+            MOVE 'INDEPENDENCIA DO BRASIL'
+                                        TO WRK-FERIADO-FIXO-DESC (4)
+            MOVE 10 TO WRK-FERIADO-FIXO-MES (5)
+            MOVE 12 TO WRK-FERIADO-FIXO-DIA (5)
+            MOVE 'NOSSA SENHORA APARECIDA'
+                                        TO WRK-FERIADO-FIXO-DESC (5)
+            MOVE 11 TO WRK-FERIADO-FIXO-MES (6)
+            MOVE  2 TO WRK-FERIADO-FIXO-DIA (6)
+            MOVE 'FINADOS'             TO WRK-FERIADO-FIXO-DESC (6)
+            MOVE 11 TO WRK-FERIADO-FIXO-MES (7)
+            MOVE 15 TO WRK-FERIADO-FIXO-DIA (7)
+            MOVE 'PROCLAMACAO DA REPUBLICA'
+                                        TO WRK-FERIADO-FIXO-DESC (7)
+            MOVE 12 TO WRK-FERIADO-FIXO-MES (8)
+            MOVE 25 TO WRK-FERIADO-FIXO-DIA (8)
+            MOVE 'NATAL'               TO WRK-FERIADO-FIXO-DESC (8)
+
+            PERFORM VARYING WRK-IND-FERIADO FROM 1 BY 1
+                       UNTIL WRK-IND-FERIADO > 8
+               IF WRK-CHK-DATA-MES EQUAL
+                     WRK-FERIADO-FIXO-MES (WRK-IND-FERIADO) AND
+                  WRK-CHK-DATA-DIA EQUAL
+                     WRK-FERIADO-FIXO-DIA (WRK-IND-FERIADO)
+                  MOVE 'S'             TO WRK-CHK-FERIADO
+                  MOVE WRK-FERIADO-FIXO-DESC (WRK-IND-FERIADO)
+                                        TO WRK-CHK-DESC-FERIADO
+               END-IF
+            END-PERFORM
+
+            IF WRK-CHK-DIAS-ANO EQUAL WRK-CARNAVAL-DIA-ANO
+               MOVE 'S'                TO WRK-CHK-FERIADO
+               MOVE 'CARNAVAL'         TO WRK-CHK-DESC-FERIADO
+            END-IF
+            IF WRK-CHK-DIAS-ANO EQUAL WRK-PAIXAO-DIA-ANO
+               MOVE 'S'                TO WRK-CHK-FERIADO
+               MOVE 'SEXTA-FEIRA DA PAIXAO'
+                                        TO WRK-CHK-DESC-FERIADO
+            END-IF
+            IF WRK-CHK-DIAS-ANO EQUAL WRK-CORPUS-CHRISTI-DIA-ANO
+               MOVE 'S'                TO WRK-CHK-FERIADO
+               MOVE 'CORPUS CHRISTI'   TO WRK-CHK-DESC-FERIADO
+            END-IF
+            .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-end
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    VERIFICAR SE A DATA CORRENTE E DIA UTIL
+      *    (NAO E FERIADO, SABADO (06) NEM DOMINGO (07))
+      *----------------------------------------------------------------*
+       0007-VERIFICAR-DIA-UTIL         SECTION.
+      *----------------------------------------------------------------*
+
+            IF WRK-CHK-FERIADO   EQUAL 'S' OR
+               WRK-CHK-DIA-SEMANA EQUAL 06 OR
+               WRK-CHK-DIA-SEMANA EQUAL 07
+               MOVE 'N'                TO WRK-CHK-DIA-UTIL
+            ELSE
+               MOVE 'S'                TO WRK-CHK-DIA-UTIL
+            END-IF
+            .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007-end
+       0007-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CALCULAR O PROXIMO DIA UTIL A PARTIR DE COD001A-DATA-BASE
+      *    (INCLUSIVE). SO EXECUTA QUANDO O CHAMADOR INFORMAR A DATA
+      *    BASE; QUANDO EM ZEROS, COD001A-PROX-DIA-UTIL PERMANECE
+      *    EM ZEROS E O RECURSO E IGNORADO.
+      *----------------------------------------------------------------*
+       0008-CALCULAR-PROX-DIA-UTIL     SECTION.
+      *----------------------------------------------------------------*
+
+            IF COD001A-DATA-BASE NOT EQUAL ZEROS
+               MOVE COD001A-DATA-BASE  TO WRK-PROX-AAAAMMDD
+               COMPUTE WRK-PROX-INT =
+                       FUNCTION INTEGER-OF-DATE(WRK-PROX-AAAAMMDD)
+               MOVE 'N'                TO WRK-PROX-ACHOU
+
+               PERFORM UNTIL WRK-PROX-ACHOU EQUAL 'S'
+                  PERFORM 0008A-VERIFICAR-DATA-CANDIDATA
+                  IF WRK-CHK-DIA-UTIL  EQUAL 'S'
+                     MOVE 'S'          TO WRK-PROX-ACHOU
+                  ELSE
+                     ADD 1             TO WRK-PROX-INT
+                     COMPUTE WRK-PROX-AAAAMMDD =
+                             FUNCTION DATE-OF-INTEGER(WRK-PROX-INT)
+                  END-IF
+               END-PERFORM
+
+               MOVE WRK-PROX-AAAAMMDD  TO COD001A-PROX-DIA-UTIL
+            END-IF
+            .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-end
+       0008-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    MONTAR OS CAMPOS DE VERIFICACAO (ANO/MES/DIA/DIA DA
+      *    SEMANA/DIA DO ANO) PARA A DATA CANDIDATA DE
+      *    WRK-PROX-AAAAMMDD E REAPROVEITAR 0005/0006/0007 PARA
+      *    ESSA DATA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008a-verificar-data-candidata
+       0008A-VERIFICAR-DATA-CANDIDATA  SECTION.
+      *----------------------------------------------------------------*
+
+            MOVE WRK-PROX-AAAAMMDD(1:4) TO WRK-CHK-DATA-ANO
+            MOVE WRK-PROX-AAAAMMDD(5:2) TO WRK-CHK-DATA-MES
+            MOVE WRK-PROX-AAAAMMDD(7:2) TO WRK-CHK-DATA-DIA
+
+            COMPUTE WRK-CHK-DIA-SEMANA =
+                    FUNCTION MOD(WRK-PROX-INT - 1, 7) + 1
+
+            DIVIDE WRK-PROX-AAAAMMDD BY 10000 GIVING WRK-PROX-ANO-SO
+            COMPUTE WRK-PROX-ANO-INI = WRK-PROX-ANO-SO * 10000 + 0101
+            COMPUTE WRK-PROX-INT-INI =
+                    FUNCTION INTEGER-OF-DATE(WRK-PROX-ANO-INI)
+            COMPUTE WRK-CHK-DIAS-ANO =
+                    WRK-PROX-INT - WRK-PROX-INT-INI + 1
+
+            PERFORM 0005-CALCULAR-PASCOA
+            PERFORM 0006-VERIFICAR-FERIADO
+            PERFORM 0007-VERIFICAR-DIA-UTIL
+            .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008a-end
+       0008A-END.                      EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
