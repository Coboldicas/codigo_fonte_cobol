@@ -4,6 +4,13 @@
       * DESCRICAO..: AGENDA TELEFONICA - CADASTRAR E LISTAR NOME E
       *              TELEFONE EM ARQUIVO SEQUENCIAL 
       * NOME.......: CAD0005A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - RESOLVIDO CONFLITO DE MERGE PENDENTE
+      *              NA TELA DO MENU. TABELA INTERNA AMPLIADA PARA 500
+      *              REGISTROS (ANTES 10) E ACRESCENTADAS AS OPCOES DE
+      *              EDITAR E EXCLUIR UM CONTATO.
+      *              09/08/2026 - ACRESCENTADA OPCAO DE EXPORTAR A
+      *              LISTAGEM PARA ARQUIVO CSV (AGENDA.csv).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAD0005A. 
@@ -17,6 +24,8 @@
        FILE-CONTROL.
            SELECT ARQUIVO-ENT ASSIGN TO 'CADAGENDA.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQUIVO-CSV ASSIGN TO 'AGENDA.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,18 +34,25 @@
          05  FDE-REG-NOME                 PIC X(30) VALUE SPACES.
          05  FDE-REG-TELEFONE             PIC X(15) VALUE SPACES.
 
+       FD  ARQUIVO-CSV.
+       01  FD-ARQ-CSV                     PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WRK-OPCAO                      PIC 9(01) VALUE ZEROS.
        01  WRK-FS-ARQENT                  PIC X(02) VALUE SPACES.
        01  WRK-REG-NOME                   PIC X(30) VALUE SPACES.
        01  WRK-REG-TELEFONE               PIC X(15) VALUE SPACES.
        01  WRK-FIM-ARQ                    PIC X(01) VALUE 'N'.
-       01  WRK-IND1                       PIC 9(02) VALUE ZEROS.
+       01  WRK-IND1                       PIC 9(03) VALUE ZEROS.
+       01  WRK-IND2                       PIC 9(03) VALUE ZEROS.
        01  WRK-ENCONTROU                  PIC X(01) VALUE 'N'.
-       01  WRK-QTDE-REG                PIC 9(02) VALUE ZEROS.
+       01  WRK-QTDE-REG                PIC 9(03) VALUE ZEROS.
+       01  WRK-MAX-TAB-INT              PIC 9(03) VALUE 500.
+       01  WRK-GERAR-CSV                  PIC X(01) VALUE 'N'.
+       01  WRK-LINHA-CSV                  PIC X(100) VALUE SPACES.
 
        01  TAB-ENT-LINHA.
-           05  TAB-ENT-LINHA OCCURS 10 TIMES.
+           05  TAB-ENT-LINHA OCCURS 500 TIMES.
                10  TAB-NOME          PIC X(30) VALUE SPACES.
                10  TAB-TELEFONE      PIC X(15) VALUE SPACES.
 
@@ -83,6 +99,8 @@
            DISPLAY '*========== AGENDA TELEFONICA =============*'
            DISPLAY '* 1 - CADASTRAR                            *'
            DISPLAY '* 2 - LISTAR                               *'
+           DISPLAY '* 3 - EDITAR                               *'
+           DISPLAY '* 4 - EXCLUIR                              *'
            DISPLAY '* 0 - SAIR                                 *'
            DISPLAY '*==========================================*'
            DISPLAY 'FAVOR INFORMAR A OPÇÃO DESEJADA: '
@@ -91,14 +109,12 @@
 
            EVALUATE WRK-OPCAO
                WHEN 1 PERFORM 0003-CADASTRAR-TEL
-               WHEN 2 PERFORM 0007-LISTAR-AGENDA 
+               WHEN 2 PERFORM 0007-LISTAR-AGENDA
+               WHEN 3 PERFORM 0008-EDITAR-TEL
+               WHEN 4 PERFORM 0009-EXCLUIR-TEL
                WHEN 0 CONTINUE
                WHEN OTHER
-<<<<<<< HEAD
                     DISPLAY 'OPÇÃO INVÁLIDA!'
-=======
-                    DISPLAY 'OPÇÃO INVÁLIDA!' 
->>>>>>> cb85f5b (Adiciona estrutura do projeto COBOL Dicas)
            END-EVALUATE
            .
       *----------------------------------------------------------------*
@@ -159,8 +175,9 @@
                END-IF 
            END-PERFORM 
 
-           IF WRK-QTDE-REG >= 10
-              DISPLAY 'AGENDA CHEIA! - MAXIMO 10 REGISTROS'
+           IF WRK-QTDE-REG >= WRK-MAX-TAB-INT
+              DISPLAY 'AGENDA CHEIA! - MAXIMO ' WRK-MAX-TAB-INT
+                      ' REGISTROS'
               DISPLAY ' FOI ATINGIDO A QUANTIDADE MAXIMA DE REGISTROS'
               CLOSE ARQUIVO-ENT
               PERFORM 9999-FINALIZAR
@@ -203,17 +220,10 @@
       *----------------------------------------------------------------*
        0006-GRAVAR-AGENDA              SECTION.
       *----------------------------------------------------------------*
- 
+
            OPEN OUTPUT ARQUIVO-ENT
 
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL 
-                                    WRK-IND1 > WRK-QTDE-REG
-                  MOVE TAB-NOME(WRK-IND1)
-                                       TO FDE-REG-NOME
-                  MOVE TAB-TELEFONE(WRK-IND1)
-                                       TO FDE-REG-TELEFONE
-                  WRITE FD-ARQ-ENT
-           END-PERFORM
+           PERFORM 0011-REGRAVAR-TABELA
 
            MOVE WRK-REG-NOME           TO FDE-REG-NOME
            MOVE WRK-REG-TELEFONE       TO FDE-REG-TELEFONE
@@ -236,26 +246,52 @@
 
            DISPLAY '*========== AGENDA TELEFONICA =============*'
            DISPLAY '*               LISTAR                     *'
+           DISPLAY '* EXPORTAR TAMBEM PARA CSV (S/N)? '
+                    WITH NO ADVANCING
+           ACCEPT WRK-GERAR-CSV
+
+           IF WRK-GERAR-CSV            EQUAL 'S'
+              OPEN OUTPUT ARQUIVO-CSV
+              MOVE 'NOME,TELEFONE'     TO FD-ARQ-CSV
+              WRITE FD-ARQ-CSV
+           END-IF
 
       *    LÊ O ARQUIVO E CARREGA NA TABELA INTERNA
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL 
-                                WRK-FIM-ARQ  EQUAL 'S' 
-               PERFORM 0001-LER-ARQUIVO-ENT 
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                WRK-FIM-ARQ  EQUAL 'S'
+               PERFORM 0001-LER-ARQUIVO-ENT
                IF WRK-FIM-ARQ          EQUAL 'N'
                DISPLAY '*  NOME: ' FDE-REG-NOME                        '
-      -    '      -  TELEFONE: ' FDE-REG-TELEFONE 
+      -    '      -  TELEFONE: ' FDE-REG-TELEFONE
                   ADD 1                TO WRK-QTDE-REG
+                  IF WRK-GERAR-CSV        EQUAL 'S'
+                     MOVE SPACES          TO WRK-LINHA-CSV
+                     STRING FUNCTION TRIM(FDE-REG-NOME) DELIMITED BY
+                                SIZE
+                            ','           DELIMITED BY SIZE
+                            FUNCTION TRIM(FDE-REG-TELEFONE) DELIMITED
+                                BY SIZE
+                            INTO WRK-LINHA-CSV
+                     END-STRING
+                     MOVE WRK-LINHA-CSV   TO FD-ARQ-CSV
+                     WRITE FD-ARQ-CSV
+                  END-IF
                ELSE
-                  IF WRK-QTDE-REG = 0 
+                  IF WRK-QTDE-REG = 0
                      DISPLAY 'NÃO FORAM ENCONTRADOS REGISTROS'
                   ELSE
                      DISPLAY '-------------------------------'
-                     DISPLAY 'QTDE. REGISTROS: ' WRK-QTDE-REG  
-                     CONTINUE 
-               END-IF 
-           END-PERFORM 
+                     DISPLAY 'QTDE. REGISTROS: ' WRK-QTDE-REG
+                     CONTINUE
+               END-IF
+           END-PERFORM
            DISPLAY '*==========================================*'
 
+           IF WRK-GERAR-CSV            EQUAL 'S'
+              CLOSE ARQUIVO-CSV
+              DISPLAY '* ARQUIVO AGENDA.csv GERADO COM SUCESSO'
+           END-IF
+
            CLOSE ARQUIVO-ENT
            .
       *----------------------------------------------------------------*
@@ -263,6 +299,142 @@
        0007-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    ROTINA RESPONSAVEL POR EDITAR UM CONTATO DA AGENDA
+      *----------------------------------------------------------------*
+       0008-EDITAR-TEL                 SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0004-CARREGAR-TELEFONE
+
+           DISPLAY '*========== AGENDA TELEFONICA =============*'
+           DISPLAY '*               EDITAR                     *'
+           DISPLAY '*==========================================*'
+           DISPLAY '* NOME A EDITAR: ' WITH NO ADVANCING
+           ACCEPT WRK-REG-NOME
+
+           PERFORM 0012-LOCALIZAR-NOME
+
+           IF WRK-ENCONTROU            EQUAL 'S'
+              DISPLAY '* NOVO TELEFONE: ' WITH NO ADVANCING
+              ACCEPT WRK-REG-TELEFONE
+              MOVE WRK-REG-TELEFONE    TO TAB-TELEFONE(WRK-IND1)
+
+              OPEN OUTPUT ARQUIVO-ENT
+              PERFORM 0011-REGRAVAR-TABELA
+              CLOSE ARQUIVO-ENT
+
+              DISPLAY '* CONTATO ATUALIZADO COM SUCESSO'
+           ELSE
+              DISPLAY '* CONTATO NAO ENCONTRADO'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-end
+       0008-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ROTINA RESPONSAVEL POR EXCLUIR UM CONTATO DA AGENDA
+      *----------------------------------------------------------------*
+       0009-EXCLUIR-TEL                SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0004-CARREGAR-TELEFONE
+
+           DISPLAY '*========== AGENDA TELEFONICA =============*'
+           DISPLAY '*               EXCLUIR                    *'
+           DISPLAY '*==========================================*'
+           DISPLAY '* NOME A EXCLUIR: ' WITH NO ADVANCING
+           ACCEPT WRK-REG-NOME
+
+           PERFORM 0012-LOCALIZAR-NOME
+
+           IF WRK-ENCONTROU            EQUAL 'S'
+              PERFORM 0013-REMOVER-DA-TABELA
+
+              OPEN OUTPUT ARQUIVO-ENT
+              PERFORM 0011-REGRAVAR-TABELA
+              CLOSE ARQUIVO-ENT
+
+              DISPLAY '* CONTATO EXCLUIDO COM SUCESSO'
+           ELSE
+              DISPLAY '* CONTATO NAO ENCONTRADO'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-end
+       0009-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GRAVA A TABELA INTERNA INTEIRA NO ARQUIVO JA ABERTO
+      *    (USADA PELO CADASTRO, EDICAO E EXCLUSAO DE CONTATOS)
+      *----------------------------------------------------------------*
+       0011-REGRAVAR-TABELA            SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                    WRK-IND1 > WRK-QTDE-REG
+                  MOVE TAB-NOME(WRK-IND1)
+                                       TO FDE-REG-NOME
+                  MOVE TAB-TELEFONE(WRK-IND1)
+                                       TO FDE-REG-TELEFONE
+                  WRITE FD-ARQ-ENT
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0011-end
+       0011-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LOCALIZAR UM CONTATO NA TABELA INTERNA PELO NOME
+      *----------------------------------------------------------------*
+       0012-LOCALIZAR-NOME             SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ENCONTROU
+           MOVE ZEROS                  TO WRK-IND1
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                                   (WRK-IND1 > WRK-QTDE-REG) OR
+                                   (WRK-ENCONTROU EQUAL 'S')
+              IF WRK-REG-NOME          EQUAL TAB-NOME(WRK-IND1)
+                 MOVE 'S'              TO WRK-ENCONTROU
+              END-IF
+           END-PERFORM
+
+           IF WRK-ENCONTROU            EQUAL 'S'
+              SUBTRACT 1               FROM WRK-IND1
+           ELSE
+              MOVE ZEROS               TO WRK-IND1
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0012-end
+       0012-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    REMOVER DA TABELA INTERNA O CONTATO NA POSICAO WRK-IND1
+      *----------------------------------------------------------------*
+       0013-REMOVER-DA-TABELA          SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM VARYING WRK-IND2 FROM WRK-IND1 BY 1 UNTIL
+                                    WRK-IND2 >= WRK-QTDE-REG
+              MOVE TAB-NOME(WRK-IND2 + 1)     TO TAB-NOME(WRK-IND2)
+              MOVE TAB-TELEFONE(WRK-IND2 + 1) TO TAB-TELEFONE(WRK-IND2)
+           END-PERFORM
+
+           SUBTRACT 1                  FROM WRK-QTDE-REG
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0013-end
+       0013-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
