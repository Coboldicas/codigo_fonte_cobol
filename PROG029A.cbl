@@ -3,17 +3,43 @@
       * DATA.......: 19/01/2026
       * DESCRICAO..: CONVERSOR DE MOEDAS
       * NOME.......: PROG029A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - TAXAS DE CONVERSAO PASSAM A SER LIDAS
+      *              DO ARQUIVO DE PARAMETROS TAXAS.DAT, EM VEZ DE
+      *              FIXAS NO PROGRAMA. TAMBEM INCLUIDA A CONVERSAO
+      *              INVERSA (MOEDA ESTRANGEIRA PARA REAL).
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - CONVERSAO INVERSA PASSA A VALIDAR SE
+      *              A TAXA FOI CARREGADA (DIFERENTE DE ZERO) ANTES DE
+      *              USA-LA COMO MULTIPLICADOR.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - ARQUIVO DE PARAMETROS TAXAS.DAT PASSA
+      *              A SER OPTIONAL, JA QUE 0005-LER-ARQUIVO-TAXAS JA
+      *              TRATA O ARQUIVO INEXISTENTE MANTENDO AS TAXAS
+      *              PADRAO (SEM O OPTIONAL, A AUSENCIA DO ARQUIVO
+      *              ABORTAVA O PROGRAMA NO OPEN INPUT).
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG029A. 
+       PROGRAM-ID. PROG029A.
       *================================================================*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.  
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-PARM ASSIGN TO 'TAXAS.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-PARM.
+       01  FD-LIN-TAXAS                   PIC X(020).
+
        WORKING-STORAGE SECTION.
+       01 SEP                          PIC X(01) VALUE '|'.
+       01 WRK-OPCAO-MENU                PIC 9(01) VALUE ZEROS.
 
       *----------------------------------------------------------------*
       * VARIAVEIS DE ENTRADA
@@ -47,6 +73,15 @@
       *----------------------------------------------------------------*
        01 WRK-MENSAGEM                 PIC X(50) VALUE SPACES.
 
+      *----------------------------------------------------------------*
+      * CONVERSAO INVERSA (MOEDA ESTRANGEIRA PARA REAL)
+      *----------------------------------------------------------------*
+       01 WRK-MOEDA-ORIGEM             PIC X(01) VALUE SPACES.
+       01 WRK-VALOR-MOEDA              PIC 9(7)V9(02) VALUE ZEROS.
+       01 WRK-VALOR-REAL-CALC          PIC 9(7)V99 VALUE ZEROS.
+       01 WRK-MASC-VALOR-MOEDA         PIC Z.ZZZ.ZZZ,ZZ.
+       01 WRK-MASC-REAL-CALC           PIC Z.ZZZ.ZZZ,ZZ.
+
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
@@ -58,10 +93,8 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM 0001-INFORMAR-VALOR
-           PERFORM 0002-VALIDAR-VALOR
-           PERFORM 0003-CALCULAR-VALOR
-           PERFORM 0004-EXIBIR-RESULTADO
+           PERFORM 0005-LER-ARQUIVO-TAXAS
+           PERFORM 0006-TELA-MENU
            PERFORM 9999-FINALIZAR
            .
       *----------------------------------------------------------------*
@@ -69,6 +102,145 @@
        0000-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    TELA DE MENU PRINCIPAL
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-tela-menu
+       0006-TELA-MENU                  SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '**---------------------------------------**'
+           DISPLAY '**           CONVERSOR DE MOEDAS         **'
+           DISPLAY '**---------------------------------------**'
+           DISPLAY '1 - CONVERTER REAL PARA MOEDA ESTRANGEIRA'
+           DISPLAY '2 - CONVERTER MOEDA ESTRANGEIRA PARA REAL'
+           DISPLAY '9 - SAIR'
+           DISPLAY 'OPCAO: ' WITH NO ADVANCING
+           ACCEPT WRK-OPCAO-MENU
+
+           EVALUATE WRK-OPCAO-MENU
+              WHEN 1
+                 PERFORM 0001-INFORMAR-VALOR
+                 PERFORM 0002-VALIDAR-VALOR
+                 PERFORM 0003-CALCULAR-VALOR
+                 PERFORM 0004-EXIBIR-RESULTADO
+                 PERFORM 0006-TELA-MENU
+              WHEN 2
+                 PERFORM 0010-CONVERSAO-INVERSA
+                 PERFORM 0006-TELA-MENU
+              WHEN 9
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+                 PERFORM 0006-TELA-MENU
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-end
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LEITURA DAS TAXAS DE CONVERSAO NO ARQUIVO DE PARAMETROS
+      *    TAXAS.DAT (FORMATO DOLAR|EURO|IENE). SE O ARQUIVO NAO
+      *    EXISTIR OU VIER VAZIO, MANTEM AS TAXAS PADRAO.
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-ler-arquivo-taxas
+       0005-LER-ARQUIVO-TAXAS          SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQUIVO-PARM
+
+           READ ARQUIVO-PARM           INTO FD-LIN-TAXAS
+               AT END CONTINUE
+               NOT AT END
+                  UNSTRING FD-LIN-TAXAS DELIMITED BY SEP
+                           INTO WRK-TAXA-DOLAR, WRK-TAXA-EURO,
+                                WRK-TAXA-IENE
+                  END-UNSTRING
+           END-READ
+
+           CLOSE ARQUIVO-PARM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0005-end
+       0005-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CONVERSAO INVERSA - MOEDA ESTRANGEIRA PARA REAL
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-conversao-inversa
+       0010-CONVERSAO-INVERSA          SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY "MOEDA DE ORIGEM (D=DOLAR, E=EURO, I=IENE): "
+                    WITH NO ADVANCING
+           ACCEPT WRK-MOEDA-ORIGEM
+
+           IF WRK-MOEDA-ORIGEM NOT EQUAL 'D' AND
+              WRK-MOEDA-ORIGEM NOT EQUAL 'E' AND
+              WRK-MOEDA-ORIGEM NOT EQUAL 'I'
+              DISPLAY 'MOEDA INVALIDA.'
+           ELSE
+              DISPLAY "INFORME O VALOR NA MOEDA ESTRANGEIRA: "
+                       WITH NO ADVANCING
+              ACCEPT WRK-VALOR-MOEDA
+
+              IF WRK-VALOR-MOEDA <= 0
+                 DISPLAY 'VALOR INVALIDO INFORMADO.'
+              ELSE
+                 EVALUATE WRK-MOEDA-ORIGEM
+                    WHEN 'D'
+                       IF WRK-TAXA-DOLAR  EQUAL ZEROS
+                          MOVE 'TAXA DO DOLAR NAO CARREGADA'
+                                          TO WRK-MENSAGEM
+                       ELSE
+                          COMPUTE WRK-VALOR-REAL-CALC =
+                                  WRK-VALOR-MOEDA * WRK-TAXA-DOLAR
+                       END-IF
+                    WHEN 'E'
+                       IF WRK-TAXA-EURO   EQUAL ZEROS
+                          MOVE 'TAXA DO EURO NAO CARREGADA'
+                                          TO WRK-MENSAGEM
+                       ELSE
+                          COMPUTE WRK-VALOR-REAL-CALC =
+                                  WRK-VALOR-MOEDA * WRK-TAXA-EURO
+                       END-IF
+                    WHEN 'I'
+                       IF WRK-TAXA-IENE   EQUAL ZEROS
+                          MOVE 'TAXA DO IENE NAO CARREGADA'
+                                          TO WRK-MENSAGEM
+                       ELSE
+                          COMPUTE WRK-VALOR-REAL-CALC =
+                                  WRK-VALOR-MOEDA * WRK-TAXA-IENE
+                       END-IF
+                 END-EVALUATE
+
+                 IF WRK-MENSAGEM         NOT EQUAL SPACES
+                    DISPLAY FUNCTION TRIM(WRK-MENSAGEM)
+                            ' - VALOR ZERADO'
+                    MOVE SPACES          TO WRK-MENSAGEM
+                    MOVE ZEROS           TO WRK-VALOR-REAL-CALC
+                 END-IF
+
+                 MOVE WRK-VALOR-MOEDA    TO WRK-MASC-VALOR-MOEDA
+                 MOVE WRK-VALOR-REAL-CALC TO WRK-MASC-REAL-CALC
+
+                 DISPLAY '**---------------------------------------**'
+                 DISPLAY '**         RESULTADO DA CONVERSAO        **'
+                 DISPLAY '**---------------------------------------**'
+                 DISPLAY "MOEDA ESTRANGEIRA.: " WRK-MASC-VALOR-MOEDA
+                 DISPLAY "REAL..............: " WRK-MASC-REAL-CALC
+                 DISPLAY '**---------------------------------------**'
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    INFORMAR O VALOR DE ENTRADA
       *----------------------------------------------------------------*
@@ -114,9 +286,26 @@
        0003-CALCULAR-VALOR             SECTION.
       *----------------------------------------------------------------*
 
-           COMPUTE WRK-VALOR-DOLAR = WRK-VALOR-REAL / WRK-TAXA-DOLAR  
-           COMPUTE WRK-VALOR-EURO  = WRK-VALOR-REAL / WRK-TAXA-EURO 
-           COMPUTE WRK-VALOR-IENE  = WRK-VALOR-REAL / WRK-TAXA-IENE  
+           IF WRK-TAXA-DOLAR           EQUAL ZEROS
+              MOVE ZEROS               TO WRK-VALOR-DOLAR
+              DISPLAY 'TAXA DO DOLAR NAO CARREGADA - VALOR ZERADO'
+           ELSE
+              COMPUTE WRK-VALOR-DOLAR = WRK-VALOR-REAL / WRK-TAXA-DOLAR
+           END-IF
+
+           IF WRK-TAXA-EURO            EQUAL ZEROS
+              MOVE ZEROS               TO WRK-VALOR-EURO
+              DISPLAY 'TAXA DO EURO NAO CARREGADA - VALOR ZERADO'
+           ELSE
+              COMPUTE WRK-VALOR-EURO  = WRK-VALOR-REAL / WRK-TAXA-EURO
+           END-IF
+
+           IF WRK-TAXA-IENE            EQUAL ZEROS
+              MOVE ZEROS               TO WRK-VALOR-IENE
+              DISPLAY 'TAXA DO IENE NAO CARREGADA - VALOR ZERADO'
+           ELSE
+              COMPUTE WRK-VALOR-IENE  = WRK-VALOR-REAL / WRK-TAXA-IENE
+           END-IF
 
            MOVE WRK-VALOR-REAL         TO WRK-MASC-REAL 
            MOVE WRK-VALOR-DOLAR        TO WRK-MASC-DOLAR
