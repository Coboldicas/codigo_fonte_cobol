@@ -0,0 +1,171 @@
+      ******************************************************************
+      * PROGRAMADOR: JOSE ROBERTO - COBOL DICAS
+      * DATA.......: 09/08/2026
+      * DESCRICAO..: CADASTRO DE USUARIO DE LOGIN (USUARIO.dat)
+      * NOME.......: CAD0003A
+      *----------------------------------------------------------------*
+      * OBS........: GRAVA NOME-USUARIO/SENHA-USUARIO EM USUARIO.dat,
+      *              NO MESMO LAYOUT E COM O MESMO ALGORITMO DE HASH
+      *              DE SENHA USADO PELA VALIDACAO EM LOGIN01A.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD0003A.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ARQ-USUARIOS ASSIGN TO 'USUARIO.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-USUARIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-USUARIOS.
+       01 REG-USUARIO.
+           05 NOME-USUARIO            PIC X(20).
+           05 SENHA-USUARIO           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 FS-USUARIO           PIC XX.
+       01 WRK-RESP-CONTINUAR   PIC X(01) VALUE 'S'.
+
+       01  ENTRADA-USUARIO.
+         05 USER-INFORMADO           PIC X(20).
+         05 SENHA-INFORMADA          PIC X(10).
+
+      *  HASH DA SENHA INFORMADA - MESMO ALGORITMO DE LOGIN01A, PARA
+      *  QUE A SENHA GRAVADA AQUI SEJA RECONHECIDA LA NA VALIDACAO
+       01 WRK-SENHA-HASH-NUM   PIC 9(10) VALUE ZEROS.
+       01 WRK-SENHA-HASH-FMT   PIC X(10) VALUE SPACES.
+       01 WRK-POS-HASH         PIC 9(02) VALUE ZEROS.
+       01 WRK-CHAR-HASH        PIC 9(03) VALUE ZEROS.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      *    PROCESSAMENTO PRINCIPAL
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0000-processar
+       0000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0001-CADASTRAR-USUARIO UNTIL WRK-RESP-CONTINUAR
+                                                 NOT EQUAL 'S'
+
+           PERFORM 9999-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0000-end
+       0000-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    OBTER USUARIO/SENHA, CALCULAR O HASH E GRAVAR EM USUARIO.dat
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001-cadastrar-usuario
+       0001-CADASTRAR-USUARIO          SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0002-OBTER-DADOS
+           PERFORM 0003-CALCULAR-HASH
+           PERFORM 0004-GRAVAR-USUARIO
+
+           DISPLAY 'CADASTRAR OUTRO USUARIO (S/N)? '
+           ACCEPT WRK-RESP-CONTINUAR
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001-end
+       0001-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    OBTER DADOS DO NOVO USUARIO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0002-obter-dados
+       0002-OBTER-DADOS                SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY 'DIGITE USUARIO: '
+           ACCEPT USER-INFORMADO
+           DISPLAY 'DIGITE A SENHA: '
+           ACCEPT SENHA-INFORMADA
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0002-end
+       0002-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CALCULAR HASH DA SENHA INFORMADA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-calcular-hash
+       0003-CALCULAR-HASH              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-SENHA-HASH-NUM
+           PERFORM VARYING WRK-POS-HASH FROM 1 BY 1 UNTIL
+                      WRK-POS-HASH GREATER 10
+              MOVE FUNCTION ORD(SENHA-INFORMADA(WRK-POS-HASH:1))
+                                        TO WRK-CHAR-HASH
+              COMPUTE WRK-SENHA-HASH-NUM =
+                 FUNCTION MOD((WRK-SENHA-HASH-NUM * 31) +
+                              WRK-CHAR-HASH, 9999999999)
+           END-PERFORM
+           MOVE WRK-SENHA-HASH-NUM      TO WRK-SENHA-HASH-FMT
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GRAVAR O NOVO USUARIO NO FINAL DE USUARIO.dat
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-gravar-usuario
+       0004-GRAVAR-USUARIO             SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN EXTEND ARQ-USUARIOS
+
+           IF FS-USUARIO NOT = "00" AND FS-USUARIO NOT = "05"
+              DISPLAY 'ERRO NA ABERTURA DE ARQUIVO.'
+              DISPLAY 'FILE STATUS: ' FS-USUARIO
+           ELSE
+              MOVE USER-INFORMADO      TO NOME-USUARIO
+              MOVE WRK-SENHA-HASH-FMT  TO SENHA-USUARIO
+              WRITE REG-USUARIO
+
+              IF FS-USUARIO NOT = "00"
+                 DISPLAY 'ERRO NA GRAVACAO DE ARQUIVO.'
+                 DISPLAY 'FILE STATUS: ' FS-USUARIO
+              ELSE
+                 DISPLAY 'USUARIO CADASTRADO COM SUCESSO!'
+              END-IF
+
+              CLOSE ARQ-USUARIOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-end
+       0004-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    FINALIZAR PROGRAMA
+      *----------------------------------------------------------------*
+       9999-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 9999-end
+       9999-END.                       EXIT.
+      *----------------------------------------------------------------*
