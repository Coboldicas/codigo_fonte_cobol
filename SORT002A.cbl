@@ -3,6 +3,10 @@
       * DATA.......: 30/06/2025
       * DESCRICAO..: ORDENACAO MANUAL - BUBBLE SORT
       * NOME.......: SORT002A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - TABELA INTERNA PASSA A SUPORTAR 500
+      *              REGISTROS (ANTES 20) E AS CLASSIFICACOES GANHAM
+      *              UMA CHAVE SECUNDARIA DE DESEMPATE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SORT002A.
@@ -30,14 +34,16 @@
 
        WORKING-STORAGE SECTION.
        01 TABELA-NOMES.
-           05 NOME-ALUNO     OCCURS 20 TIMES.
+           05 NOME-ALUNO     OCCURS 500 TIMES.
                10 NOME       PIC X(30).
                10 IDADE      PIC 9(02).
                10 SALARIO    PIC 9(05)V99.
 
-       01  INDICE-LEITURA    PIC 9(02) VALUE 1.
-       01  WRK-IND1          PIC 9(02).
-       01  WRK-IND2          PIC 9(02).
+       01  WRK-MAX-TAB-INT   PIC 9(03) VALUE 500.
+       01  INDICE-LEITURA    PIC 9(03) VALUE 1.
+       01  WRK-IND1          PIC 9(03).
+       01  WRK-IND2          PIC 9(03).
+       01  WRK-QTD-REG       PIC 9(03) VALUE ZEROS.
        01  WRK-NOME-AUX      PIC X(40).
        01  WRK-CTPO-CASS     PIC X(01) VALUE 'N'.
        01  WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
@@ -93,12 +99,19 @@
       *----------------------------------------------------------------*
 
            READ ARQUIVO-ENTRADA INTO REG-ENTRADA
-              AT END 
+              AT END
                  MOVE 'S' TO WRK-FIM-ARQUIVO
-              NOT AT END  
-                 MOVE REG-ENTRADA TO NOME-ALUNO (INDICE-LEITURA)
-                 ADD 1            TO INDICE-LEITURA
-           END-READ 
+              NOT AT END
+                 IF INDICE-LEITURA   NOT GREATER WRK-MAX-TAB-INT
+                    MOVE REG-ENTRADA TO NOME-ALUNO (INDICE-LEITURA)
+                    ADD 1            TO INDICE-LEITURA
+                    ADD 1            TO WRK-QTD-REG
+                 ELSE
+                    DISPLAY "TABELA CHEIA - LIMITE MAXIMO DE "
+                            WRK-MAX-TAB-INT " REGISTROS ATINGIDO"
+                    MOVE 'S'          TO WRK-FIM-ARQUIVO
+                 END-IF
+           END-READ
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0001-end
@@ -112,15 +125,18 @@
        0002-CLASS-REG-NOME             SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL WRK-IND1 > 19
-               PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL 
-                                           WRK-IND2 > 20 - WRK-IND1
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1
+                     UNTIL WRK-IND1 >= WRK-QTD-REG
+               PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                                WRK-IND2 > WRK-QTD-REG - WRK-IND1
                    IF NOME (WRK-IND2) > NOME (WRK-IND2 + 1)
+                      OR (NOME (WRK-IND2) EQUAL NOME (WRK-IND2 + 1)
+                      AND IDADE (WRK-IND2) > IDADE (WRK-IND2 + 1))
                        MOVE NOME-ALUNO  (WRK-IND2)
                                        TO WRK-NOME-AUX
                        MOVE NOME-ALUNO  (WRK-IND2 + 1)
                                        TO NOME-ALUNO  (WRK-IND2)
-                       MOVE WRK-NOME-AUX 
+                       MOVE WRK-NOME-AUX
                                        TO NOME-ALUNO  (WRK-IND2 + 1)
                    END-IF
                END-PERFORM
@@ -137,7 +153,8 @@
        0003-MOSTRAR-TABELA             SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL WRK-IND1 > 20
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1
+                     UNTIL WRK-IND1 > WRK-QTD-REG
                DISPLAY NOME-ALUNO (WRK-IND1)
            END-PERFORM
            .
@@ -153,15 +170,18 @@
        0004-CLASS-REG-IDADE            SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL WRK-IND1 > 19
-               PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL 
-                                           WRK-IND2 > 20 - WRK-IND1
-                   IF IDADE  (WRK-IND2) > IDADE  (WRK-IND2 + 1)
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1
+                     UNTIL WRK-IND1 >= WRK-QTD-REG
+               PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                                WRK-IND2 > WRK-QTD-REG - WRK-IND1
+                   IF IDADE (WRK-IND2) > IDADE (WRK-IND2 + 1)
+                      OR (IDADE (WRK-IND2) EQUAL IDADE (WRK-IND2 + 1)
+                      AND NOME (WRK-IND2) > NOME (WRK-IND2 + 1))
                        MOVE NOME-ALUNO  (WRK-IND2)
                                        TO WRK-NOME-AUX
                        MOVE NOME-ALUNO  (WRK-IND2 + 1)
                                        TO NOME-ALUNO  (WRK-IND2)
-                       MOVE WRK-NOME-AUX 
+                       MOVE WRK-NOME-AUX
                                        TO NOME-ALUNO  (WRK-IND2 + 1)
                    END-IF
                END-PERFORM
@@ -178,15 +198,19 @@
        0005-CLASS-REG-SALARIO           SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL WRK-IND1 > 19
-               PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL 
-                                           WRK-IND2 > 20 - WRK-IND1
-                   IF SALARIO  (WRK-IND2) > SALARIO  (WRK-IND2 + 1)
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1
+                     UNTIL WRK-IND1 >= WRK-QTD-REG
+               PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                                WRK-IND2 > WRK-QTD-REG - WRK-IND1
+                   IF SALARIO (WRK-IND2) > SALARIO (WRK-IND2 + 1)
+                      OR (SALARIO (WRK-IND2) EQUAL
+                          SALARIO (WRK-IND2 + 1)
+                      AND NOME (WRK-IND2) > NOME (WRK-IND2 + 1))
                        MOVE NOME-ALUNO  (WRK-IND2)
                                        TO WRK-NOME-AUX
                        MOVE NOME-ALUNO  (WRK-IND2 + 1)
                                        TO NOME-ALUNO  (WRK-IND2)
-                       MOVE WRK-NOME-AUX 
+                       MOVE WRK-NOME-AUX
                                        TO NOME-ALUNO  (WRK-IND2 + 1)
                    END-IF
                END-PERFORM
