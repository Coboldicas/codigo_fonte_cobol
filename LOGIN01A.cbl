@@ -3,6 +3,16 @@
       * DATA.......: 16/06/2025
       * DESCRICAO..: SIMULACAO DE LOGIN (USUARIO, SENHA)
       * NOME.......: LOGIN01A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - SENHA-USUARIO PASSA A GUARDAR A SENHA
+      *              EM FORMA DE HASH (NAO MAIS EM TEXTO PLANO) E O
+      *              LOGIN E BLOQUEADO APOS 3 TENTATIVAS SEM SUCESSO.
+      *              09/08/2026 - APOS LOGIN VALIDO, O CARGO DO USUARIO
+      *              E BUSCADO NO CADASTRO (SEQENT01.dat) E TRADUZIDO
+      *              EM UM NIVEL DE ACESSO.
+      *              09/08/2026 - NOVOS USUARIOS DE LOGIN PASSAM A SER
+      *              CADASTRADOS PELO CAD0003A, QUE GRAVA A SENHA EM
+      *              USUARIO.dat JA COM O MESMO HASH USADO AQUI.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOGIN01A.
@@ -18,6 +28,10 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-USUARIO.
 
+           SELECT ARQ-CADASTRO ASSIGN TO 'SEQENT01.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADASTRO.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -26,6 +40,26 @@
            05 NOME-USUARIO            PIC X(20).
            05 SENHA-USUARIO           PIC X(10).
 
+      *    LAYOUT DO CADASTRO (COPY002A), USADO SOMENTE PARA LOCALIZAR
+      *    O CARGO DO USUARIO QUE ACABOU DE FAZER LOGIN
+       FD ARQ-CADASTRO.
+       01 WRK-CAD-REGISTRO.
+           05 WRK-CAD-COD              PIC 9(03).
+           05 WRK-CAD-NOME              PIC X(30).
+           05 WRK-CAD-IDADE             PIC 9(02).
+           05 WRK-CAD-DATA-NASC         PIC 9(08).
+           05 WRK-CAD-CARGO             PIC X(20).
+           05 WRK-CAD-EMAIL             PIC X(50).
+           05 WRK-CAD-TELEFONE          PIC 9(09).
+           05 WRK-CAD-ENDERECO.
+               10 WRK-CAD-RUA           PIC X(50).
+               10 WRK-CAD-CIDADE        PIC X(30).
+               10 WRK-CAD-ESTADO        PIC X(02).
+               10 WRK-CAD-CEP           PIC 9(08).
+           05 WRK-CAD-CPF               PIC 9(11).
+           05 WRK-CAD-DATA-CRIACAO      PIC 9(08).
+           05 WRK-CAD-DATA-ATUALIZ      PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01 FS-USUARIO          PIC XX.
        01 FIM-ARQUIVO         PIC X VALUE 'N'.
@@ -36,12 +70,45 @@
          05 USER-INFORMADO           PIC X(20).
          05 SENHA-INFORMADA          PIC X(10).
 
-       01  MSG-LOGIN-OK      PIC X(50) VALUE 
+      *  CONTROLE DE TENTATIVAS / BLOQUEIO DE LOGIN
+       01 WRK-TENTATIVAS      PIC 9(01) VALUE ZEROS.
+       01 WRK-MAX-TENTATIVAS  PIC 9(01) VALUE 3.
+       01 WRK-BLOQUEADO       PIC X(01) VALUE 'N'.
+
+      *  HASH DA SENHA INFORMADA, PARA COMPARAR COM O HASH GRAVADO
+      *  EM SENHA-USUARIO (O ARQUIVO NAO GUARDA SENHA EM TEXTO PLANO)
+       01 WRK-SENHA-HASH-NUM  PIC 9(10) VALUE ZEROS.
+       01 WRK-SENHA-HASH-FMT  PIC X(10) VALUE SPACES.
+       01 WRK-POS-HASH        PIC 9(02) VALUE ZEROS.
+       01 WRK-CHAR-HASH       PIC 9(03) VALUE ZEROS.
+
+       01  MSG-LOGIN-OK      PIC X(50) VALUE
             'LOGIN REALIZADO COM SUCESSSO!'.
 
-       01  MSG-LOGIN-ERRO    PIC X(50) VALUE  
+       01  MSG-LOGIN-ERRO    PIC X(50) VALUE
             ' USUARIO E SENHA INVALIDOS!'.
 
+       01  MSG-LOGIN-BLOQ    PIC X(50) VALUE
+            'LOGIN BLOQUEADO. TENTATIVAS EXCEDIDAS!'.
+
+      *  NIVEL DE ACESSO CONFORME O CARGO DO USUARIO NO CADASTRO
+       01 FS-CADASTRO          PIC XX.
+       01 WRK-FIM-CADASTRO     PIC X(01) VALUE 'N'.
+       01 WRK-CARGO-USUARIO    PIC X(20) VALUE SPACES.
+       01 WRK-CARGO-ENCONTRADO PIC X(01) VALUE 'N'.
+       01 WRK-IND-NIVEL        PIC 9(02) VALUE ZEROS.
+
+      *  NIVEL 1 = SUPERVISOR (ACESSO TOTAL) / NIVEL 2 = OPERADOR
+       01 WRK-NIVEL-ACESSO     PIC 9(01) VALUE 2.
+       01 TAB-CARGOS-NIVEL1.
+           05 CARGO-NIVEL1 OCCURS 4 TIMES PIC X(20) VALUE SPACES.
+
+       01  MSG-NIVEL-SUPERVISOR PIC X(30) VALUE
+            'NIVEL DE ACESSO: SUPERVISOR'.
+
+       01  MSG-NIVEL-OPERADOR   PIC X(30) VALUE
+            'NIVEL DE ACESSO: OPERADOR'.
+
       *================================================================*
        PROCEDURE DIVISION.
       *================================================================*
@@ -53,12 +120,15 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-            PERFORM 0001-ABRE-ARQUIVO 
-            PERFORM 0002-OBTER-DADOS
-            PERFORM 0007-LER-ARQUIVO
-            PERFORM 0005-VALIDAR-USUARIO UNTIL FIM-ARQUIVO = 'S'
-                                         OR LOGIN-VALIDO EQUAL 'S'
-            PERFORM 0006-FECHA-ARQUIVO 
+            PERFORM 0010-CARREGAR-CARGOS-NIVEL1
+            PERFORM 0003-TENTAR-LOGIN UNTIL LOGIN-VALIDO EQUAL 'S'
+                                      OR WRK-BLOQUEADO EQUAL 'S'
+
+            IF LOGIN-VALIDO             EQUAL 'S'
+               PERFORM 0008-OBTER-CARGO-USUARIO
+               PERFORM 0009-DEFINIR-NIVEL-ACESSO
+            END-IF
+
             PERFORM 9999-FINALIZAR
             .
       *----------------------------------------------------------------*
@@ -101,6 +171,59 @@
        0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    CONTROLAR UMA TENTATIVA DE LOGIN (ATE 0WRK-MAX-TENTATIVAS)
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-TENTAR-LOGIN
+       0003-TENTAR-LOGIN               SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                    TO WRK-TENTATIVAS
+           PERFORM 0002-OBTER-DADOS
+           PERFORM 0004-CALCULAR-HASH
+           PERFORM 0001-ABRE-ARQUIVO
+           MOVE 'N'                 TO FIM-ARQUIVO
+           PERFORM 0007-LER-ARQUIVO
+           PERFORM 0005-VALIDAR-USUARIO UNTIL FIM-ARQUIVO EQUAL 'S'
+                                        OR LOGIN-VALIDO EQUAL 'S'
+           PERFORM 0006-FECHA-ARQUIVO
+
+           IF LOGIN-VALIDO NOT EQUAL 'S'
+              IF WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+                 MOVE 'S'              TO WRK-BLOQUEADO
+              ELSE
+                 DISPLAY MSG-LOGIN-ERRO
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CALCULAR HASH DA SENHA INFORMADA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-CALCULAR-HASH
+       0004-CALCULAR-HASH              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-SENHA-HASH-NUM
+           PERFORM VARYING WRK-POS-HASH FROM 1 BY 1 UNTIL
+                      WRK-POS-HASH GREATER 10
+              MOVE FUNCTION ORD(SENHA-INFORMADA(WRK-POS-HASH:1))
+                                        TO WRK-CHAR-HASH
+              COMPUTE WRK-SENHA-HASH-NUM =
+                 FUNCTION MOD((WRK-SENHA-HASH-NUM * 31) +
+                              WRK-CHAR-HASH, 9999999999)
+           END-PERFORM
+           MOVE WRK-SENHA-HASH-NUM      TO WRK-SENHA-HASH-FMT
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-end
+       0004-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    VALIDAR DADOS DO USUARIO
       *----------------------------------------------------------------*
@@ -109,11 +232,11 @@
       *----------------------------------------------------------------*
 
            IF NOME-USUARIO EQUAL USER-INFORMADO
-           AND SENHA-USUARIO EQUAL SENHA-INFORMADA
-               MOVE 'S' TO LOGIN-VALIDO 
+           AND SENHA-USUARIO EQUAL WRK-SENHA-HASH-FMT
+               MOVE 'S' TO LOGIN-VALIDO
            ELSE
               PERFORM 0007-LER-ARQUIVO
-           END-IF  
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0005-end
@@ -164,21 +287,118 @@
        0007-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    LOCALIZAR O CARGO DO USUARIO LOGADO NO CADASTRO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-obter-cargo-usuario
+       0008-OBTER-CARGO-USUARIO        SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQ-CADASTRO
+
+           IF FS-CADASTRO EQUAL "00"
+              MOVE 'N'                 TO WRK-FIM-CADASTRO
+              PERFORM 0011-LER-CADASTRO
+              PERFORM UNTIL WRK-FIM-CADASTRO EQUAL 'S'
+                         OR WRK-CARGO-ENCONTRADO EQUAL 'S'
+                 IF FUNCTION TRIM(WRK-CAD-NOME) EQUAL
+                    FUNCTION TRIM(USER-INFORMADO)
+                    MOVE WRK-CAD-CARGO  TO WRK-CARGO-USUARIO
+                    MOVE 'S'            TO WRK-CARGO-ENCONTRADO
+                 ELSE
+                    PERFORM 0011-LER-CADASTRO
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-CADASTRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0008-end
+       0008-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    TRADUZIR O CARGO ENCONTRADO EM UM NIVEL DE ACESSO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-definir-nivel-acesso
+       0009-DEFINIR-NIVEL-ACESSO       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 2                      TO WRK-NIVEL-ACESSO
+
+           IF WRK-CARGO-ENCONTRADO     EQUAL 'S'
+              PERFORM VARYING WRK-IND-NIVEL FROM 1 BY 1 UNTIL
+                         WRK-IND-NIVEL GREATER 4
+                 IF FUNCTION TRIM(WRK-CARGO-USUARIO) EQUAL
+                    FUNCTION TRIM(CARGO-NIVEL1(WRK-IND-NIVEL))
+                    MOVE 1              TO WRK-NIVEL-ACESSO
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0009-end
+       0009-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CARREGAR OS CARGOS QUE DAO NIVEL DE ACESSO SUPERVISOR
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-carregar-cargos-nivel1
+       0010-CARREGAR-CARGOS-NIVEL1     SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'GERENTE'               TO CARGO-NIVEL1(1)
+           MOVE 'SUPERVISOR'            TO CARGO-NIVEL1(2)
+           MOVE 'DIRETOR'               TO CARGO-NIVEL1(3)
+           MOVE 'ADMINISTRADOR'         TO CARGO-NIVEL1(4)
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0010-end
+       0010-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    LEITURA DO ARQUIVO DE CADASTRO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0011-ler-cadastro
+       0011-LER-CADASTRO               SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQ-CADASTRO
+               AT END
+                   MOVE 'S' TO WRK-FIM-CADASTRO
+           END-READ
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0011-end
+       0011-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
        9999-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
 
-           IF WRK-IND GREATER 0 
+           IF WRK-IND GREATER 0
               IF LOGIN-VALIDO = 'S'
                  DISPLAY MSG-LOGIN-OK
-               ELSE
-                DISPLAY MSG-LOGIN-ERRO
-               END-IF
-           END-IF  
- 
-           STOP RUN 
+                 IF WRK-NIVEL-ACESSO   EQUAL 1
+                    DISPLAY MSG-NIVEL-SUPERVISOR
+                 ELSE
+                    DISPLAY MSG-NIVEL-OPERADOR
+                 END-IF
+              ELSE
+                 IF WRK-BLOQUEADO EQUAL 'S'
+                    DISPLAY MSG-LOGIN-BLOQ
+                 ELSE
+                    DISPLAY MSG-LOGIN-ERRO
+                 END-IF
+              END-IF
+           END-IF
+
+           STOP RUN
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 9999-end
