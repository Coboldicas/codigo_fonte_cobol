@@ -8,10 +8,15 @@
       *     ANTES - CNPJ: 00.000.000/0000-00
       *     DEPOIS - CNPJ: XX.XXX.XXX/XXXX-00
       *
-      *     CPF 
+      *     CPF
       *     00000000000 = 11 BYTES
       *     CNPJ
       *     XXXXXXXXXXXX00 = 14 BYTES (12 ALFA + 2 NUM)
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - 0006-VALIDAR-DIGITOS-CPF PASSA A
+      *              REJEITAR CPF COM TODOS OS DIGITOS IGUAIS (EX.:
+      *              111.111.111-11), IGUAL AOS DEMAIS VALIDADORES DE
+      *              CPF DO SISTEMA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDA1A.
@@ -57,6 +62,21 @@
       *     DEPOIS - CNPJ: XX.XXX.XXX/XXXX-00
        01 WRK-CNPJ-IDENTIFICADO        PIC X(14) VALUE SPACES.
 
+       01 WRK-CPF-DIGITOS.
+         05 WRK-CPF-NUM                PIC 9(11) VALUE ZEROS.
+         05 WRK-CPF-D REDEFINES WRK-CPF-NUM
+                                        PIC 9(01) OCCURS 11 TIMES.
+
+       01 WRK-PESO1                    PIC 9(02) OCCURS 9 TIMES.
+       01 WRK-PESO2                    PIC 9(02) OCCURS 10 TIMES.
+
+       01 WRK-SOMA                     PIC 9(05) VALUE ZEROS.
+       01 WRK-RESTO                    PIC 9(02) VALUE ZEROS.
+       01 WRK-DV1                      PIC 9(01) VALUE ZEROS.
+       01 WRK-DV2                      PIC 9(01) VALUE ZEROS.
+       01 WRK-IND                      PIC 9(02) VALUE ZEROS.
+       01 WRK-TODOS-IGUAIS             PIC X(01) VALUE 'N'.
+
       *================================================================*
        PROCEDURE                       DIVISION.
       *================================================================*
@@ -122,6 +142,7 @@
                                           WRK-VALIDA-DIGITO
               PERFORM 0004-VALIDAR-NUMERAL
               PERFORM 0003-VALIDAR-DIGITO
+              PERFORM 0006-VALIDAR-DIGITOS-CPF
               DISPLAY 'CPF COM FORMATO VALIDO'
               DISPLAY 'CPF: 'WRK-MASCARA-CPF
            ELSE
@@ -215,6 +236,89 @@
        0005-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    CALCULA OS DIGITOS VERIFICADORES DO CPF (MODULO 11) E
+      *    CONFRONTA COM OS DOIS ULTIMOS DIGITOS INFORMADOS
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-validar-digitos-cpf
+       0006-VALIDAR-DIGITOS-CPF         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 10 TO WRK-PESO1(1)
+           MOVE  9 TO WRK-PESO1(2)
+           MOVE  8 TO WRK-PESO1(3)
+           MOVE  7 TO WRK-PESO1(4)
+           MOVE  6 TO WRK-PESO1(5)
+           MOVE  5 TO WRK-PESO1(6)
+           MOVE  4 TO WRK-PESO1(7)
+           MOVE  3 TO WRK-PESO1(8)
+           MOVE  2 TO WRK-PESO1(9)
+
+           MOVE 11 TO WRK-PESO2(1)
+           MOVE 10 TO WRK-PESO2(2)
+           MOVE  9 TO WRK-PESO2(3)
+           MOVE  8 TO WRK-PESO2(4)
+           MOVE  7 TO WRK-PESO2(5)
+           MOVE  6 TO WRK-PESO2(6)
+           MOVE  5 TO WRK-PESO2(7)
+           MOVE  4 TO WRK-PESO2(8)
+           MOVE  3 TO WRK-PESO2(9)
+           MOVE  2 TO WRK-PESO2(10)
+
+           MOVE WRK-CPF-IDENTIFICADO   TO WRK-CPF-NUM
+
+           MOVE 'S'                    TO WRK-TODOS-IGUAIS
+           PERFORM VARYING WRK-IND FROM 2 BY 1 UNTIL WRK-IND > 11
+              IF WRK-CPF-D(WRK-IND)    NOT EQUAL WRK-CPF-D(1)
+                 MOVE 'N'              TO WRK-TODOS-IGUAIS
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WRK-TODOS-IGUAIS         EQUAL 'S'
+              DISPLAY 'CPF INVALIDO: SEQUENCIA DE DIGITOS REPETIDOS'
+              PERFORM 9999-FINALIZAR
+           END-IF
+
+           MOVE ZEROS                  TO WRK-SOMA
+           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 9
+              COMPUTE WRK-SOMA = WRK-SOMA +
+                         (WRK-CPF-D(WRK-IND) * WRK-PESO1(WRK-IND))
+           END-PERFORM
+           COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA, 11)
+           IF WRK-RESTO < 2
+              MOVE 0                   TO WRK-DV1
+           ELSE
+              COMPUTE WRK-DV1 = 11 - WRK-RESTO
+           END-IF
+
+           MOVE ZEROS                  TO WRK-SOMA
+           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 9
+              COMPUTE WRK-SOMA = WRK-SOMA +
+                         (WRK-CPF-D(WRK-IND) * WRK-PESO2(WRK-IND))
+           END-PERFORM
+           COMPUTE WRK-SOMA = WRK-SOMA + (WRK-DV1 * WRK-PESO2(10))
+           COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA, 11)
+           IF WRK-RESTO < 2
+              MOVE 0                   TO WRK-DV2
+           ELSE
+              COMPUTE WRK-DV2 = 11 - WRK-RESTO
+           END-IF
+
+           IF WRK-DV1 EQUAL WRK-CPF-D(10) AND
+              WRK-DV2 EQUAL WRK-CPF-D(11)
+              CONTINUE
+           ELSE
+              DISPLAY 'CPF INVALIDO!'
+              DISPLAY 'DIGITOS VERIFICADORES INCORRETOS'
+              PERFORM 9999-FINALIZAR
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0006-end
+       0006-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
