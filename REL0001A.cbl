@@ -1,11 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REL0001A.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - INCLUIDA UMA PAGINA DE RESUMO NO
+      *              INICIO DO RELATORIO, COM O TOTAL DE REGISTROS E O
+      *              BREAKDOWN POR CARGO E POR ESTADO, ANTES DO
+      *              DETALHAMENTO.
+      *            - 09/08/2026 - CLASSIFICACAO PASSA A PERMITIR
+      *              TAMBEM CIDADE E CARGO (ALEM DE NOME), E O FILTRO
+      *              PASSA A PERMITIR TAMBEM ESTADO E FAIXA DE DATA DE
+      *              NASCIMENTO (ALEM DE CARGO).
+      *            - 09/08/2026 - WRK-REL0001A-CSV-LINHA AMPLIADO DE
+      *              200 PARA 240 POSICOES, JA QUE A LINHA CSV COM
+      *              TODOS OS CAMPOS NO TAMANHO MAXIMO CHEGA A 234
+      *              POSICOES.
+      *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REL0001A-OUT ASSIGN TO "REL0001A.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REL0001A-CSV ASSIGN TO "REL0001A.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,12 +30,44 @@
        01  WRK-REL0001A-REGISTRO.
         05 WRK-REL0001A-STRING         PIC X(100).
 
+       FD  REL0001A-CSV.
+       01  WRK-REL0001A-CSV-REGISTRO.
+        05 WRK-REL0001A-CSV-LINHA      PIC X(240).
+
 
        WORKING-STORAGE SECTION.
       * Definição do tamanho máximo de cadastros
        01  WRK-IND-LINHA           PIC 9(02) VALUE ZEROS.
-       01  WRK-IND-PAGINACAO       PIC 9(02) VALUE 1.
-       01  WRK-IND1                PIC 9(02) VALUE 1.
+       01  WRK-IND-PAGINACAO       PIC 9(04) VALUE 1.
+       01  WRK-IND1                PIC 9(03) VALUE 1.
+       01  WRK-IND2                PIC 9(03) VALUE ZEROS.
+       01  WRK-TEMP-IND            PIC 9(03) VALUE ZEROS.
+       01  WRK-QTD-FILTRADA        PIC 9(03) VALUE ZEROS.
+
+      *  OPCOES DE CLASSIFICACAO, FILTRO E EXPORTACAO DO RELATORIO
+       01  WRK-FLAG-ORDENAR        PIC X(01) VALUE 'N'.
+       01  WRK-ORDENAR-CAMPO       PIC 9(01) VALUE 1.
+           88 WRK-ORDENAR-POR-NOME      VALUE 1.
+           88 WRK-ORDENAR-POR-CIDADE    VALUE 2.
+           88 WRK-ORDENAR-POR-CARGO     VALUE 3.
+       01  WRK-FLAG-FILTRAR        PIC X(01) VALUE 'N'.
+       01  WRK-FLAG-CSV            PIC X(01) VALUE 'N'.
+       01  WRK-FILTRO-CARGO        PIC X(20) VALUE SPACES.
+       01  WRK-FLAG-FILTRAR-ESTADO PIC X(01) VALUE 'N'.
+       01  WRK-FILTRO-ESTADO       PIC X(02) VALUE SPACES.
+       01  WRK-FLAG-FILTRAR-DATA   PIC X(01) VALUE 'N'.
+       01  WRK-FILTRO-DATA-INI     PIC 9(08) VALUE ZEROS.
+       01  WRK-FILTRO-DATA-FIM     PIC 9(08) VALUE 99999999.
+       01  WRK-DATA-NASC-COMPARA   PIC 9(08) VALUE ZEROS.
+       01  WRK-DATA-NASC-COMPARA-R REDEFINES WRK-DATA-NASC-COMPARA.
+           05 WRK-DNC-ANO              PIC 9(04).
+           05 WRK-DNC-MES              PIC 9(02).
+           05 WRK-DNC-DIA              PIC 9(02).
+
+      *  TABELA DE INDICES - PERMITE FILTRAR/CLASSIFICAR SEM MOVER
+      *  OS REGISTROS ORIGINAIS DA TABELA DE CADASTRO
+       01  WRK-TAB-INDICE.
+        05 WRK-IND-TAB-ITEM OCCURS 500 TIMES PIC 9(03).
 
        01  WRK-DATA-COMUM          PIC 9(008) VALUE ZEROS.
       *  MASCARA FORMATO DA DATA - DD/MM/AAAA
@@ -52,7 +100,7 @@
        01  WRK-REL0001A-CAB2.
         03 FILLER                      PIC X(08) VALUE
             "** PAG: ".
-        03 WRK-REL0001A-PAG            PIC 9(02) VALUE ZEROS.
+        03 WRK-REL0001A-PAG            PIC 9(04) VALUE ZEROS.
         03 FILLER                      PIC X(62) VALUE
             "                RELATORIO CADASTRO USUARIO                 
       -     "   ".
@@ -63,7 +111,7 @@
         03 FILLER                      PIC X(06) VALUE "NOME: ".
         03 WRK-REL0001A-NOME           PIC X(30) VALUE SPACES.
         03 FILLER                      PIC X(11) VALUE " - CODIGO: ".
-        03 WRK-REL0001A-COD            PIC 9(02) VALUE ZEROS.
+        03 WRK-REL0001A-COD            PIC 9(03) VALUE ZEROS.
 
        01  WRK-REL0001A-DET2.
         03 FILLER                      PIC X(08) VALUE "IDADE: ".
@@ -81,6 +129,46 @@
         03 WRK-REL0001A-EMAIL          PIC X(30) VALUE SPACES.
 
 
+      *  RESUMO - TOTAL GERAL E BREAKDOWN POR CARGO/ESTADO
+       01  WRK-TOTAL-GERAL              PIC 9(05) VALUE ZEROS.
+       01  WRK-IND3                     PIC 9(03) VALUE ZEROS.
+       01  WRK-IND4                     PIC 9(03) VALUE ZEROS.
+       01  WRK-ACHOU-GRUPO              PIC X(01) VALUE 'N'.
+
+       01  WRK-QTD-CARGOS               PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-RESUMO-CARGO.
+        05 WRK-RESUMO-CARGO-ITEM OCCURS 50 TIMES.
+           10 WRK-RESUMO-CARGO-NOME     PIC X(20) VALUE SPACES.
+           10 WRK-RESUMO-CARGO-QTD      PIC 9(05) VALUE ZEROS.
+
+       01  WRK-QTD-ESTADOS              PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-RESUMO-ESTADO.
+        05 WRK-RESUMO-ESTADO-ITEM OCCURS 30 TIMES.
+           10 WRK-RESUMO-ESTADO-SIGLA   PIC X(02) VALUE SPACES.
+           10 WRK-RESUMO-ESTADO-QTD     PIC 9(05) VALUE ZEROS.
+
+       01  WRK-REL0001A-RESUMO-TITULO.
+        03 FILLER                      PIC X(20) VALUE
+            "RESUMO DO CADASTRO:".
+        03 FILLER                      PIC X(60) VALUE SPACES.
+
+       01  WRK-REL0001A-RESUMO-TOTAL.
+        03 FILLER                      PIC X(24) VALUE
+            "TOTAL DE REGISTROS....: ".
+        03 WRK-REL0001A-RESUMO-TOTAL-QTD
+                                        PIC ZZZZ9.
+        03 FILLER                      PIC X(51) VALUE SPACES.
+
+       01  WRK-REL0001A-RESUMO-SUBTIT.
+        03 FILLER                      PIC X(25) VALUE SPACES.
+
+       01  WRK-REL0001A-RESUMO-LINHA.
+        03 FILLER                      PIC X(04) VALUE SPACES.
+        03 WRK-REL0001A-RESUMO-CHAVE   PIC X(20) VALUE SPACES.
+        03 FILLER                      PIC X(03) VALUE ": ".
+        03 WRK-REL0001A-RESUMO-QTD     PIC ZZZZ9.
+        03 FILLER                      PIC X(48) VALUE SPACES.
+
        01  WRK-REL0001A-DET4.
         03 FILLER                      PIC X(10) VALUE "ENDERECO: ".
         03 WRK-REL0001A-RUA            PIC X(50) VALUE SPACES.
@@ -111,13 +199,20 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-            PERFORM 0001-ABRE-ARQUIVO 
-            PERFORM 0002-OBTER-DATA 
-            PERFORM 0003-OBTER-TIME   
+            PERFORM 0001-ABRE-ARQUIVO
+            PERFORM 0001A-SOLICITAR-OPCOES
+            PERFORM 0001B-MONTAR-INDICE
+            PERFORM 0001D-MONTAR-RESUMO
+            PERFORM 0002-OBTER-DATA
+            PERFORM 0003-OBTER-TIME
+            PERFORM 0003A-GERAR-RESUMO
             PERFORM 0004-GERAR-CABECALHO
-            PERFORM 0005-GERAR-DETALHE UNTIL WRK-IND1 GREATER 
-                                             COPY002A-QUANT-REG 
-            PERFORM 0006-FECHA-ARQUIVO 
+            PERFORM 0005-GERAR-DETALHE UNTIL WRK-IND1 GREATER
+                                             WRK-QTD-FILTRADA
+            PERFORM 0006-FECHA-ARQUIVO
+            IF WRK-FLAG-CSV            EQUAL 'S'
+               PERFORM 0007-GERAR-CSV
+            END-IF
             PERFORM 9999-FINALIZAR
             .
       *----------------------------------------------------------------*
@@ -138,6 +233,205 @@
        0001-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    PERGUNTA AO USUARIO AS OPCOES DE FILTRO, CLASSIFICACAO E
+      *    EXPORTACAO DO RELATORIO
+      *----------------------------------------------------------------*
+       0001A-SOLICITAR-OPCOES          SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY "DESEJA FILTRAR O RELATORIO POR CARGO? [S/N]"
+           ACCEPT WRK-FLAG-FILTRAR
+           IF WRK-FLAG-FILTRAR        EQUAL 'S'
+              DISPLAY "INFORME O CARGO PARA FILTRAR: "
+              ACCEPT WRK-FILTRO-CARGO
+           END-IF
+
+           DISPLAY "DESEJA FILTRAR O RELATORIO POR ESTADO? [S/N]"
+           ACCEPT WRK-FLAG-FILTRAR-ESTADO
+           IF WRK-FLAG-FILTRAR-ESTADO EQUAL 'S'
+              DISPLAY "INFORME O ESTADO (UF) PARA FILTRAR: "
+              ACCEPT WRK-FILTRO-ESTADO
+           END-IF
+
+           DISPLAY "DESEJA FILTRAR POR FAIXA DE DATA DE NASCIMENTO? "
+                   "[S/N]"
+           ACCEPT WRK-FLAG-FILTRAR-DATA
+           IF WRK-FLAG-FILTRAR-DATA   EQUAL 'S'
+              DISPLAY "DATA INICIAL (AAAAMMDD): "
+              ACCEPT WRK-FILTRO-DATA-INI
+              DISPLAY "DATA FINAL   (AAAAMMDD): "
+              ACCEPT WRK-FILTRO-DATA-FIM
+           END-IF
+
+           DISPLAY "DESEJA CLASSIFICAR O RELATORIO? [S/N]"
+           ACCEPT WRK-FLAG-ORDENAR
+           IF WRK-FLAG-ORDENAR        EQUAL 'S'
+              DISPLAY "CLASSIFICAR POR: (1)NOME (2)CIDADE (3)CARGO"
+              ACCEPT WRK-ORDENAR-CAMPO
+           END-IF
+
+           DISPLAY "DESEJA EXPORTAR TAMBEM EM FORMATO CSV? [S/N]"
+           ACCEPT WRK-FLAG-CSV
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001a-end
+       0001A-END.                      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    MONTA A TABELA DE INDICES DOS REGISTROS QUE ATENDEM AO
+      *    FILTRO, CLASSIFICANDO-A POR NOME QUANDO SOLICITADO
+      *----------------------------------------------------------------*
+       0001B-MONTAR-INDICE             SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                 TO WRK-QTD-FILTRADA
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                      WRK-IND1 GREATER COPY002A-QUANT-REG
+
+              MOVE COPY002A-DATA-NASC(WRK-IND1)(5:4)
+                                       TO WRK-DNC-ANO
+              MOVE COPY002A-DATA-NASC(WRK-IND1)(3:2)
+                                       TO WRK-DNC-MES
+              MOVE COPY002A-DATA-NASC(WRK-IND1)(1:2)
+                                       TO WRK-DNC-DIA
+
+              IF (WRK-FLAG-FILTRAR     NOT EQUAL 'S' OR
+                  COPY002A-CARGO(WRK-IND1) EQUAL WRK-FILTRO-CARGO)
+                 AND
+                 (WRK-FLAG-FILTRAR-ESTADO NOT EQUAL 'S' OR
+                  COPY002A-ESTADO(WRK-IND1) EQUAL WRK-FILTRO-ESTADO)
+                 AND
+                 (WRK-FLAG-FILTRAR-DATA NOT EQUAL 'S' OR
+                  (WRK-DATA-NASC-COMPARA NOT LESS WRK-FILTRO-DATA-INI
+                   AND
+                   WRK-DATA-NASC-COMPARA NOT GREATER
+                                       WRK-FILTRO-DATA-FIM))
+                 ADD 1                 TO WRK-QTD-FILTRADA
+                 MOVE WRK-IND1
+                           TO WRK-IND-TAB-ITEM(WRK-QTD-FILTRADA)
+              END-IF
+           END-PERFORM
+
+           IF WRK-FLAG-ORDENAR         EQUAL 'S'
+              PERFORM 0001C-CLASSIFICAR-INDICE
+           END-IF
+
+           MOVE 1                     TO WRK-IND1
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001b-end
+       0001B-END.                      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    CLASSIFICA A TABELA DE INDICES POR NOME DO USUARIO
+      *----------------------------------------------------------------*
+       0001C-CLASSIFICAR-INDICE        SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                      WRK-IND1 >= WRK-QTD-FILTRADA
+              PERFORM VARYING WRK-IND2 FROM 1 BY 1 UNTIL
+                         WRK-IND2 > WRK-QTD-FILTRADA - WRK-IND1
+                 MOVE 'N'              TO WRK-ACHOU-GRUPO
+                 IF WRK-ORDENAR-POR-CIDADE
+                    IF COPY002A-CIDADE(WRK-IND-TAB-ITEM(WRK-IND2)) >
+                       COPY002A-CIDADE(WRK-IND-TAB-ITEM(WRK-IND2 + 1))
+                       MOVE 'S'        TO WRK-ACHOU-GRUPO
+                    END-IF
+                 ELSE
+                    IF WRK-ORDENAR-POR-CARGO
+                       IF COPY002A-CARGO(WRK-IND-TAB-ITEM(WRK-IND2)) >
+                          COPY002A-CARGO
+                                     (WRK-IND-TAB-ITEM(WRK-IND2 + 1))
+                          MOVE 'S'     TO WRK-ACHOU-GRUPO
+                       END-IF
+                    ELSE
+                       IF COPY002A-NOME(WRK-IND-TAB-ITEM(WRK-IND2)) >
+                          COPY002A-NOME
+                                     (WRK-IND-TAB-ITEM(WRK-IND2 + 1))
+                          MOVE 'S'     TO WRK-ACHOU-GRUPO
+                       END-IF
+                    END-IF
+                 END-IF
+                 IF WRK-ACHOU-GRUPO    EQUAL 'S'
+                    MOVE WRK-IND-TAB-ITEM(WRK-IND2)     TO WRK-TEMP-IND
+                    MOVE WRK-IND-TAB-ITEM(WRK-IND2 + 1)
+                                       TO WRK-IND-TAB-ITEM(WRK-IND2)
+                    MOVE WRK-TEMP-IND TO WRK-IND-TAB-ITEM(WRK-IND2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001c-end
+       0001C-END.                      EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    MONTA O RESUMO (TOTAL E BREAKDOWN POR CARGO/ESTADO) A
+      *    PARTIR DOS REGISTROS JA FILTRADOS EM WRK-IND-TAB-ITEM
+      *----------------------------------------------------------------*
+       0001D-MONTAR-RESUMO             SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-QTD-FILTRADA      TO WRK-TOTAL-GERAL
+           MOVE ZEROS                 TO WRK-QTD-CARGOS
+           MOVE ZEROS                 TO WRK-QTD-ESTADOS
+
+           PERFORM VARYING WRK-IND4 FROM 1 BY 1 UNTIL
+                      WRK-IND4 GREATER WRK-QTD-FILTRADA
+
+              MOVE WRK-IND-TAB-ITEM(WRK-IND4)     TO WRK-IND2
+
+              MOVE 'N'                 TO WRK-ACHOU-GRUPO
+              PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                         (WRK-IND3 GREATER WRK-QTD-CARGOS) OR
+                         (WRK-ACHOU-GRUPO EQUAL 'S')
+                 IF WRK-RESUMO-CARGO-NOME(WRK-IND3) EQUAL
+                                       COPY002A-CARGO(WRK-IND2)
+                    ADD 1              TO WRK-RESUMO-CARGO-QTD(WRK-IND3)
+                    MOVE 'S'           TO WRK-ACHOU-GRUPO
+                 END-IF
+              END-PERFORM
+              IF WRK-ACHOU-GRUPO      EQUAL 'N' AND
+                 WRK-QTD-CARGOS       LESS 50
+                 ADD 1                TO WRK-QTD-CARGOS
+                 MOVE COPY002A-CARGO(WRK-IND2)
+                                       TO WRK-RESUMO-CARGO-NOME
+                                                       (WRK-QTD-CARGOS)
+                 MOVE 1                TO WRK-RESUMO-CARGO-QTD
+                                                       (WRK-QTD-CARGOS)
+              END-IF
+
+              MOVE 'N'                 TO WRK-ACHOU-GRUPO
+              PERFORM VARYING WRK-IND3 FROM 1 BY 1 UNTIL
+                         (WRK-IND3 GREATER WRK-QTD-ESTADOS) OR
+                         (WRK-ACHOU-GRUPO EQUAL 'S')
+                 IF WRK-RESUMO-ESTADO-SIGLA(WRK-IND3) EQUAL
+                                       COPY002A-ESTADO(WRK-IND2)
+                    ADD 1            TO WRK-RESUMO-ESTADO-QTD(WRK-IND3)
+                    MOVE 'S'           TO WRK-ACHOU-GRUPO
+                 END-IF
+              END-PERFORM
+              IF WRK-ACHOU-GRUPO      EQUAL 'N' AND
+                 WRK-QTD-ESTADOS      LESS 30
+                 ADD 1                TO WRK-QTD-ESTADOS
+                 MOVE COPY002A-ESTADO(WRK-IND2)
+                                       TO WRK-RESUMO-ESTADO-SIGLA
+                                                       (WRK-QTD-ESTADOS)
+                 MOVE 1                TO WRK-RESUMO-ESTADO-QTD
+                                                       (WRK-QTD-ESTADOS)
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0001d-end
+       0001D-END.                      EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    OBTER DATA SISTEMA
       *----------------------------------------------------------------*
@@ -164,6 +458,78 @@
        0003-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    GERAR PAGINA DE RESUMO (TOTAL E BREAKDOWN POR CARGO/ESTADO)
+      *    NO INICIO DO RELATORIO, ANTES DO DETALHAMENTO
+      *----------------------------------------------------------------*
+       0003A-GERAR-RESUMO              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-REL0001A-LINHA    TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+           MOVE WRK-REL0001A-RESUMO-TITULO
+                                       TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+           MOVE WRK-REL0001A-LINHA    TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+
+           MOVE WRK-TOTAL-GERAL       TO WRK-REL0001A-RESUMO-TOTAL-QTD
+           MOVE WRK-REL0001A-RESUMO-TOTAL
+                                       TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+           MOVE WRK-REL0001A-LINHA-BRANCO
+                                       TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+
+           MOVE "TOTAL POR CARGO:"    TO WRK-REL0001A-RESUMO-SUBTIT
+           MOVE WRK-REL0001A-RESUMO-SUBTIT
+                                       TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+
+           PERFORM VARYING WRK-IND4 FROM 1 BY 1 UNTIL
+                      WRK-IND4 GREATER WRK-QTD-CARGOS
+              MOVE WRK-RESUMO-CARGO-NOME(WRK-IND4)
+                                       TO WRK-REL0001A-RESUMO-CHAVE
+              MOVE WRK-RESUMO-CARGO-QTD(WRK-IND4)
+                                       TO WRK-REL0001A-RESUMO-QTD
+              MOVE WRK-REL0001A-RESUMO-LINHA
+                                       TO WRK-REL0001A-STRING
+              WRITE WRK-REL0001A-REGISTRO
+           END-PERFORM
+
+           MOVE WRK-REL0001A-LINHA-BRANCO
+                                       TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+
+           MOVE "TOTAL POR ESTADO:"   TO WRK-REL0001A-RESUMO-SUBTIT
+           MOVE WRK-REL0001A-RESUMO-SUBTIT
+                                       TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+
+           PERFORM VARYING WRK-IND4 FROM 1 BY 1 UNTIL
+                      WRK-IND4 GREATER WRK-QTD-ESTADOS
+              MOVE WRK-RESUMO-ESTADO-SIGLA(WRK-IND4)
+                                       TO WRK-REL0001A-RESUMO-CHAVE
+              MOVE WRK-RESUMO-ESTADO-QTD(WRK-IND4)
+                                       TO WRK-REL0001A-RESUMO-QTD
+              MOVE WRK-REL0001A-RESUMO-LINHA
+                                       TO WRK-REL0001A-STRING
+              WRITE WRK-REL0001A-REGISTRO
+           END-PERFORM
+
+           MOVE WRK-REL0001A-LINHA    TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+           MOVE WRK-REL0001A-LINHA-BRANCO
+                                       TO WRK-REL0001A-STRING
+           WRITE WRK-REL0001A-REGISTRO
+
+           ADD 1                      TO WRK-IND-PAGINACAO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0003a-end
+       0003A-END.                      EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    GERAR CABECALHO RELATORIO
       *----------------------------------------------------------------*
@@ -218,48 +584,48 @@
                PERFORM 0004-GERAR-CABECALHO
             END-IF
 
-            MOVE COPY002A-NOME(WRK-IND1)
+            MOVE COPY002A-NOME(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-NOME
-            MOVE COPY002A-COD(WRK-IND1)
+            MOVE COPY002A-COD(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-COD
       *     DISPLAY WRK-REL0001A-DET1
             MOVE WRK-REL0001A-DET1     TO WRK-REL0001A-STRING
             WRITE WRK-REL0001A-REGISTRO
 
-            MOVE COPY002A-DATA-NASC(WRK-IND1)
+            MOVE COPY002A-DATA-NASC(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-DATA-COMUM
             MOVE WRK-DATA-COMUM(1:2)   TO WRK-MASC-DATA-DIA
             MOVE WRK-DATA-COMUM(3:2)   TO WRK-MASC-DATA-MES
             MOVE WRK-DATA-COMUM(5:4)   TO WRK-MASC-DATA-ANO
             MOVE WRK-MASC-DATA         TO WRK-REL0001A-DATA-NASC
-            MOVE COPY002A-IDADE(WRK-IND1)
+            MOVE COPY002A-IDADE(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-IDADE
       *     DISPLAY WRK-REL0001A-DET2
             MOVE WRK-REL0001A-DET2     TO WRK-REL0001A-STRING
             WRITE WRK-REL0001A-REGISTRO
 
-            MOVE COPY002A-CARGO(WRK-IND1)
+            MOVE COPY002A-CARGO(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-CARGO
-            MOVE COPY002A-TELEFONE(WRK-IND1)
+            MOVE COPY002A-TELEFONE(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-TELEFONE
-            MOVE COPY002A-EMAIL(WRK-IND1)
+            MOVE COPY002A-EMAIL(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-EMAIL
       *     DISPLAY WRK-REL0001A-DET3
             MOVE WRK-REL0001A-DET3     TO WRK-REL0001A-STRING
             WRITE WRK-REL0001A-REGISTRO
 
 
-            MOVE COPY002A-RUA(WRK-IND1)
+            MOVE COPY002A-RUA(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-RUA
       *     DISPLAY WRK-REL0001A-DET4
             MOVE WRK-REL0001A-DET4     TO WRK-REL0001A-STRING
             WRITE WRK-REL0001A-REGISTRO
 
-            MOVE COPY002A-CIDADE(WRK-IND1)
+            MOVE COPY002A-CIDADE(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-CIDADE
-            MOVE COPY002A-ESTADO(WRK-IND1)
+            MOVE COPY002A-ESTADO(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-ESTADO
-            MOVE COPY002A-CEP(WRK-IND1)
+            MOVE COPY002A-CEP(WRK-IND-TAB-ITEM(WRK-IND1))
                                        TO WRK-REL0001A-CEP
       *     DISPLAY WRK-REL0001A-DET5
             MOVE WRK-REL0001A-DET5     TO WRK-REL0001A-STRING
@@ -290,6 +656,77 @@
        0006-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    EXPORTA OS MESMOS REGISTROS SELECIONADOS EM FORMATO CSV
+      *----------------------------------------------------------------*
+       0007-GERAR-CSV                   SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN OUTPUT REL0001A-CSV
+
+           MOVE "COD,NOME,IDADE,DATA_NASC,CARGO,EMAIL,TELEFONE,
+      -        "RUA,CIDADE,ESTADO,CEP,CPF"
+                                       TO WRK-REL0001A-CSV-LINHA
+           WRITE WRK-REL0001A-CSV-REGISTRO
+
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1 UNTIL
+                      WRK-IND1 GREATER WRK-QTD-FILTRADA
+              PERFORM 0007A-GERAR-LINHA-CSV
+           END-PERFORM
+
+           CLOSE REL0001A-CSV
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007-end
+       0007-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    MONTA E GRAVA UMA LINHA DO ARQUIVO CSV
+      *----------------------------------------------------------------*
+       0007A-GERAR-LINHA-CSV            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-IND-TAB-ITEM(WRK-IND1)    TO WRK-IND2
+           MOVE SPACES                TO WRK-REL0001A-CSV-LINHA
+           STRING
+              COPY002A-COD(WRK-IND2)        DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              FUNCTION TRIM(COPY002A-NOME(WRK-IND2))
+                                             DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              COPY002A-IDADE(WRK-IND2)      DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              COPY002A-DATA-NASC(WRK-IND2)  DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              FUNCTION TRIM(COPY002A-CARGO(WRK-IND2))
+                                             DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              FUNCTION TRIM(COPY002A-EMAIL(WRK-IND2))
+                                             DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              COPY002A-TELEFONE(WRK-IND2)   DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              FUNCTION TRIM(COPY002A-RUA(WRK-IND2))
+                                             DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              FUNCTION TRIM(COPY002A-CIDADE(WRK-IND2))
+                                             DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              COPY002A-ESTADO(WRK-IND2)     DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              COPY002A-CEP(WRK-IND2)        DELIMITED BY SIZE
+              ","                           DELIMITED BY SIZE
+              COPY002A-CPF(WRK-IND2)        DELIMITED BY SIZE
+                   INTO WRK-REL0001A-CSV-LINHA
+           END-STRING
+           WRITE WRK-REL0001A-CSV-REGISTRO
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0007a-end
+       0007A-END.                      EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
