@@ -3,6 +3,10 @@
       * DATA.......: 06/02/2025
       * DESCRICAO..: MODULO DE CADASTRO DE USUARIO - POR TELA
       * NOME.......: CAD0002A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - VALIDACAO DE FORMATO PARA TELEFONE
+      *              (DDD) E CEP, NOS MESMOS MOLDES DAS DEMAIS
+      *              VALIDACOES DA TELA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAD0002A.
@@ -12,8 +16,8 @@
        WORKING-STORAGE SECTION.
 
       * Definição do tamanho máximo de cadastros
-       01  WRK-MAX-TAB-INT             PIC 9(02) VALUE 50.
-       01  WRK-IND1                    PIC 9(02) VALUE ZEROS.
+       01  WRK-MAX-TAB-INT             PIC 9(03) VALUE 500.
+       01  WRK-IND1                    PIC 9(03) VALUE ZEROS.
        01  WRK-IND2                    PIC 9(02) VALUE ZEROS.
        01  WRK-CONTEM-REG              PIC X(01) VALUE 'N'.
        01  WRK-FIM-CAD                 PIC X(01) VALUE 'N'.
@@ -33,7 +37,7 @@
 
       * Variáveis auxiliares
        01  WRK-AUXILIAR.
-        05 WRK-COD                     PIC 9(02).
+        05 WRK-COD                     PIC 9(03).
         05 WRK-NOME                    PIC X(30).
         05 WRK-IDADE                   PIC 9(02).
         05 WRK-DATA-NASC               PIC 9(08).
@@ -44,6 +48,27 @@
         05 WRK-CIDADE                  PIC X(30).
         05 WRK-ESTADO                  PIC X(02).
         05 WRK-CEP                     PIC 9(08).
+        05 WRK-CPF                     PIC 9(11).
+
+       01  WRK-CPF-ENTRADA                PIC X(14) VALUE SPACES.
+       01  WRK-CPF-VALIDO                 PIC X(01) VALUE 'N'.
+       01  WRK-CPF-DIGITOS.
+         05 WRK-CPF-NUM                   PIC 9(11) VALUE ZEROS.
+         05 WRK-CPF-D REDEFINES WRK-CPF-NUM
+                                          PIC 9(01) OCCURS 11 TIMES.
+       01  WRK-CPF-PESO1                  PIC 9(02) OCCURS 9 TIMES.
+       01  WRK-CPF-PESO2                  PIC 9(02) OCCURS 10 TIMES.
+       01  WRK-CPF-SOMA                   PIC 9(05) VALUE ZEROS.
+       01  WRK-CPF-RESTO                  PIC 9(02) VALUE ZEROS.
+       01  WRK-CPF-DV1                    PIC 9(01) VALUE ZEROS.
+       01  WRK-CPF-DV2                    PIC 9(01) VALUE ZEROS.
+       01  WRK-CPF-IND                    PIC 9(02) VALUE ZEROS.
+       01  WRK-CPF-TODOS-IGUAIS           PIC X(01) VALUE 'N'.
+
+       01  WRK-TEL-DDD                    PIC 9(02) VALUE ZEROS.
+
+       01  WRK-CEP-AUX                    PIC X(08) VALUE SPACES.
+       01  WRK-CEP-PRIMEIRO               PIC X(01) VALUE SPACES.
 
        LINKAGE SECTION.
       * Definição da estrutura do cadastro
@@ -87,13 +112,14 @@
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
 
-           IF COPY002A-QUANT-REG     LESS 50
+           IF COPY002A-QUANT-REG     LESS WRK-MAX-TAB-INT
               MOVE COPY002A-QUANT-REG  TO WRK-IND1
-              PERFORM 0001-OBTER-DADOS-TELA 
+              PERFORM 0001-OBTER-DADOS-TELA
                                      UNTIL WRK-FIM-CAD
                                      EQUAL 'S'
-           ELSE 
-              DISPLAY "QUANTIDADE DE LIDOS REGISTROS MAIOR QUE 50"
+           ELSE
+              DISPLAY "CADASTRO CHEIO - LIMITE MAXIMO DE REGISTROS "
+                      "ATINGIDO (" WRK-MAX-TAB-INT ")"
            END-IF
 
            MOVE WRK-IND1 TO COPY002A-QUANT-REG
@@ -114,6 +140,7 @@
                       REPLACING ALPHANUMERIC BY SPACES
                                      NUMERIC BY ZEROES
               MOVE 'N'                 TO WRK-NOME-VALIDO
+              MOVE 'N'                 TO WRK-CPF-VALIDO
            IF WRK-CONTEM-REG      EQUAL 'N'
               DISPLAY SPACE
               DISPLAY "============================================="
@@ -145,8 +172,8 @@
                DISPLAY "E-mail.........: " 
                PERFORM 0016-VALIDAR-EMAIL
     
-               DISPLAY "Telefone.......: " 
-               ACCEPT WRK-TELEFONE
+               DISPLAY "Telefone.......: "
+               PERFORM 0018-VALIDAR-TELEFONE
     
                DISPLAY "Rua............: " 
                ACCEPT WRK-RUA
@@ -157,9 +184,13 @@
                DISPLAY "Estado.........: " 
                ACCEPT WRK-ESTADO
     
-               DISPLAY "CEP............: " 
-               ACCEPT WRK-CEP
-               MOVE 'S'                TO WRK-CONTEM-REG 
+               DISPLAY "CEP............: "
+               PERFORM 0019-VALIDAR-CEP
+
+               DISPLAY "CPF............: "
+               PERFORM 0017-VALIDAR-CPF UNTIL WRK-CPF-VALIDO
+                                          EQUAL 'S'
+               MOVE 'S'                TO WRK-CONTEM-REG
            ELSE
                MOVE 'S'                TO WRK-FIM-CAD
                MOVE 'N'                TO WRK-CONTEM-REG
@@ -167,6 +198,11 @@
 
            IF WRK-CONTEM-REG   EQUAL 'S'
               PERFORM 0002-MOVER-DADOS
+              IF WRK-IND1      EQUAL WRK-MAX-TAB-INT
+                 DISPLAY "CADASTRO CHEIO - LIMITE MAXIMO DE REGISTROS "
+                         "ATINGIDO (" WRK-MAX-TAB-INT ")"
+                 MOVE 'S'             TO WRK-FIM-CAD
+              END-IF
            END-IF
            .
       *----------------------------------------------------------------*
@@ -191,6 +227,7 @@
             MOVE WRK-CIDADE            TO COPY002A-CIDADE   (WRK-IND1)
             MOVE WRK-ESTADO            TO COPY002A-ESTADO   (WRK-IND1)
             MOVE WRK-CEP               TO COPY002A-CEP      (WRK-IND1)
+            MOVE WRK-CPF               TO COPY002A-CPF      (WRK-IND1)
             .
       *----------------------------------------------------------------*      
       *> cobol-lint CL002 0002-end
@@ -403,6 +440,159 @@
        0016-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    VALIDAR DADOS DE ENTRADA - CPF (FORMATO E DIGITO
+      *    VERIFICADOR, NOS MESMOS MOLDES DA VALIDACAO DE CNPJ)
+      *----------------------------------------------------------------*
+       0017-VALIDAR-CPF                SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-CPF-ENTRADA
+
+           ACCEPT WRK-CPF-ENTRADA
+
+           MOVE ZEROS                  TO WRK-CPF-NUM
+
+           IF WRK-CPF-ENTRADA(1:11)    IS NUMERIC
+              MOVE WRK-CPF-ENTRADA(1:11) TO WRK-CPF-NUM
+           ELSE
+              DISPLAY 'CPF INVALIDO: INFORME APENAS OS 11 DIGITOS'
+              MOVE 'N'                 TO WRK-CPF-VALIDO
+              GO TO 0017-END
+           END-IF
+
+           MOVE 10 TO WRK-CPF-PESO1(1)
+           MOVE  9 TO WRK-CPF-PESO1(2)
+           MOVE  8 TO WRK-CPF-PESO1(3)
+           MOVE  7 TO WRK-CPF-PESO1(4)
+           MOVE  6 TO WRK-CPF-PESO1(5)
+           MOVE  5 TO WRK-CPF-PESO1(6)
+           MOVE  4 TO WRK-CPF-PESO1(7)
+           MOVE  3 TO WRK-CPF-PESO1(8)
+           MOVE  2 TO WRK-CPF-PESO1(9)
+
+           MOVE 11 TO WRK-CPF-PESO2(1)
+           MOVE 10 TO WRK-CPF-PESO2(2)
+           MOVE  9 TO WRK-CPF-PESO2(3)
+           MOVE  8 TO WRK-CPF-PESO2(4)
+           MOVE  7 TO WRK-CPF-PESO2(5)
+           MOVE  6 TO WRK-CPF-PESO2(6)
+           MOVE  5 TO WRK-CPF-PESO2(7)
+           MOVE  4 TO WRK-CPF-PESO2(8)
+           MOVE  3 TO WRK-CPF-PESO2(9)
+           MOVE  2 TO WRK-CPF-PESO2(10)
+
+           MOVE 'S'                    TO WRK-CPF-TODOS-IGUAIS
+           PERFORM VARYING WRK-CPF-IND FROM 2 BY 1
+                      UNTIL WRK-CPF-IND > 11
+              IF WRK-CPF-D(WRK-CPF-IND) NOT EQUAL WRK-CPF-D(1)
+                 MOVE 'N'              TO WRK-CPF-TODOS-IGUAIS
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF WRK-CPF-TODOS-IGUAIS     EQUAL 'S'
+              DISPLAY 'CPF INVALIDO: SEQUENCIA DE DIGITOS REPETIDOS'
+              MOVE 'N'                 TO WRK-CPF-VALIDO
+              GO TO 0017-END
+           END-IF
+
+           MOVE ZEROS                  TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                      UNTIL WRK-CPF-IND > 9
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                 (WRK-CPF-D(WRK-CPF-IND) * WRK-CPF-PESO1(WRK-CPF-IND))
+           END-PERFORM
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO < 2
+              MOVE 0                   TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS                  TO WRK-CPF-SOMA
+           PERFORM VARYING WRK-CPF-IND FROM 1 BY 1
+                      UNTIL WRK-CPF-IND > 9
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                 (WRK-CPF-D(WRK-CPF-IND) * WRK-CPF-PESO2(WRK-CPF-IND))
+           END-PERFORM
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                                     (WRK-CPF-DV1 * WRK-CPF-PESO2(10))
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA, 11)
+           IF WRK-CPF-RESTO < 2
+              MOVE 0                   TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           IF WRK-CPF-DV1 EQUAL WRK-CPF-D(10) AND
+              WRK-CPF-DV2 EQUAL WRK-CPF-D(11)
+              MOVE 'S'                 TO WRK-CPF-VALIDO
+              MOVE WRK-CPF-NUM         TO WRK-CPF
+           ELSE
+              DISPLAY 'CPF INVALIDO: DIGITOS VERIFICADORES INCORRETOS'
+              MOVE 'N'                 TO WRK-CPF-VALIDO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0017-end
+       0017-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    VALIDAR DADOS DE ENTRADA - TELEFONE (DDD + NUMERO)
+      *----------------------------------------------------------------*
+       0018-VALIDAR-TELEFONE           SECTION.
+      *----------------------------------------------------------------*
+
+           ACCEPT WRK-TELEFONE
+
+           IF WRK-TELEFONE             EQUAL ZEROS
+              DISPLAY 'TELEFONE INVALIDO: INFORME DDD + NUMERO'
+              GO TO 0018-VALIDAR-TELEFONE
+           END-IF
+
+           MOVE WRK-TELEFONE(1:2)      TO WRK-TEL-DDD
+
+           IF WRK-TEL-DDD              LESS 11
+              DISPLAY 'TELEFONE INVALIDO: DDD INEXISTENTE'
+              GO TO 0018-VALIDAR-TELEFONE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0018-end
+       0018-END.                       EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    VALIDAR DADOS DE ENTRADA - CEP
+      *----------------------------------------------------------------*
+       0019-VALIDAR-CEP                SECTION.
+      *----------------------------------------------------------------*
+
+           ACCEPT WRK-CEP
+
+           IF WRK-CEP                  EQUAL ZEROS
+              DISPLAY 'CEP INVALIDO: INFORME OS 8 DIGITOS DO CEP'
+              GO TO 0019-VALIDAR-CEP
+           END-IF
+
+           MOVE WRK-CEP                TO WRK-CEP-AUX
+           MOVE WRK-CEP-AUX(1:1)       TO WRK-CEP-PRIMEIRO
+           INITIALIZE WRK-TAMANHO
+           INSPECT WRK-CEP-AUX TALLYING WRK-TAMANHO
+                   FOR ALL WRK-CEP-PRIMEIRO
+
+           IF WRK-TAMANHO              EQUAL 8
+              DISPLAY 'CEP INVALIDO: SEQUENCIA DE DIGITOS REPETIDOS'
+              GO TO 0019-VALIDAR-CEP
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0019-end
+       0019-END.                       EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    FINALIZAR PROGRAMA
       *----------------------------------------------------------------*
