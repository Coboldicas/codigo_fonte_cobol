@@ -3,6 +3,11 @@
       * DATA.......: 14/07/2025
       * DESCRICAO..: CALCULO MEDIO COM VALIDACAO
       * NOME.......: CALCMD01
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - PERMITE INFORMAR UMA QUANTIDADE
+      *              VARIAVEL DE VALORES (ANTES FIXA EM 3) E PASSA A
+      *              VALIDAR O DIVISOR INFORMADO PARA EVITAR DIVISAO
+      *              POR ZERO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCMD01.
@@ -15,15 +20,16 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 WRK-VALOR01         PIC 9(06)V99 VALUE ZEROS.
-       01 WRK-VALOR02         PIC 9(06)V99 VALUE ZEROS.
-       01 WRK-VALOR03         PIC 9(06)V99 VALUE ZEROS.
+       01 WRK-MAX-VALORES     PIC 9(02) VALUE 20.
+       01 WRK-QTDE-VALORES    PIC 9(02) VALUE ZEROS.
+       01 WRK-TAB-VALORES.
+           05 WRK-TAB-VALOR   PIC 9(06)V99 OCCURS 20 TIMES.
+       01 WRK-IND             PIC 9(02) VALUE ZEROS.
+       01 WRK-VALOR-TOTAL     PIC 9(08)V99 VALUE ZEROS.
        01 WRK-DIVISOR         PIC 9(02) VALUE ZEROS.
        01 WRK-VALOR-MEDIO     PIC 9(08)V9999 VALUE ZEROS.
 
-       01 WRK-VALIDA01        PIC X(01) VALUE 'N'.
-       01 WRK-VALIDA02        PIC X(01) VALUE 'N'.
-       01 WRK-VALIDA03        PIC X(01) VALUE 'N'.
+       01 WRK-QTDE-VALIDA     PIC X(01) VALUE 'N'.
 
       *================================================================*
        PROCEDURE                       DIVISION.
@@ -35,12 +41,16 @@
       *> cobol-lint CL002 0000-processar
        0000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
- 
-           PERFORM 0001-INSERIR-VALOR
-           PERFORM 0021-INSERIR-VALOR
-           PERFORM 0031-INSERIR-VALOR
-           PERFORM 0002-CALCULAR-MEDIA
-           PERFORM 9999-FINALIZAR 
+
+           PERFORM 0001-OBTER-QTDE-VALORES
+
+           PERFORM VARYING WRK-IND FROM 1 BY 1
+                     UNTIL WRK-IND > WRK-QTDE-VALORES
+              PERFORM 0002-INSERIR-VALOR
+           END-PERFORM
+
+           PERFORM 0003-CALCULAR-MEDIA
+           PERFORM 9999-FINALIZAR
 
            .
       *----------------------------------------------------------------*
@@ -49,20 +59,22 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    INSERE DADOS ATRAVES DA TELA
+      *    PERGUNTA QUANTOS VALORES SERAO INFORMADOS
       *----------------------------------------------------------------*
-       0001-INSERIR-VALOR              SECTION.
+       0001-OBTER-QTDE-VALORES         SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY 'DIGITE O PRIMEIRO VALOR (0 A 99)'.
-           ACCEPT WRK-VALOR01
+           DISPLAY 'QUANTOS VALORES DESEJA INFORMAR (1 A '
+                   WRK-MAX-VALORES ')? '
+           ACCEPT WRK-QTDE-VALORES
 
-           IF WRK-VALOR01 > 0
-              MOVE 'S'                 TO WRK-VALIDA01 
+           IF WRK-QTDE-VALORES > 0 AND
+              WRK-QTDE-VALORES NOT > WRK-MAX-VALORES
+              MOVE 'S'                 TO WRK-QTDE-VALIDA
            ELSE
-              DISPLAY 'VALOR01 INVALIDO'
-              PERFORM 0001-INSERIR-VALOR
-           END-IF 
+              DISPLAY 'QUANTIDADE INVALIDA'
+              PERFORM 0001-OBTER-QTDE-VALORES
+           END-IF
            .
       *----------------------------------------------------------------*
       *> cobol-lint CL002 0001-end
@@ -72,89 +84,68 @@
       *----------------------------------------------------------------*
       *    INSERE DADOS ATRAVES DA TELA
       *----------------------------------------------------------------*
-       0021-INSERIR-VALOR              SECTION.
+       0002-INSERIR-VALOR              SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY 'DIGITE O SEGUNDO VALOR (0 A 99)'.
-           ACCEPT WRK-VALOR02
+           DISPLAY 'DIGITE O VALOR ' WRK-IND ' (0 A 9999,99): '
+           ACCEPT WRK-TAB-VALOR (WRK-IND)
 
-           IF WRK-VALOR02 > 0
-              MOVE 'S'                 TO WRK-VALIDA02 
-           ELSE
-              DISPLAY 'VALOR02 INVALIDO'
-              PERFORM 0021-INSERIR-VALOR
-           END-IF 
+           IF WRK-TAB-VALOR (WRK-IND) NOT > 0
+              DISPLAY 'VALOR INVALIDO'
+              PERFORM 0002-INSERIR-VALOR
+           END-IF
            .
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0021-end
-       0021-END.                       EXIT.
+      *> cobol-lint CL002 0002-end
+       0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    INSERE DADOS ATRAVES DA TELA
+      *    SOMAR OS VALORES INFORMADOS E CALCULAR A MEDIA
       *----------------------------------------------------------------*
-       0031-INSERIR-VALOR              SECTION.
+      *> cobol-lint CL002 0003-calcular-media
+       0003-CALCULAR-MEDIA             SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY 'DIGITE O TERCEIRO VALOR (0 A 99)'.
-           ACCEPT WRK-VALOR03
+           MOVE ZEROS                  TO WRK-VALOR-TOTAL
+           PERFORM VARYING WRK-IND FROM 1 BY 1
+                     UNTIL WRK-IND > WRK-QTDE-VALORES
+              ADD WRK-TAB-VALOR (WRK-IND) TO WRK-VALOR-TOTAL
+              DISPLAY 'VALOR ' WRK-IND ': ' WRK-TAB-VALOR (WRK-IND)
+           END-PERFORM
 
-           IF WRK-VALOR03 > 0
-              MOVE 'S'                 TO WRK-VALIDA03 
-           ELSE
-              DISPLAY 'VALOR03 INVALIDO'
-              PERFORM 0031-INSERIR-VALOR
-           END-IF 
+           DISPLAY '**------------------------------------------**'
+           DISPLAY 'TOTAL   : '    WRK-VALOR-TOTAL
+
+           PERFORM 0004-OBTER-DIVISOR
+
+           COMPUTE WRK-VALOR-MEDIO = WRK-VALOR-TOTAL / WRK-DIVISOR
+           DISPLAY '-------------'
+           DISPLAY 'VALOR MEDIO: ' WRK-VALOR-MEDIO
            .
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0031-end
-       0031-END.                       EXIT.
+      *> cobol-lint CL002 0003-end
+       0003-END.                       EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-      *    PESQUISAR CPF PROCURADO
+      *    PERGUNTA POR QUANTO OS VALORES SERAO DIVIDIDOS
+      *    (REJEITA DIVISOR ZERO PARA EVITAR DIVISAO POR ZERO)
       *----------------------------------------------------------------*
-      *> cobol-lint CL002 0002-CALCULAR-MEDIA
-       0002-CALCULAR-MEDIA             SECTION.
+       0004-OBTER-DIVISOR              SECTION.
       *----------------------------------------------------------------*
 
-           IF WRK-VALIDA01 EQUAL 'S' AND  
-              WRK-VALIDA02 EQUAL 'S' AND 
-              WRK-VALIDA03 EQUAL 'S'
-              DISPLAY 'POR QUANTO OS VALORES SERAO DIVIDOS: '
-              ACCEPT WRK-DIVISOR 
+           DISPLAY 'POR QUANTO OS VALORES SERAO DIVIDOS: '
+           ACCEPT WRK-DIVISOR
 
-              COMPUTE WRK-VALOR-MEDIO =  (WRK-VALOR01 + WRK-VALOR02 +
-                                          WRK-VALOR03)
-              DISPLAY '**------------------------------------------**'
-              DISPLAY 'VALOR 01: '    WRK-VALOR01         
-              DISPLAY 'VALOR 02: '    WRK-VALOR02
-              DISPLAY 'VALOR 03: '    WRK-VALOR03
-              DISPLAY '-------------'
-              DISPLAY 'TOTAL   : '    WRK-VALOR-MEDIO            
-              COMPUTE WRK-VALOR-MEDIO =  WRK-VALOR-MEDIO / WRK-DIVISOR
-              DISPLAY '-------------'
-              DISPLAY 'VALOR MEDIO: ' WRK-VALOR-MEDIO
-           ELSE
-              DISPLAY 'NAO FOI POSSIVEL EFETUAR O CALCULO.'
-              DISPLAY 'VERIFIQUE OS VALORES.'
-
-              IF WRK-VALIDA01 EQUAL 'N'
-                 PERFORM 0001-INSERIR-VALOR
-              ELSE  
-                 IF WRK-VALIDA02 EQUAL 'N'
-                    PERFORM 0021-INSERIR-VALOR
-                 ELSE  
-                    IF WRK-VALIDA03 EQUAL 'N'
-                       PERFORM 0031-INSERIR-VALOR
-                    END-IF
-                 END-IF
-              END-IF 
+           IF WRK-DIVISOR EQUAL ZEROS
+              DISPLAY 'DIVISOR NAO PODE SER ZERO'
+              PERFORM 0004-OBTER-DIVISOR
            END-IF
            .
-      *----------------------------------------------------------------*      
-      *> cobol-lint CL002 0002-end
-       0002-END.                       EXIT.
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0004-end
+       0004-END.                       EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
