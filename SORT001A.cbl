@@ -3,6 +3,21 @@
       * DATA.......: 07/03/2025
       * DESCRICAO..: MODULO DE CÇASSIFICACAO DE REGISTRO
       * NOME.......: SORT001A
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - PERMITE ESCOLHER O CAMPO DE
+      *              CLASSIFICACAO (NOME, IDADE, CARGO OU CODIGO),
+      *              NAO MAIS FIXO EM NOME.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - WRK-TEMP AJUSTADO PARA O TAMANHO
+      *              ATUAL DE WRK-CADASTRO (223), QUE CRESCEU COM A
+      *              INCLUSAO DO CPF.
+      *----------------------------------------------------------------*
+      * MANUTENCAO.: 09/08/2026 - WRK-CADASTRO (E WRK-TEMP, AGORA 239)
+      *              PASSAM A INCLUIR TAMBEM DATA-CRIACAO/DATA-ATUALIZ,
+      *              QUE ANTES FICAVAM FORA DA AREA TROCADA PELA
+      *              CLASSIFICACAO - SEM ISSO, A TROCA DE POSICAO DE UM
+      *              REGISTRO NA ORDENACAO DEIXAVA ESSAS DUAS DATAS
+      *              PARA TRAS, PAREANDO-AS COM O REGISTRO ERRADO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SORT001A.
@@ -11,16 +26,21 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-       01 WRK-QTD-REG                  PIC 9(2) VALUE ZEROS.
-       01 WRK-IND1                     PIC 9(2) VALUE 1.
-       01 WRK-IND2                     PIC 9(2) VALUE 1.
-       01 WRK-TEMP                     PIC X(220).
+       01 WRK-QTD-REG                  PIC 9(3) VALUE ZEROS.
+       01 WRK-IND1                     PIC 9(3) VALUE 1.
+       01 WRK-IND2                     PIC 9(3) VALUE 1.
+       01 WRK-TEMP                     PIC X(239).
        01 WRK-FLAG-CLASS               PIC X(1).
+       01 WRK-FLAG-TROCAR              PIC X(1).
+
+      *  CAMPO ESCOLHIDO PARA CLASSIFICACAO:
+      *  1-NOME  2-IDADE  3-CARGO  4-CODIGO
+       01 WRK-OPCAO-CLASS              PIC 9(1) VALUE 1.
 
        01  WRK-TABELA.
-        05  WRK-CADUSUAR OCCURS 50 TIMES.
+        05  WRK-CADUSUAR OCCURS 500 TIMES.
          10 WRK-CADASTRO.
-         15 WRK-COD                PIC 9(02).
+         15 WRK-COD                PIC 9(03).
          15 WRK-NOME               PIC X(30).
          15 WRK-IDADE              PIC 9(02).
          15 WRK-DATA-NASC          PIC 9(08).
@@ -32,6 +52,9 @@
           20 WRK-CIDADE            PIC X(30).
           20 WRK-ESTADO            PIC X(02).
           20 WRK-CEP               PIC 9(08).
+         15 WRK-CPF                PIC 9(11).
+         15 WRK-DATA-CRIACAO       PIC 9(08).
+         15 WRK-DATA-ATUALIZ       PIC 9(08).
 
        LINKAGE SECTION.
       * Definição da estrutura do cadastro
@@ -58,11 +81,12 @@
               GO TO 0000-PROCESSAR
            ELSE  
               IF WRK-FLAG-CLASS           EQUAL 'S'
-                 PERFORM 0001-CARREGAR-TAB-INT 
+                 PERFORM 0000A-SOLICITAR-CHAVE
+                 PERFORM 0001-CARREGAR-TAB-INT
                  PERFORM 0002-CLASSIFICAR-REG
-                 PERFORM 0003-DESCARREGAR-TAB-INT 
+                 PERFORM 0003-DESCARREGAR-TAB-INT
                  DISPLAY "DADOS CLASSIFICADOS COM SUCESSO!"
-              END-IF 
+              END-IF
            END-IF
            PERFORM 9999-FINALIZAR
            .
@@ -71,6 +95,29 @@
        0000-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    SOLICITAR CAMPO DE CLASSIFICACAO
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0000a-solicitar-chave
+       0000A-SOLICITAR-CHAVE           SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY "CLASSIFICAR POR QUAL CAMPO?"
+           DISPLAY "  1 - NOME"
+           DISPLAY "  2 - IDADE"
+           DISPLAY "  3 - CARGO"
+           DISPLAY "  4 - CODIGO"
+           ACCEPT WRK-OPCAO-CLASS
+
+           IF WRK-OPCAO-CLASS < 1 OR WRK-OPCAO-CLASS > 4
+              MOVE 1                   TO WRK-OPCAO-CLASS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0000a-end
+       0000A-END.                      EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    CARREGAR TABELA INTERNA
       *----------------------------------------------------------------*
@@ -102,6 +149,12 @@
                         TO WRK-ESTADO         (WRK-IND1)
                       MOVE COPY002A-CEP       (WRK-IND1)
                         TO WRK-CEP            (WRK-IND1)
+                      MOVE COPY002A-CPF       (WRK-IND1)
+                        TO WRK-CPF            (WRK-IND1)
+                      MOVE COPY002A-DATA-CRIACAO (WRK-IND1)
+                        TO WRK-DATA-CRIACAO   (WRK-IND1)
+                      MOVE COPY002A-DATA-ATUALIZ (WRK-IND1)
+                        TO WRK-DATA-ATUALIZ   (WRK-IND1)
            END-PERFORM
            .
       *----------------------------------------------------------------*
@@ -115,24 +168,57 @@
        0002-CLASSIFICAR-REG            SECTION.
       *----------------------------------------------------------------*
 
-           PERFORM VARYING WRK-IND1 FROM 1 BY 1 
+           PERFORM VARYING WRK-IND1 FROM 1 BY 1
                      UNTIL WRK-IND1 >= WRK-QTD-REG
-                   PERFORM VARYING WRK-IND2 FROM 1 BY 1 
+                   PERFORM VARYING WRK-IND2 FROM 1 BY 1
                      UNTIL WRK-IND2 > WRK-QTD-REG - WRK-IND1
-                        IF WRK-NOME(WRK-IND2) > WRK-NOME(WRK-IND2 + 1)
+                        PERFORM 0002A-COMPARAR-CHAVE
+                        IF WRK-FLAG-TROCAR EQUAL 'S'
                            MOVE WRK-CADASTRO(WRK-IND2) TO WRK-TEMP
-                           MOVE WRK-CADASTRO(WRK-IND2 + 1) 
+                           MOVE WRK-CADASTRO(WRK-IND2 + 1)
                                          TO WRK-CADASTRO(WRK-IND2)
                            MOVE WRK-TEMP TO WRK-CADASTRO(WRK-IND2 + 1)
                         END-IF
                    END-PERFORM
-           END-PERFORM 
+           END-PERFORM
             .
-      *----------------------------------------------------------------*      
+      *----------------------------------------------------------------*
       *> cobol-lint CL002 0002-end
        0002-END.                       EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      *    COMPARAR PAR DE REGISTROS PELA CHAVE ESCOLHIDA
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0002a-comparar-chave
+       0002A-COMPARAR-CHAVE            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-FLAG-TROCAR
+           EVALUATE WRK-OPCAO-CLASS
+              WHEN 2
+                 IF WRK-IDADE(WRK-IND2) > WRK-IDADE(WRK-IND2 + 1)
+                    MOVE 'S'           TO WRK-FLAG-TROCAR
+                 END-IF
+              WHEN 3
+                 IF WRK-CARGO(WRK-IND2) > WRK-CARGO(WRK-IND2 + 1)
+                    MOVE 'S'           TO WRK-FLAG-TROCAR
+                 END-IF
+              WHEN 4
+                 IF WRK-COD(WRK-IND2) > WRK-COD(WRK-IND2 + 1)
+                    MOVE 'S'           TO WRK-FLAG-TROCAR
+                 END-IF
+              WHEN OTHER
+                 IF WRK-NOME(WRK-IND2) > WRK-NOME(WRK-IND2 + 1)
+                    MOVE 'S'           TO WRK-FLAG-TROCAR
+                 END-IF
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+      *> cobol-lint CL002 0002a-end
+       0002A-END.                      EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    DESCARREGAR DADOS TABELA INTERNA NO BOOK
       *----------------------------------------------------------------*
@@ -163,6 +249,12 @@
                         TO COPY002A-ESTADO    (WRK-IND1)
                       MOVE WRK-CEP            (WRK-IND1)
                         TO COPY002A-CEP       (WRK-IND1)
+                      MOVE WRK-CPF            (WRK-IND1)
+                        TO COPY002A-CPF       (WRK-IND1)
+                      MOVE WRK-DATA-CRIACAO   (WRK-IND1)
+                        TO COPY002A-DATA-CRIACAO (WRK-IND1)
+                      MOVE WRK-DATA-ATUALIZ   (WRK-IND1)
+                        TO COPY002A-DATA-ATUALIZ (WRK-IND1)
             END-PERFORM
             .
       *----------------------------------------------------------------*
